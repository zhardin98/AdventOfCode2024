@@ -12,6 +12,21 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    UNSAFE-REPORT EXCEPTION LISTING
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCEPTIONS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OPTIONAL CONTROL VALUES (STEP TOLERANCE) - IF ABSENT, THE
+      *    DEFAULTS SET IN WORKING-STORAGE (1-3) APPLY
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    PROBLEM DAMPENER AUDIT TRAIL
+           SELECT DAMPENER-FILE ASSIGN TO 'DAMPENER-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    SHOP-WIDE RUN LEDGER - APPENDED TO BY EVERY DAY PROGRAM SO
+      *    A RUN CAN BE LOOKED UP LATER WITHOUT HAVING SAVED THE
+      *    CONSOLE OUTPUT
+           SELECT OPTIONAL RUN-LEDGER-FILE ASSIGN TO 'RUN-LEDGER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
 
@@ -25,6 +40,34 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                         PIC X(100).
 
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 130 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS EXCEPTION-RECORD.
+       01  EXCEPTION-RECORD                     PIC X(130).
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 4 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD                       PIC X(4).
+
+       FD  DAMPENER-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DAMPENER-RECORD.
+       01  DAMPENER-RECORD                      PIC X(100).
+
+       FD  RUN-LEDGER-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LEDGER-RECORD.
+       01  LEDGER-RECORD                        PIC X(132).
+
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                             PIC X(27)
@@ -58,11 +101,35 @@
        01  WS-SAFE-RPT-CNT                      PIC 9(4)    VALUE 0.
        01  WS-UNSAFE-RPT-CNT                    PIC 9(4)    VALUE 0.
        01  WS-TOTAL-RPT-CNT                     PIC 9(4)    VALUE 0.
+       01  WS-SAFE-OUTRIGHT-CNT                 PIC 9(4)    VALUE 0.
+       01  WS-SAFE-DAMPENER-CNT                 PIC 9(4)    VALUE 0.
        
        01  WS-DIFF                              PIC 9(2).
 
+       01  WS-CONTROL-EOF                       PIC X(1).
+           88 CONTROL-EOF                                     VALUE 'Y'.
+           88 NOT-CONTROL-EOF                                 VALUE 'N'.
+       01  WS-TOLERANCE-LOW                     PIC 9(2)    VALUE 1.
+       01  WS-TOLERANCE-HIGH                    PIC 9(2)    VALUE 3.
+
+       01  WS-VIOLATION-DESC                    PIC X(45)   VALUE SPACES.
+       01  WS-EXC-LEVELS-TEXT                   PIC X(80)   VALUE SPACES.
+       01  WS-EXC-NUM-TEXT                      PIC ZZ9.
+       01  WS-EXC-SUB                           PIC 9(4).
+       01  WS-EXC-PTR                           PIC 9(3).
+
+       01  WS-DAMPENER-FLAG                     PIC X(1)    VALUE 'N'.
+           88 DAMPENER-USED                                  VALUE 'Y'.
+           88 DAMPENER-NOT-USED                              VALUE 'N'.
+       01  WS-LAST-REMOVED-POS                  PIC 9(2).
+       01  WS-DAMPENER-OUTCOME                  PIC X(9).
+
        01  C-NEW-LINE-CHAR                      PIC X(1)    VALUE X'00'.
 
+      *    SHOP-WIDE RUN LEDGER FIELDS
+       01  WS-LEDGER-START-TS                   PIC 9(8).
+       01  WS-LEDGER-END-TS                     PIC 9(8).
+
        01  WS-END                               PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -73,9 +140,11 @@
        0000-MAINLINE.
            
            PERFORM 1000-OPEN-FILE      THRU 1000-EXIT
+           PERFORM 1500-READ-CONTROL   THRU 1500-EXIT
            PERFORM 2000-PROCESS-DATA   THRU 2000-EXIT
                UNTIL END-OF-FILE
            PERFORM 8000-DISPLAY-TOTALS THRU 8000-EXIT
+           PERFORM 8500-LOG-RUN        THRU 8500-EXIT
            PERFORM 9000-CLOSE-FILE     THRU 9000-EXIT
            .
        0000-EXIT.
@@ -87,11 +156,36 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN OUTPUT DAMPENER-FILE
            MOVE SPACES TO WS-END-OF-FILE
+           ACCEPT WS-LEDGER-START-TS FROM TIME
            .
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL STEP-TOLERANCE CONTROL VALUE FOR THIS RUN. *
+      * CONTROL-RECORD IS 'LLHH' (LOW TOLERANCE, HIGH TOLERANCE). IF *
+      * CONTROL.TXT IS MISSING OR EMPTY, THE WORKING-STORAGE         *
+      * DEFAULTS OF 1-3 REMAIN IN EFFECT.                            *
+      ****************************************************************
+       1500-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           MOVE SPACES TO WS-CONTROL-EOF
+           READ CONTROL-FILE
+               AT END
+                   SET CONTROL-EOF TO TRUE
+               NOT AT END
+                   MOVE CONTROL-RECORD(1:2) TO WS-TOLERANCE-LOW
+                   MOVE CONTROL-RECORD(3:2) TO WS-TOLERANCE-HIGH
+           END-READ
+           CLOSE CONTROL-FILE
+           .
+       1500-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE                                       *
       ****************************************************************
@@ -106,6 +200,7 @@
                                  WS-LEVELS-ORIG
                                  WS-UNSAFE-CNT
                    MOVE 1     TO WS-REMOVE-LEVEL
+                   SET DAMPENER-NOT-USED TO TRUE
                    PERFORM 2100-PARSE-LEVELS THRU 2100-EXIT
                    PERFORM 2200-CHECK-SAFETY THRU 2200-EXIT  
                    ADD 1 TO WS-TOTAL-RPT-CNT
@@ -175,6 +270,8 @@
       *        ARE EQUAL
                WHEN WS-LEVELS-ARR(1) EQUAL WS-LEVELS-ARR(2)
                    SET UNSAFE TO TRUE
+                   MOVE 'FIRST TWO LEVELS ARE EQUAL'
+                                                   TO WS-VIOLATION-DESC
                    GO TO INCREMENT-COUNTERS
                WHEN OTHER
                    PERFORM 9999-ABEND THRU 9999-EXIT
@@ -186,7 +283,7 @@
 
       *    ONCE THE LEVEL AFTER THE CURRENT ONE IS 0, WE STOP CHEKING
       *    BECAUSE THAT IS THE END OF THE RECORD
-           PERFORM UNTIL WS-LEVELS-ARR(WS-ARR-SUB-PLUS-1) EQUALS 0
+           PERFORM UNTIL WS-LEVELS-ARR(WS-ARR-SUB-PLUS-1) EQUAL 0
                IF INCREASING
                    PERFORM 2300-CHECK-INCREASING THRU 2300-EXIT
                ELSE
@@ -201,31 +298,45 @@
            END-PERFORM
            .
        INCREMENT-COUNTERS.
+      *    IF THE PROBLEM DAMPENER REMOVED A LEVEL TO GET HERE, LOG THE
+      *    OUTCOME OF THAT REMOVAL BEFORE DECIDING WHAT TO DO NEXT
+           IF DAMPENER-USED
+               PERFORM 3100-LOG-DAMPENER THRU 3100-EXIT
+           END-IF
+
            IF UNSAFE
-               IF WS-LEVELO-ARR(WS-REMOVE-LEVEL) EQUALS 0
+               IF WS-LEVELO-ARR(WS-REMOVE-LEVEL) EQUAL 0
                    ADD 1 TO WS-UNSAFE-RPT-CNT
+                   PERFORM 3000-LOG-EXCEPTION THRU 3000-EXIT
                ELSE
-      *            IF UNSAFE, AND THERE IS MORE DATA WE CAN TRY 
-      *            REMOVING, REMOVE AN ELEMENT FROM THE ARRAY AND 
+      *            IF UNSAFE, AND THERE IS MORE DATA WE CAN TRY
+      *            REMOVING, REMOVE AN ELEMENT FROM THE ARRAY AND
       *            TRY AGAIN
                    MOVE 1 TO WS-ARR-SUB
                              WS-ARR2-SUB
-                   PERFORM UNTIL WS-LEVELO-ARR(WS-ARR-SUB) EQUALS 0
-                       IF WS-ARR-SUB EQUALS WS-REMOVE-LEVEL
+                   PERFORM UNTIL WS-LEVELO-ARR(WS-ARR-SUB) EQUAL 0
+                       IF WS-ARR-SUB EQUAL WS-REMOVE-LEVEL
                            CONTINUE
                        ELSE
-                           MOVE WS-LEVELO-ARR(WS-ARR-SUB) 
+                           MOVE WS-LEVELO-ARR(WS-ARR-SUB)
                                 TO WS-LEVEL2-ARR(WS-ARR2-SUB)
                            ADD 1 TO WS-ARR2-SUB
                        END-IF
                        ADD 1 TO WS-ARR-SUB
-                                
+
                    END-PERFORM
                    MOVE WS-LEVEL2 TO WS-LEVELS
+                   MOVE WS-REMOVE-LEVEL TO WS-LAST-REMOVED-POS
+                   SET DAMPENER-USED TO TRUE
                    ADD 1 TO WS-REMOVE-LEVEL
                    GO TO 2200-CHECK-SAFETY
            ELSE
                ADD 1 TO WS-SAFE-RPT-CNT
+               IF DAMPENER-USED
+                   ADD 1 TO WS-SAFE-DAMPENER-CNT
+               ELSE
+                   ADD 1 TO WS-SAFE-OUTRIGHT-CNT
+               END-IF
            END-IF
            .
        2200-EXIT.
@@ -242,14 +353,21 @@
                CONTINUE
            ELSE
                SET UNSAFE TO TRUE
+               STRING 'LEVEL DECREASED AT POSITION ' WS-ARR-SUB
+                   ' IN AN INCREASING REPORT' DELIMITED BY SIZE
+                   INTO WS-VIOLATION-DESC
                GO TO 2300-EXIT
            END-IF
 
            SUBTRACT WS-LEVELS-ARR(WS-ARR-SUB) FROM
                      WS-LEVELS-ARR(WS-ARR-SUB-PLUS-1) GIVING WS-DIFF
-           
-           IF (WS-DIFF GREATER 3 OR WS-DIFF LESS 1)
+
+           IF (WS-DIFF GREATER WS-TOLERANCE-HIGH
+                   OR WS-DIFF LESS WS-TOLERANCE-LOW)
                SET UNSAFE TO TRUE
+               STRING 'STEP OF ' WS-DIFF ' AT POSITION ' WS-ARR-SUB
+                   ' IS OUTSIDE TOLERANCE' DELIMITED BY SIZE
+                   INTO WS-VIOLATION-DESC
                GO TO 2300-EXIT
            END-IF
            .
@@ -261,31 +379,89 @@
       ****************************************************************
        2400-CHECK-DECREASING.
 
-       IF WS-LEVELS-ARR(WS-ARR-SUB) GREATER 
+       IF WS-LEVELS-ARR(WS-ARR-SUB) GREATER
               WS-LEVELS-ARR(WS-ARR-SUB-PLUS-1)
                CONTINUE
            ELSE
                SET UNSAFE TO TRUE
+               STRING 'LEVEL INCREASED AT POSITION ' WS-ARR-SUB
+                   ' IN A DECREASING REPORT' DELIMITED BY SIZE
+                   INTO WS-VIOLATION-DESC
                GO TO 2400-EXIT
            END-IF
 
            SUBTRACT WS-LEVELS-ARR(WS-ARR-SUB-PLUS-1) FROM
                     WS-LEVELS-ARR(WS-ARR-SUB) GIVING WS-DIFF
-           
-           IF (WS-DIFF GREATER 3 OR WS-DIFF LESS 1)
+
+           IF (WS-DIFF GREATER WS-TOLERANCE-HIGH
+                   OR WS-DIFF LESS WS-TOLERANCE-LOW)
                SET UNSAFE TO TRUE
+               STRING 'STEP OF ' WS-DIFF ' AT POSITION ' WS-ARR-SUB
+                   ' IS OUTSIDE TOLERANCE' DELIMITED BY SIZE
+                   INTO WS-VIOLATION-DESC
                GO TO 2400-EXIT
            END-IF
            .
        2400-EXIT.
            EXIT.
 
+      ****************************************************************
+      * WRITE AN EXCEPTION LISTING RECORD FOR A REPORT THAT ENDED UP *
+      * UNSAFE, SHOWING ITS ORIGINAL LEVELS AND THE SPECIFIC         *
+      * DIRECTION/STEP VIOLATION THAT WAS CAUGHT                     *
+      ****************************************************************
+       3000-LOG-EXCEPTION.
+
+           MOVE SPACES TO WS-EXC-LEVELS-TEXT
+           MOVE 1      TO WS-EXC-SUB
+                          WS-EXC-PTR
+           PERFORM UNTIL WS-LEVELO-ARR(WS-EXC-SUB) EQUAL 0
+               MOVE WS-LEVELO-ARR(WS-EXC-SUB) TO WS-EXC-NUM-TEXT
+               STRING ' ' WS-EXC-NUM-TEXT DELIMITED BY SIZE
+                   INTO WS-EXC-LEVELS-TEXT
+                   WITH POINTER WS-EXC-PTR
+               ADD 1 TO WS-EXC-SUB
+           END-PERFORM
+
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING 'UNSAFE REPORT: ' WS-EXC-LEVELS-TEXT DELIMITED BY SIZE
+               ' -- ' WS-VIOLATION-DESC DELIMITED BY SIZE
+               INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
+           .
+       3000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * WRITE A PROBLEM DAMPENER AUDIT RECORD SHOWING WHICH LEVEL     *
+      * POSITION WAS REMOVED AND WHETHER THAT RETRY CAME BACK SAFE OR *
+      * UNSAFE                                                        *
+      ****************************************************************
+       3100-LOG-DAMPENER.
+
+           IF UNSAFE
+               MOVE 'FAILED' TO WS-DAMPENER-OUTCOME
+           ELSE
+               MOVE 'SUCCEEDED' TO WS-DAMPENER-OUTCOME
+           END-IF
+
+           MOVE SPACES TO DAMPENER-RECORD
+           STRING 'DAMPENER REMOVED POSITION ' WS-LAST-REMOVED-POS
+               ' - ' WS-DAMPENER-OUTCOME DELIMITED BY SIZE
+               INTO DAMPENER-RECORD
+           WRITE DAMPENER-RECORD
+           .
+       3100-EXIT.
+           EXIT.
+
       ****************************************************************
       * BALANCE/DISPLAY TOTALS                                       *
       ****************************************************************
        8000-DISPLAY-TOTALS.
 
            DISPLAY 'SAFE REPORTS  : ' WS-SAFE-RPT-CNT
+           DISPLAY '  SAFE OUTRIGHT       : ' WS-SAFE-OUTRIGHT-CNT
+           DISPLAY '  SAFE VIA DAMPENER   : ' WS-SAFE-DAMPENER-CNT
            DISPLAY 'UNSAFE REPORTS: ' WS-UNSAFE-RPT-CNT
            DISPLAY 'TOTAL REPORTS : ' WS-TOTAL-RPT-CNT
 
@@ -299,14 +475,45 @@
            .
        8000-EXIT.
            EXIT.
-      
+
+      ****************************************************************
+      * LOG THIS RUN TO THE SHOP-WIDE RUN LEDGER                     *
+      ****************************************************************
+       8500-LOG-RUN.
+
+           ACCEPT WS-LEDGER-END-TS FROM TIME
+           MOVE SPACES TO LEDGER-RECORD
+           STRING 'RED-NOSED-REPORTS' DELIMITED BY SIZE
+                  ' INFILE=INFILE.TXT' DELIMITED BY SIZE
+                  ' START=' DELIMITED BY SIZE
+                  WS-LEDGER-START-TS DELIMITED BY SIZE
+                  ' END=' DELIMITED BY SIZE
+                  WS-LEDGER-END-TS DELIMITED BY SIZE
+                  ' SAFE-OUTRIGHT=' DELIMITED BY SIZE
+                  WS-SAFE-OUTRIGHT-CNT DELIMITED BY SIZE
+                  ' SAFE-DAMPENER=' DELIMITED BY SIZE
+                  WS-SAFE-DAMPENER-CNT DELIMITED BY SIZE
+                  ' UNSAFE=' DELIMITED BY SIZE
+                  WS-UNSAFE-RPT-CNT DELIMITED BY SIZE
+                  ' TOTAL=' DELIMITED BY SIZE
+                  WS-TOTAL-RPT-CNT DELIMITED BY SIZE
+               INTO LEDGER-RECORD
+           OPEN EXTEND RUN-LEDGER-FILE
+           WRITE LEDGER-RECORD
+           CLOSE RUN-LEDGER-FILE
+           .
+       8500-EXIT.
+           EXIT.
+
       ****************************************************************
       * CLOSE FILE                                                   *
       ****************************************************************
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE EXCEPTION-FILE
+           CLOSE DAMPENER-FILE
+           .
        9000-EXIT.
            EXIT.
 
