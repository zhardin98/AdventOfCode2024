@@ -12,6 +12,15 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    EQUATIONS THAT CAN'T BE BALANCED BY ANY OPERATOR COMBINATION
+           SELECT UNSOLVED-FILE ASSIGN TO 'UNSOLVED.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OPTIONAL CHECKPOINT LOG - RECORDS WHICH EQUATION RECORDS THE
+      *    4200-INCRMENT-BINARY OPERATOR SEARCH HAS ALREADY RESOLVED SO
+      *    A KILLED JOB CAN RESUME WITHOUT RE-TESTING EQUATIONS ALREADY
+      *    SCORED
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'BR-CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
 
@@ -25,6 +34,24 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                          PIC X(50).
 
+       FD  UNSOLVED-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS UNSOLVED-RECORD.
+       01  UNSOLVED-RECORD                       PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 27 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-REC-NUM                       PIC 9(7).
+           05 CKPT-OUTCOME                       PIC X(1).
+           05 CKPT-VALUE                         PIC 9(18).
+           05 CKPT-OP-CLASS                      PIC X(1).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                              PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -50,19 +77,48 @@
            05 WS-FUNC OCCURS 100 TIMES            PIC X(1).
        01  WS-FUNC-SUB                            PIC 9(3).
 
-       01  WS-PLUS-COUNT                          PIC 9(3).
-       
+       01  WS-CONCAT-MULT                         PIC 9(4).
+
+       01  WS-UNS-TARGET-EDIT                     PIC Z(17)9.
+       01  WS-UNS-TARGET-TEXT                     PIC X(18)
+           VALUE SPACES.
+
        01  WS-CALIBRATION                         PIC 9(18)  VALUE 0.
+
+      *    OPERATOR-USAGE HISTOGRAM FOR SOLVED EQUATIONS
+       01  WS-HISTO-PLUS-ONLY                     PIC 9(7) VALUE 0.
+       01  WS-HISTO-MULT-ONLY                     PIC 9(7) VALUE 0.
+       01  WS-HISTO-MIXED                         PIC 9(7) VALUE 0.
+       01  WS-USED-PLUS-FLAG                      PIC X(1).
+           88 USED-PLUS                                     VALUE 'Y'.
+       01  WS-USED-MULT-FLAG                      PIC X(1).
+           88 USED-MULT                                     VALUE 'Y'.
+       01  WS-USED-OTHER-FLAG                     PIC X(1).
+           88 USED-OTHER                                    VALUE 'Y'.
+       01  WS-OP-CLASS                            PIC X(1) VALUE SPACE.
+
+      *    OPERATOR-SEARCH CHECKPOINT/RESTART FIELDS
+       01  WS-REC-NUM                             PIC 9(7) VALUE 0.
+       01  WS-CKPT-CNT                            PIC 9(7) VALUE 0.
+       01  WS-CKPT-EOF                            PIC X(1) VALUE 'N'.
+           88 CKPT-EOF                                      VALUE 'Y'.
+           88 NOT-CKPT-EOF                                  VALUE 'N'.
+       01  WS-CKPT-FOUND-FLAG                      PIC X(1) VALUE 'N'.
+           88 CKPT-FOUND                                    VALUE 'Y'.
+           88 NOT-CKPT-FOUND                                VALUE 'N'.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
        PROCEDURE DIVISION.
       ***************************************************************
       * MAINLINE                                                    *
-      *************************************************************** 
+      ***************************************************************
        0000-MAINLINE.
-           
+
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
+           PERFORM 1500-READ-CHECKPOINT       THRU 1500-EXIT
+           PERFORM 1600-OPEN-UNSOLVED         THRU 1600-EXIT
            PERFORM 2000-PROCESS-DATA          THRU 2000-EXIT
                UNTIL END-OF-FILE
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
@@ -82,18 +138,76 @@
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL CHECKPOINT LOG OF PREVIOUSLY RESOLVED       *
+      * EQUATION RECORDS SO 2000-PROCESS-DATA CAN SKIP THEM ON A      *
+      * RESTART AND RESTORE WS-CALIBRATION TO WHERE IT LEFT OFF. IF   *
+      * BR-CHECKPOINT.TXT IS MISSING, EVERY RECORD IS PROCESSED FROM  *
+      * SCRATCH.                                                     *
+      ****************************************************************
+       1500-READ-CHECKPOINT.
+
+           MOVE SPACES TO WS-CKPT-EOF
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL CKPT-EOF
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET CKPT-EOF TO TRUE
+                   NOT AT END
+                       SET CKPT-FOUND TO TRUE
+                       MOVE CKPT-REC-NUM TO WS-CKPT-CNT
+                       IF CKPT-OUTCOME EQUAL 'Y'
+                           ADD CKPT-VALUE TO WS-CALIBRATION
+                           EVALUATE CKPT-OP-CLASS
+                               WHEN 'P'
+                                   ADD 1 TO WS-HISTO-PLUS-ONLY
+                               WHEN 'M'
+                                   ADD 1 TO WS-HISTO-MULT-ONLY
+                               WHEN 'X'
+                                   ADD 1 TO WS-HISTO-MIXED
+                           END-EVALUATE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           .
+       1500-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * OPEN THE UNSOLVED-EQUATION LOG. A RESUMED RUN (CKPT-FOUND)    *
+      * OPENS IT IN EXTEND MODE SO THE UNSOLVED LINES A PRIOR RUN     *
+      * ALREADY LOGGED FOR NOW-SKIPPED, ALREADY-CHECKPOINTED RECORDS  *
+      * AREN'T TRUNCATED AWAY; A FRESH RUN STILL OPENS OUTPUT SO OLD  *
+      * RUNS' STALE UNSOLVED.TXT DOESN'T LEAK INTO A NEW ONE.         *
+      ****************************************************************
+       1600-OPEN-UNSOLVED.
+
+           IF CKPT-FOUND
+               OPEN EXTEND UNSOLVED-FILE
+           ELSE
+               OPEN OUTPUT UNSOLVED-FILE
+           END-IF
+           .
+       1600-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE                                       *
       ****************************************************************
        2000-PROCESS-DATA.
-       
+
            READ INPUT-FILE
-               AT END 
+               AT END
                    SET END-OF-FILE TO TRUE
                NOT AT END
-                   PERFORM 3000-UNSTRING-TARGET THRU 3000-EXIT
-                   PERFORM 3100-UNSTRING-VALUES THRU 3100-EXIT
-                   PERFORM 4000-TEST-EQUATION   THRU 4000-EXIT
+                   ADD 1 TO WS-REC-NUM
+                   IF WS-REC-NUM GREATER WS-CKPT-CNT
+                       PERFORM 3000-UNSTRING-TARGET THRU 3000-EXIT
+                       PERFORM 3100-UNSTRING-VALUES THRU 3100-EXIT
+                       PERFORM 4000-TEST-EQUATION   THRU 4000-EXIT
+                       PERFORM 4400-LOG-CHECKPOINT  THRU 4400-EXIT
+                   END-IF
            END-READ
            .
        2000-EXIT.
@@ -119,7 +233,7 @@
            MOVE 1 TO WS-REC-POINTER
                      WS-ARR-SUB
            MOVE ZEROS TO WS-VALUES-ARR
-           PERFORM UNTIL WS-EQUATION-REC(WS-REC-POINTER:2) EQUALS SPACES
+           PERFORM UNTIL WS-EQUATION-REC(WS-REC-POINTER:2) EQUAL SPACES
                EVALUATE TRUE
                    WHEN WS-EQUATION-REC(WS-REC-POINTER:3) NUMERIC
                        MOVE WS-EQUATION-REC(WS-REC-POINTER:3) 
@@ -142,43 +256,112 @@
            EXIT.
 
       *****************************************************************
-      * TEST EQUATION BY PLACING + AND * IN BETWEEN EACH VALUE        *
+      * TEST EQUATION BY PLACING +, *, AND || IN BETWEEN EACH VALUE   *
       *****************************************************************
        4000-TEST-EQUATION.
 
            MOVE SPACES TO WS-RESULT
       *    FILL FUNCTION ARRAY WITH + FOR NOW
-           PERFORM 4100-SET-PLUSES THRU 4100-EXIT          
+           PERFORM 4100-SET-PLUSES THRU 4100-EXIT
            .
-           ATTEMPT-CALC.               
+           ATTEMPT-CALC.
       *    MOVE THROUGH VALUE ARRAY, LEFT TO RIGHT, CALCULATING A RESULT
            MOVE 1            TO WS-FUNC-SUB
            MOVE WS-VALUES(1) TO WS-SOLUTION
            MOVE 2            TO WS-ARR-SUB
-           PERFORM UNTIL WS-VALUES(WS-ARR-SUB) EQUALS 0
-               IF WS-FUNC(WS-FUNC-SUB) EQUALS '+'
-                   ADD WS-VALUES(WS-ARR-SUB) TO WS-SOLUTION
-               ELSE
-                   MULTIPLY WS-VALUES(WS-ARR-SUB) BY WS-SOLUTION
-               END-IF
-               ADD 1 TO WS-ARR-SUB 
-                        WS-FUNC-SUB                   
-           END-PERFORM  
+           PERFORM UNTIL WS-VALUES(WS-ARR-SUB) EQUAL 0
+               EVALUATE WS-FUNC(WS-FUNC-SUB)
+                   WHEN '+'
+                       ADD WS-VALUES(WS-ARR-SUB) TO WS-SOLUTION
+                   WHEN '*'
+                       MULTIPLY WS-VALUES(WS-ARR-SUB) BY WS-SOLUTION
+                   WHEN OTHER
+                       PERFORM 4150-CONCATENATE-VALUE THRU 4150-EXIT
+               END-EVALUATE
+               ADD 1 TO WS-ARR-SUB
+                        WS-FUNC-SUB
+           END-PERFORM
 
-           IF WS-SOLUTION EQUALS WS-TARGET-VALUE                        
-               SET RESULT-TRUE TO TRUE  
+           IF WS-SOLUTION EQUAL WS-TARGET-VALUE
+               SET RESULT-TRUE TO TRUE
                ADD WS-SOLUTION TO WS-CALIBRATION
+               PERFORM 4250-CLASSIFY-OPERATORS THRU 4250-EXIT
            ELSE
                PERFORM 4200-INCRMENT-BINARY THRU 4200-EXIT
                IF RESULT-FALSE
+                   PERFORM 4300-LOG-UNSOLVED THRU 4300-EXIT
                    GO TO 4000-EXIT
                END-IF
                GO TO ATTEMPT-CALC
-           END-IF 
+           END-IF
            .
        4000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * TALLY WHICH OPERATOR(S) THE WINNING COMBINATION FOR THIS      *
+      * SOLVED EQUATION ACTUALLY USED, SO 8000-DISPLAY-RESULTS CAN    *
+      * REPORT A HISTOGRAM INSTEAD OF JUST THE FINAL CALIBRATION SUM. *
+      * "MIXED" COVERS BOTH A TRUE +/* MIX AND ANY USE OF THE         *
+      * CONCATENATION OPERATOR (||) ALONGSIDE ANOTHER OPERATOR, SINCE *
+      * A COMBINATION USING || IS NEVER "ONLY +" OR "ONLY *".         *
+      *****************************************************************
+       4250-CLASSIFY-OPERATORS.
+
+           MOVE 'N' TO WS-USED-PLUS-FLAG
+                       WS-USED-MULT-FLAG
+                       WS-USED-OTHER-FLAG
+           MOVE 1 TO WS-FUNC-SUB
+           PERFORM UNTIL WS-FUNC(WS-FUNC-SUB) EQUAL SPACE
+               EVALUATE WS-FUNC(WS-FUNC-SUB)
+                   WHEN '+'
+                       MOVE 'Y' TO WS-USED-PLUS-FLAG
+                   WHEN '*'
+                       MOVE 'Y' TO WS-USED-MULT-FLAG
+                   WHEN OTHER
+                       MOVE 'Y' TO WS-USED-OTHER-FLAG
+               END-EVALUATE
+               ADD 1 TO WS-FUNC-SUB
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN USED-OTHER
+                   MOVE 'X' TO WS-OP-CLASS
+                   ADD 1 TO WS-HISTO-MIXED
+               WHEN USED-PLUS AND USED-MULT
+                   MOVE 'X' TO WS-OP-CLASS
+                   ADD 1 TO WS-HISTO-MIXED
+               WHEN USED-PLUS
+                   MOVE 'P' TO WS-OP-CLASS
+                   ADD 1 TO WS-HISTO-PLUS-ONLY
+               WHEN USED-MULT
+                   MOVE 'M' TO WS-OP-CLASS
+                   ADD 1 TO WS-HISTO-MULT-ONLY
+           END-EVALUATE
+           .
+       4250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * CONCATENATE (||) - APPEND THE DIGITS OF THE NEXT VALUE ONTO   *
+      * THE RIGHT OF THE RUNNING SOLUTION INSTEAD OF ADDING/MULTIPLYING*
+      *****************************************************************
+       4150-CONCATENATE-VALUE.
+
+           EVALUATE TRUE
+               WHEN WS-VALUES(WS-ARR-SUB) LESS 10
+                   MOVE 10   TO WS-CONCAT-MULT
+               WHEN WS-VALUES(WS-ARR-SUB) LESS 100
+                   MOVE 100  TO WS-CONCAT-MULT
+               WHEN OTHER
+                   MOVE 1000 TO WS-CONCAT-MULT
+           END-EVALUATE
+           COMPUTE WS-SOLUTION =
+               WS-SOLUTION * WS-CONCAT-MULT + WS-VALUES(WS-ARR-SUB)
+           .
+       4150-EXIT.
+           EXIT.
+
       *****************************************************************
       * FILL FUNCTION ARRAY WITH + FOR NOW                            *
       *****************************************************************
@@ -192,46 +375,101 @@
            MOVE 0 TO WS-FUNC-SUB
            MOVE SPACES TO WS-FUNCTION-ARR
     
-           PERFORM UNTIL WS-FUNC-SUB EQUALS WS-ARR-SUB
+           PERFORM UNTIL WS-FUNC-SUB EQUAL WS-ARR-SUB
                ADD 1 TO WS-FUNC-SUB
                MOVE '+' TO WS-FUNC(WS-FUNC-SUB)
            END-PERFORM
            .
        4100-EXIT.
            EXIT.
-      ***************************************************************** 
-      * USING BINARY PATTERNS, ICNREMENT + AND/OR *                   *
+      *****************************************************************
+      * USING TERNARY PATTERNS, ICNREMENT +, *, AND/OR ||             *
+      * EACH POSITION CYCLES + -> * -> || -> CARRY (BACK TO + AND     *
+      * ADVANCE TO THE NEXT POSITION), SO ALL 3-TO-THE-POWER-OF-      *
+      * OPERATOR-COUNT COMBINATIONS GET TRIED. IF EVERY POSITION      *
+      * CARRIES ALL THE WAY THROUGH, EVERY COMBINATION HAS BEEN TRIED *
+      * AND THE EQUATION CANNOT BE BALANCED.                          *
       *****************************************************************
        4200-INCRMENT-BINARY.
 
            MOVE 1 TO WS-FUNC-SUB
-           PERFORM UNTIL WS-FUNC(WS-FUNC-SUB) EQUALS SPACE
-               IF WS-FUNC(WS-FUNC-SUB) EQUALS '+'
-                   MOVE '*' TO WS-FUNC(WS-FUNC-SUB)
-                   GO TO 4200-EXIT
-               ELSE
-      *            CHECK IF ALL FUNCTIONS ARE *. IF SO, REC DOESN'T WORK   
-                   MOVE 0 TO WS-PLUS-COUNT                 
-                   INSPECT WS-FUNCTION-ARR
-                   TALLYING WS-PLUS-COUNT FOR ALL '+'          
-                   IF WS-PLUS-COUNT EQUALS 0                                     
-                       SET RESULT-FALSE TO TRUE
+           PERFORM UNTIL WS-FUNC(WS-FUNC-SUB) EQUAL SPACE
+               EVALUATE WS-FUNC(WS-FUNC-SUB)
+                   WHEN '+'
+                       MOVE '*' TO WS-FUNC(WS-FUNC-SUB)
                        GO TO 4200-EXIT
-                   END-IF
-                   MOVE '+' TO WS-FUNC(WS-FUNC-SUB)
-               END-IF
+                   WHEN '*'
+                       MOVE '|' TO WS-FUNC(WS-FUNC-SUB)
+                       GO TO 4200-EXIT
+                   WHEN OTHER
+                       MOVE '+' TO WS-FUNC(WS-FUNC-SUB)
+               END-EVALUATE
                ADD 1 TO WS-FUNC-SUB
            END-PERFORM
+           SET RESULT-FALSE TO TRUE
            .
        4200-EXIT.
            EXIT.
 
+      *****************************************************************
+      * LOG AN EQUATION THAT COULDN'T BE BALANCED BY ANY +, *, OR ||  *
+      * COMBINATION                                                   *
+      *****************************************************************
+       4300-LOG-UNSOLVED.
+
+           MOVE WS-TARGET-VALUE TO WS-UNS-TARGET-EDIT
+           MOVE SPACES TO WS-UNS-TARGET-TEXT
+           STRING FUNCTION TRIM(WS-UNS-TARGET-EDIT) DELIMITED BY SIZE
+               INTO WS-UNS-TARGET-TEXT
+           END-STRING
+
+           MOVE SPACES TO UNSOLVED-RECORD
+           STRING 'TARGET: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-UNS-TARGET-TEXT) DELIMITED BY SIZE
+                   ' -- EQUATION: ' DELIMITED BY SIZE
+                   FUNCTION TRIM(INPUT-RECORD) DELIMITED BY SIZE
+               INTO UNSOLVED-RECORD
+           END-STRING
+           WRITE UNSOLVED-RECORD
+           .
+       4300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOG THIS EQUATION RECORD'S OUTCOME TO THE CHECKPOINT FILE SO A*
+      * RESTART CAN SKIP IT AND, IF IT WAS SOLVED, RE-ADD ITS VALUE   *
+      * TO WS-CALIBRATION WITHOUT RE-RUNNING THE OPERATOR SEARCH      *
+      *****************************************************************
+       4400-LOG-CHECKPOINT.
+
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-REC-NUM TO CKPT-REC-NUM
+           IF RESULT-TRUE
+               MOVE 'Y' TO CKPT-OUTCOME
+               MOVE WS-SOLUTION TO CKPT-VALUE
+               MOVE WS-OP-CLASS TO CKPT-OP-CLASS
+           ELSE
+               MOVE 'N' TO CKPT-OUTCOME
+               MOVE 0 TO CKPT-VALUE
+               MOVE SPACE TO CKPT-OP-CLASS
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       4400-EXIT.
+           EXIT.
+
       *****************************************************************
       * DISPLAY RESULTING SUM OF PRODUCTS                             *
       *****************************************************************
        8000-DISPLAY-RESULTS.
             
            DISPLAY 'CALIBRATION RESULT = ' WS-CALIBRATION
+           DISPLAY 'OPERATOR-USAGE HISTOGRAM (SOLVED EQUATIONS):'
+           DISPLAY '  PLUS ONLY    : ' WS-HISTO-PLUS-ONLY
+           DISPLAY '  MULTIPLY ONLY: ' WS-HISTO-MULT-ONLY
+           DISPLAY '  MIXED        : ' WS-HISTO-MIXED
            .
        8000-EXIT.
            EXIT.
@@ -242,6 +480,7 @@
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE UNSOLVED-FILE
+           .
        9000-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
