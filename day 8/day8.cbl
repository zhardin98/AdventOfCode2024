@@ -12,7 +12,12 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
-
+      *    ANTENNA COORDINATE VALIDATION EXCEPTION LISTING
+           SELECT COLLISIONS-FILE ASSIGN TO 'ANTENNA-COLLISIONS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    MARKED-UP ANTINODE MAP REPORT
+           SELECT MAP-REPORT-FILE ASSIGN TO 'MAP-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -25,6 +30,22 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                          PIC X(50).
 
+       FD  COLLISIONS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS COLLISION-RECORD.
+       01  COLLISION-RECORD                      PIC X(80).
+
+       FD  MAP-REPORT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 140 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MAP-REPORT-RECORD.
+       01  MAP-REPORT-RECORD                     PIC X(140).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                              PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -55,7 +76,15 @@
            05 WS-ANTINODES OCCURS 12 TO 50 TIMES DEPENDING ON ARR-LENGTH
                                                   PIC X(140).     
             
-       01  WS-ANTINODES-CNT                       PIC 9(4)  VALUE 0.  
+       01  WS-ANTINODES-CNT                       PIC 9(4)  VALUE 0.
+
+       01  WS-VALIDATE-COL                        PIC 9(3).
+       01  WS-COLLISION-ROW                       PIC 9(2).
+       01  WS-COLLISION-COL                       PIC 9(3).
+       01  WS-COLLISION-CHAR                      PIC X(1).
+       01  WS-COLLISION-ROW-EDIT                  PIC Z9.
+       01  WS-COLLISION-COL-EDIT                  PIC ZZ9.
+       01  WS-ARR-LENGTH-EDIT                     PIC Z9.
 
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
@@ -68,9 +97,11 @@
            
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
            PERFORM 2000-CONVERT-FILE-TO-ARRAY THRU 2000-EXIT
-               UNTIL END-OF-FILE     
+               UNTIL END-OF-FILE
+           PERFORM 2100-VALIDATE-ANTENNAS     THRU 2100-EXIT
            PERFORM 3000-IDENTIFY-PAIRS        THRU 3000-EXIT
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
+           PERFORM 8100-DISPLAY-MAP           THRU 8100-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
            .
        0000-EXIT.
@@ -82,6 +113,8 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT COLLISIONS-FILE
+           OPEN OUTPUT MAP-REPORT-FILE
            MOVE SPACES TO WS-END-OF-FILE
            .
        1000-EXIT.
@@ -104,6 +137,61 @@
        2000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * VALIDATE ANTENNA COORDINATES                                  *
+      * WS-MAP IS A PLAIN CHARACTER GRID SO A SINGLE CELL CAN ONLY    *
+      * EVER HOLD ONE FREQUENCY CHARACTER -- THE CORRUPTED-EXTRACT    *
+      * SYMPTOM THIS GUARDS AGAINST IS A ROW THAT CARRIES FREQUENCY   *
+      * CHARACTERS PAST THE GRID WIDTH ARR-LENGTH ESTABLISHES, WHICH  *
+      * WOULD OTHERWISE BE SILENTLY IGNORED BY 3000-IDENTIFY-PAIRS'S  *
+      * COLUMN BOUND AND SKEW THE ANTINODE PAIRING.                   *
+      *****************************************************************
+       2100-VALIDATE-ANTENNAS.
+
+           MOVE 1 TO MAP-ARR-SUB
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
+               COMPUTE WS-VALIDATE-COL = ARR-LENGTH + 1
+               PERFORM UNTIL WS-VALIDATE-COL EQUAL 141
+                   IF WS-MAP(MAP-ARR-SUB)(WS-VALIDATE-COL:1) NOT EQUAL
+                      SPACE
+                       MOVE MAP-ARR-SUB     TO WS-COLLISION-ROW
+                       MOVE WS-VALIDATE-COL TO WS-COLLISION-COL
+                       MOVE WS-MAP(MAP-ARR-SUB)(WS-VALIDATE-COL:1)
+                           TO WS-COLLISION-CHAR
+                       PERFORM 2150-LOG-COLLISION THRU 2150-EXIT
+                   END-IF
+                   ADD 1 TO WS-VALIDATE-COL
+               END-PERFORM
+               ADD 1 TO MAP-ARR-SUB
+           END-PERFORM
+           .
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOG ONE ANTENNA COORDINATE VALIDATION VIOLATION               *
+      *****************************************************************
+       2150-LOG-COLLISION.
+
+           MOVE WS-COLLISION-ROW TO WS-COLLISION-ROW-EDIT
+           MOVE WS-COLLISION-COL TO WS-COLLISION-COL-EDIT
+           MOVE ARR-LENGTH       TO WS-ARR-LENGTH-EDIT
+           MOVE SPACES TO COLLISION-RECORD
+           STRING 'ROW ' DELIMITED BY SIZE
+                   WS-COLLISION-ROW-EDIT DELIMITED BY SIZE
+                   ' COL ' DELIMITED BY SIZE
+                   WS-COLLISION-COL-EDIT DELIMITED BY SIZE
+                   ' -- FREQUENCY CHAR ''' DELIMITED BY SIZE
+                   WS-COLLISION-CHAR DELIMITED BY SIZE
+                   ''' FOUND BEYOND GRID WIDTH ' DELIMITED BY SIZE
+                   WS-ARR-LENGTH-EDIT DELIMITED BY SIZE
+               INTO COLLISION-RECORD
+           END-STRING
+           WRITE COLLISION-RECORD
+           .
+       2150-EXIT.
+           EXIT.
+
       *****************************************************************
       * IDENTIFY PAIRS                                                *
       *****************************************************************
@@ -112,11 +200,11 @@
            MOVE SPACES TO WS-ANTINODES-ARR       
            MOVE 1      TO MAP-ARR-SUB
 
-           PERFORM UNTIL MAP-ARR-SUB EQUALS (ARR-LENGTH + 1)
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
                MOVE 1 TO MAP-SUB-CHAR
-               PERFORM UNTIL MAP-SUB-CHAR EQUALS (ARR-LENGTH + 1)             
+               PERFORM UNTIL MAP-SUB-CHAR EQUAL (ARR-LENGTH + 1)             
                    MOVE WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1) TO WS-FREQ 
-                   IF WS-FREQ NOT EQUALS '.'
+                   IF WS-FREQ NOT EQUAL '.'
                        PERFORM 3010-SCAN-FOR-MATCH THRU 3010-EXIT
                    END-IF
                    ADD 1 TO MAP-SUB-CHAR
@@ -134,10 +222,10 @@
 
            MOVE 1 TO MAP-ARR-SUB2
 
-           PERFORM UNTIL MAP-ARR-SUB2 EQUALS (ARR-LENGTH + 1)
+           PERFORM UNTIL MAP-ARR-SUB2 EQUAL (ARR-LENGTH + 1)
               MOVE 1 TO MAP-SUB-CHAR2
-              PERFORM UNTIL MAP-SUB-CHAR2 EQUALS (ARR-LENGTH + 1)           
-                 IF WS-FREQ EQUALS WS-MAP(MAP-ARR-SUB2)(MAP-SUB-CHAR2:1)                       
+              PERFORM UNTIL MAP-SUB-CHAR2 EQUAL (ARR-LENGTH + 1)           
+                 IF WS-FREQ EQUAL WS-MAP(MAP-ARR-SUB2)(MAP-SUB-CHAR2:1)                       
                     PERFORM 3020-CONFIRM-ANTINODE THRU 3020-EXIT
                  END-IF
                  ADD 1 TO MAP-SUB-CHAR2                            
@@ -157,8 +245,8 @@
        3020-CONFIRM-ANTINODE.
 
       *    IF MATCH FOUND DUE TO BEING THE SAME NODE, SKIP.
-           IF MAP-ARR-SUB  EQUALS MAP-ARR-SUB2   AND
-              MAP-SUB-CHAR EQUALS MAP-SUB-CHAR2
+           IF MAP-ARR-SUB  EQUAL MAP-ARR-SUB2   AND
+              MAP-SUB-CHAR EQUAL MAP-SUB-CHAR2
                GO TO 3020-EXIT
            END-IF
 
@@ -176,7 +264,7 @@
 
       *        CHECK IF LOCATION ALREADY HAS ANTINODE BEFORE INCREMENT    
                IF WS-ANTINODES(WS-POSS-AN-SUB)(WS-POSS-AN-CHAR:1) 
-                  EQUALS 'Y'
+                  EQUAL 'Y'
                    CONTINUE
                ELSE        
                    MOVE 'Y' TO 
@@ -199,12 +287,39 @@
        8000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * WRITE THE MAP OUT AGAIN WITH 'Y' ANTINODE MARKERS OVERLAID SO *
+      * THE ONE ANTINODE PLACED ON EACH SIDE OF EVERY MATCHING        *
+      * ANTENNA PAIR (3010-SCAN-FOR-MATCH) CAN BE VISUALLY VERIFIED.  *
+      *****************************************************************
+       8100-DISPLAY-MAP.
+
+           MOVE 1 TO MAP-ARR-SUB
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
+               MOVE WS-MAP(MAP-ARR-SUB) TO MAP-REPORT-RECORD
+               MOVE 1 TO MAP-SUB-CHAR
+               PERFORM UNTIL MAP-SUB-CHAR EQUAL (ARR-LENGTH + 1)
+                   IF WS-ANTINODES(MAP-ARR-SUB)(MAP-SUB-CHAR:1)
+                      EQUAL 'Y'
+                       MOVE 'Y' TO MAP-REPORT-RECORD(MAP-SUB-CHAR:1)
+                   END-IF
+                   ADD 1 TO MAP-SUB-CHAR
+               END-PERFORM
+               WRITE MAP-REPORT-RECORD
+               ADD 1 TO MAP-ARR-SUB
+           END-PERFORM
+           .
+       8100-EXIT.
+           EXIT.
+
       *****************************************************************
       * CLOSE FILE                                                    *
       *****************************************************************
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+                 COLLISIONS-FILE
+                 MAP-REPORT-FILE
+           .
        9000-EXIT.
            EXIT.
\ No newline at end of file
