@@ -12,6 +12,13 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    INPUT-STAGING CHECK - READS INFILE.TXT AS RAW VARYING-LENGTH
+      *    TEXT BEFORE THE FIXED-LENGTH INPUT-FILE ABOVE TOUCHES IT, SO
+      *    A LINE LENGTH MISMATCH IS CAUGHT UP FRONT INSTEAD OF LETTING
+      *    LINE SEQUENTIAL SILENTLY TRUNCATE/PAD IT AND GARBLE 2000-
+      *    CONVERT-TO-BLOCKS' PARSE
+           SELECT STAGING-FILE ASSIGN TO 'INFILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +30,14 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                           PIC X(20000).
 
+       FD  STAGING-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 20200 CHARACTERS
+               DEPENDING ON WS-STAGING-REC-LEN
+           RECORDING MODE IS V
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS STAGING-RECORD.
+       01  STAGING-RECORD                         PIC X(20200).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -32,19 +47,49 @@
 
        01  WS-DISK-ARR.
            05  WS-DISK   OCCURS 500000 TIMES      PIC S9(5).
-                
+       01  WS-DISK-ARR-COPY.
+           05  WS-DISK-SAVE OCCURS 500000 TIMES   PIC S9(5).
+
        01  WS-DISK-POINTER                        PIC 9(6) VALUE 1.
 
        01  WS-ID-SEQUENCE                         PIC 9(5) VALUE 0.
 
-       01  WS-LEFT-POINTER                        PIC 9(5).
-       01  WS-RIGHT-POINTER                       PIC 9(5).
+       01  WS-LEFT-POINTER                        PIC 9(6).
+       01  WS-RIGHT-POINTER                       PIC 9(6).
        01  WS-SAVE-VALUE                          PIC S9(5).
        01  WS-ID-SPACE-CNT                        PIC 9(5).
        01  WS-AVAIL-SPACE-CNT                     PIC 9(5).
        01  WS-MOVE-CNT                            PIC 9(5).
 
+       01  WS-NEEDED-BLOCKS                       PIC 9(6) VALUE 0.
+       01  WS-SCAN-POINTER                        PIC 9(5) VALUE 1.
+       01  WS-SCAN-DIGIT                          PIC 9(1).
+
+       01  WS-FILE-TABLE.
+           05  WS-FILE-ENTRY OCCURS 10000 TIMES.
+               10  WS-FILE-START               PIC 9(6).
+               10  WS-FILE-LEN                  PIC 9(1).
+       01  WS-FILE-ID-CTR                         PIC S9(5).
+
        01  WS-CHECKSUM                            PIC 9(18) VALUE 0.
+       01  WS-FRAGMENTED-CHECKSUM                 PIC 9(18) VALUE 0.
+
+      *    INPUT-STAGING VALIDATION FIELDS
+       01  WS-STAGING-REC-LEN                     PIC 9(5) VALUE 0.
+       01  WS-STAGING-EOF                         PIC X(1) VALUE 'N'.
+           88 STAGING-EOF                                   VALUE 'Y'.
+           88 NOT-STAGING-EOF                               VALUE 'N'.
+       01  WS-STAGING-REC-CNT                     PIC 9(7) VALUE 0.
+       01  WS-STAGING-MAX-LEN                     PIC 9(5) VALUE 20000.
+
+      *    FRAGMENTATION STATISTICS FOR THE SINGLE-BLOCK (3100-
+      *    CONSOLIDATE-FRAGMENTED) CONSOLIDATION PASS
+       01  WS-TOTAL-BLOCK-MOVES                   PIC 9(7) VALUE 0.
+       01  WS-TOTAL-FREE-BLOCKS                   PIC 9(7) VALUE 0.
+       01  WS-TOTAL-DISK-BLOCKS                   PIC 9(7) VALUE 0.
+       01  WS-FREE-PCT                            PIC 9(3)V99 VALUE 0.
+       01  WS-FREE-PCT-EDIT                       PIC ZZ9.99.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -54,10 +99,15 @@
       *************************************************************** 
        0000-MAINLINE.
            
+           PERFORM 1050-VALIDATE-STAGING      THRU 1050-EXIT
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
            PERFORM 2000-CONVERT-TO-BLOCKS     THRU 2000-EXIT
+           MOVE WS-DISK-ARR TO WS-DISK-ARR-COPY
            PERFORM 3000-CONSOLIDATE-SPACE     THRU 3000-EXIT
            PERFORM 4000-CALCULATE-CHECKSUM    THRU 4000-EXIT
+           MOVE WS-DISK-ARR-COPY TO WS-DISK-ARR
+           PERFORM 3100-CONSOLIDATE-FRAGMENTED THRU 3100-EXIT
+           PERFORM 4100-CALCULATE-FRAGMENTED-CHECKSUM THRU 4100-EXIT
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
            .
@@ -71,18 +121,55 @@
 
            OPEN INPUT INPUT-FILE
            READ INPUT-FILE
-           PERFORM 1500-INITIALIZE-ARRAY THRU 1500-EXIT
+           PERFORM 1550-VALIDATE-DISK-SIZE THRU 1550-EXIT
+           PERFORM 1500-INITIALIZE-ARRAY   THRU 1500-EXIT
            .
        1000-EXIT.
            EXIT.
 
       ****************************************************************
-      * POPULATE -1 IN ENTIRE DISK ARRAY                             *
+      * VALIDATE THAT INFILE.TXT'S LINE LENGTHS AND RECORD COUNT     *
+      * MATCH THIS PROGRAM'S EXPECTED LAYOUT BEFORE THE REAL PARSE   *
+      * BEGINS                                                       *
+      ****************************************************************
+       1050-VALIDATE-STAGING.
+
+           OPEN INPUT STAGING-FILE
+           MOVE SPACES TO WS-STAGING-EOF
+           PERFORM UNTIL STAGING-EOF
+               READ STAGING-FILE
+                   AT END
+                       SET STAGING-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STAGING-REC-CNT
+                       IF WS-STAGING-REC-LEN GREATER WS-STAGING-MAX-LEN
+                           DISPLAY 'ERROR: INFILE.TXT LINE '
+                               WS-STAGING-REC-CNT ' IS '
+                               WS-STAGING-REC-LEN
+                               ' CHARACTERS, EXCEEDS THE '
+                               WS-STAGING-MAX-LEN
+                               ' EXPECTED FOR DISK-FRAGMENTER'
+                           PERFORM 9999-ABEND THRU 9999-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STAGING-FILE
+
+           IF WS-STAGING-REC-CNT EQUAL 0
+               DISPLAY 'ERROR: INFILE.TXT CONTAINS NO RECORDS'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           .
+       1050-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * POPULATE -1 IN AS MUCH OF THE DISK ARRAY AS THE INPUT NEEDS  *
       ****************************************************************
        1500-INITIALIZE-ARRAY.
 
            MOVE 1 TO WS-DISK-POINTER
-           PERFORM UNTIL WS-DISK-POINTER GREATER 10000
+           PERFORM UNTIL WS-DISK-POINTER GREATER WS-NEEDED-BLOCKS
                MOVE -1 TO WS-DISK(WS-DISK-POINTER)
                ADD 1 TO WS-DISK-POINTER
            END-PERFORM
@@ -90,6 +177,30 @@
        1500-EXIT.
            EXIT.
 
+      ****************************************************************
+      * PRE-SCAN THE RUN-LENGTH INPUT AND CONFIRM THE EXPANDED DISK  *
+      * MAP WILL FIT WITHIN THE 500000-SLOT WS-DISK ARRAY BEFORE ANY *
+      * SLOT IS TOUCHED.                                             *
+      ****************************************************************
+       1550-VALIDATE-DISK-SIZE.
+
+           MOVE 1 TO WS-SCAN-POINTER
+           MOVE 0 TO WS-NEEDED-BLOCKS
+           PERFORM UNTIL INPUT-RECORD(WS-SCAN-POINTER:1) NOT NUMERIC
+               MOVE INPUT-RECORD(WS-SCAN-POINTER:1) TO WS-SCAN-DIGIT
+               ADD WS-SCAN-DIGIT TO WS-NEEDED-BLOCKS
+               ADD 1 TO WS-SCAN-POINTER
+           END-PERFORM
+
+           IF WS-NEEDED-BLOCKS GREATER 500000
+               DISPLAY 'ERROR: DISK MAP NEEDS ' WS-NEEDED-BLOCKS
+                   ' BLOCKS, EXCEEDS 500000-SLOT WS-DISK ARRAY'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           .
+       1550-EXIT.
+           EXIT.
+
       ****************************************************************
       * CONVERT INPUT RECORD TO BLOCK FORMAT                         *
       ****************************************************************
@@ -100,6 +211,9 @@
       *    END OF FILE CONDITION = NON-NUMERIC
            PERFORM UNTIL INPUT-RECORD(WS-INREC-POINTER:1) NOT NUMERIC
                MOVE INPUT-RECORD(WS-INREC-POINTER:1) TO WS-INREC-NUM
+               MOVE WS-DISK-POINTER
+                   TO WS-FILE-START(WS-ID-SEQUENCE + 1)
+               MOVE WS-INREC-NUM TO WS-FILE-LEN(WS-ID-SEQUENCE + 1)
                PERFORM WS-INREC-NUM TIMES
                    MOVE WS-ID-SEQUENCE TO WS-DISK(WS-DISK-POINTER)
                    ADD 1 TO WS-DISK-POINTER
@@ -111,74 +225,69 @@
                PERFORM WS-INREC-NUM TIMES
                    MOVE -1 TO WS-DISK(WS-DISK-POINTER)
                    ADD 1 TO WS-DISK-POINTER
+                            WS-TOTAL-FREE-BLOCKS
                END-PERFORM
 
                ADD 1 TO WS-INREC-POINTER
-                        WS-ID-SEQUENCE                   
+                        WS-ID-SEQUENCE
            END-PERFORM
+           COMPUTE WS-TOTAL-DISK-BLOCKS = WS-DISK-POINTER - 1
            .
        2000-EXIT.
            EXIT.
 
       *****************************************************************
-      * MOVE RIGHT-MOST BYTE OF DATA TO FIRST AVAILABLE SPACE         *
+      * MOVE EACH FILE, HIGHEST ID FIRST, AS ONE CONTIGUOUS UNIT INTO *
+      * THE LEFTMOST FREE SPAN LARGE ENOUGH TO HOLD IT, LEAVING FILES *
+      * THAT DON'T FIT WHERE THEY ARE INSTEAD OF SPLITTING THEM       *
+      * ACROSS FREE SPACE. WALKS THE FILE TABLE BUILT BY              *
+      * 2000-CONVERT-TO-BLOCKS BY ID (NOT BY DISK POSITION) SO AN     *
+      * ALREADY-RELOCATED FILE IS NEVER RE-DISCOVERED AND MOVED A     *
+      * SECOND TIME.                                                  *
       *****************************************************************
        3000-CONSOLIDATE-SPACE.
-           
-           SUBTRACT 1 FROM WS-DISK-POINTER GIVING WS-RIGHT-POINTER        
-           .
-           
-           KEEP-CONSOLIDATING.     
 
-      *    LOOP UNTIL FILE ID FOUND
-           PERFORM UNTIL WS-DISK(WS-RIGHT-POINTER) GREATER -1                
-               SUBTRACT 1 FROM WS-RIGHT-POINTER
-           END-PERFORM
+           COMPUTE WS-FILE-ID-CTR = WS-ID-SEQUENCE - 1
+           .
 
-           MOVE WS-DISK(WS-RIGHT-POINTER) TO WS-SAVE-VALUE  
+           WHOLE-FILE-LOOP.
+           IF WS-FILE-ID-CTR LESS 0
+               GO TO 3000-EXIT
+           END-IF
 
-      *    LOOP UNTIL ALL OF SAME FILE ID ARE FOUND 
-           MOVE 0 TO WS-ID-SPACE-CNT
-           PERFORM UNTIL WS-DISK(WS-RIGHT-POINTER) 
-                         NOT EQUALS WS-SAVE-VALUE                                            
-               ADD 1 TO WS-ID-SPACE-CNT
-               SUBTRACT 1 FROM WS-RIGHT-POINTER
-           END-PERFORM
+           MOVE WS-FILE-START(WS-FILE-ID-CTR + 1) TO WS-RIGHT-POINTER
+           MOVE WS-FILE-LEN(WS-FILE-ID-CTR + 1)   TO WS-ID-SPACE-CNT
+           MOVE WS-DISK(WS-RIGHT-POINTER)         TO WS-SAVE-VALUE
 
-           ADD 1 TO WS-RIGHT-POINTER
-           
-      *    LOOP FROM LEFT OF ARRAY, SEARCHING FOR NEEDED SPACE TO 
+      *    LOOP FROM LEFT OF ARRAY, SEARCHING FOR NEEDED SPACE TO
       *    CONSOLIDATE FILE IN QUESTION
            MOVE 1 TO WS-LEFT-POINTER
            MOVE 0 TO WS-AVAIL-SPACE-CNT
 
-           PERFORM UNTIL WS-LEFT-POINTER EQUALS WS-RIGHT-POINTER
-               IF WS-DISK(WS-LEFT-POINTER) EQUALS -1
+           PERFORM UNTIL WS-LEFT-POINTER EQUAL WS-RIGHT-POINTER
+               IF WS-DISK(WS-LEFT-POINTER) EQUAL -1
                    ADD 1 TO WS-AVAIL-SPACE-CNT
                ELSE
                    MOVE 0 TO WS-AVAIL-SPACE-CNT
                END-IF
-               
-               IF WS-AVAIL-SPACE-CNT EQUALS WS-ID-SPACE-CNT
+
+               IF WS-AVAIL-SPACE-CNT EQUAL WS-ID-SPACE-CNT
                    MOVE 0 TO WS-MOVE-CNT
                    PERFORM WS-AVAIL-SPACE-CNT TIMES
-                       MOVE -1 TO 
+                       MOVE -1 TO
                                  WS-DISK(WS-RIGHT-POINTER + WS-MOVE-CNT)
                        MOVE WS-SAVE-VALUE TO
                                   WS-DISK(WS-LEFT-POINTER - WS-MOVE-CNT)
                        ADD 1 TO WS-MOVE-CNT
                    END-PERFORM
-                   GO TO BREAK-LOOP
-               END-IF  
+                   GO TO WHOLE-FILE-NEXT
+               END-IF
                ADD 1 TO WS-LEFT-POINTER
            END-PERFORM
            .
-           SUBTRACT 1 FROM WS-RIGHT-POINTER
-           .
-           BREAK-LOOP.                 
-           IF WS-RIGHT-POINTER GREATER 0     
-               GO TO KEEP-CONSOLIDATING
-           END-IF
+           WHOLE-FILE-NEXT.
+           SUBTRACT 1 FROM WS-FILE-ID-CTR
+           GO TO WHOLE-FILE-LOOP
            .
        3000-EXIT.
            EXIT.
@@ -189,12 +298,12 @@
        4000-CALCULATE-CHECKSUM.
 
            MOVE 1 TO WS-DISK-POINTER
-           PERFORM UNTIL WS-DISK-POINTER EQUALS 500001           
-               IF WS-DISK(WS-DISK-POINTER) EQUALS -1
+           PERFORM UNTIL WS-DISK-POINTER GREATER WS-NEEDED-BLOCKS
+               IF WS-DISK(WS-DISK-POINTER) EQUAL -1
                    CONTINUE
-               ELSE 
-                   COMPUTE WS-CHECKSUM = 
-                       WS-CHECKSUM + 
+               ELSE
+                   COMPUTE WS-CHECKSUM =
+                       WS-CHECKSUM +
                       ((WS-DISK-POINTER - 1) * WS-DISK(WS-DISK-POINTER))
                END-IF
                ADD 1 TO WS-DISK-POINTER
@@ -204,12 +313,79 @@
        4000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * MOVE RIGHT-MOST BYTE OF DATA TO FIRST AVAILABLE SPACE,        *
+      * ONE BLOCK AT A TIME, ALLOWING FILES TO BE SPLIT ACROSS FREE   *
+      * SPACE. RUNS AGAINST A RESTORED COPY OF THE PRE-CONSOLIDATED   *
+      * DISK MAP SO IT PRODUCES THE FRAGMENTED CHECKSUM INDEPENDENTLY *
+      * OF THE WHOLE-FILE MOVE ABOVE.                                 *
+      *****************************************************************
+       3100-CONSOLIDATE-FRAGMENTED.
+
+           MOVE 1 TO WS-LEFT-POINTER
+           SUBTRACT 1 FROM WS-DISK-POINTER GIVING WS-RIGHT-POINTER
+           .
+
+           KEEP-CONSOLIDATING-FRAGMENTED.
+
+           PERFORM UNTIL WS-DISK(WS-RIGHT-POINTER) GREATER -1
+               IF WS-LEFT-POINTER EQUAL WS-RIGHT-POINTER
+                   GO TO 3100-EXIT
+               END-IF
+               SUBTRACT 1 FROM WS-RIGHT-POINTER
+           END-PERFORM
+
+           PERFORM UNTIL WS-DISK(WS-LEFT-POINTER) EQUAL -1
+               IF WS-LEFT-POINTER EQUAL WS-RIGHT-POINTER
+                   GO TO 3100-EXIT
+               END-IF
+               ADD 1 TO WS-LEFT-POINTER
+           END-PERFORM
+
+           MOVE WS-DISK(WS-RIGHT-POINTER)
+                                           TO WS-DISK(WS-LEFT-POINTER)
+           MOVE -1 TO WS-DISK(WS-RIGHT-POINTER)
+           ADD 1 TO WS-TOTAL-BLOCK-MOVES
+
+           GO TO KEEP-CONSOLIDATING-FRAGMENTED
+           .
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOOP THROUGH THE FRAGMENTED-CONSOLIDATED DISK AND CALCULATE   *
+      * ITS CHECKSUM                                                  *
+      *****************************************************************
+       4100-CALCULATE-FRAGMENTED-CHECKSUM.
+
+           MOVE 1 TO WS-DISK-POINTER
+           PERFORM UNTIL WS-DISK(WS-DISK-POINTER) EQUAL -1
+               COMPUTE WS-FRAGMENTED-CHECKSUM =
+                   WS-FRAGMENTED-CHECKSUM +
+                   (WS-DISK-POINTER - 1) * WS-DISK(WS-DISK-POINTER)
+               ADD 1 TO WS-DISK-POINTER
+           END-PERFORM
+
+           .
+       4100-EXIT.
+           EXIT.
+
       *****************************************************************
       * DISPLAY CHECKSUM OF DEFRAGGED FILE                            *
       *****************************************************************
        8000-DISPLAY-RESULTS.
-            
-           DISPLAY 'CHECKSUM = ' WS-CHECKSUM
+
+           IF WS-TOTAL-DISK-BLOCKS GREATER 0
+               COMPUTE WS-FREE-PCT ROUNDED =
+                   (WS-TOTAL-FREE-BLOCKS / WS-TOTAL-DISK-BLOCKS) * 100
+           END-IF
+           MOVE WS-FREE-PCT TO WS-FREE-PCT-EDIT
+
+           DISPLAY 'WHOLE-FILE CHECKSUM = ' WS-CHECKSUM
+           DISPLAY 'FRAGMENTED CHECKSUM = ' WS-FRAGMENTED-CHECKSUM
+           DISPLAY 'FRAGMENTATION STATISTICS (SINGLE-BLOCK PASS):'
+           DISPLAY '  TOTAL BLOCK MOVES  : ' WS-TOTAL-BLOCK-MOVES
+           DISPLAY '  DISK FREE-SPACE PCT: ' WS-FREE-PCT-EDIT '%'
            .
        8000-EXIT.
            EXIT.
@@ -220,6 +396,17 @@
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           .
        9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ABEND ROUTINE                                                 *
+      *****************************************************************
+       9999-ABEND.
+
+           DISPLAY 'ABENDING PROGRAM'
+           STOP RUN
+           .
+       9999-EXIT.
            EXIT.
\ No newline at end of file
