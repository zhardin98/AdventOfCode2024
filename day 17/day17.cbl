@@ -13,6 +13,12 @@
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    OPTIONAL CONTROL VALUE (RUN MODE / TRACE SWITCH) - IF
+      *    ABSENT, THE DEFAULTS SET IN WORKING-STORAGE (FORWARD
+      *    EXECUTION, TRACE OFF) APPLY
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -23,6 +29,13 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                          PIC X(40).
 
+       FD  CONTROL-FILE
+           RECORD CONTAINS 2 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD                         PIC X(2).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -66,6 +79,60 @@
        01  WS-POINTER-TARGET                      PIC 9(1).
        01  WS-OUTPUT                              PIC ZZZZ9.
 
+      *    RUN MODE - CONTROL-RECORD(1:1); 'R' SEARCHES FOR THE
+      *    SMALLEST REG A THAT MAKES THE PROGRAM REPRODUCE ITS OWN
+      *    WS-SOURCE-CODE DIGIT STREAM, DEFAULT 'F' RUNS FORWARD ONCE
+      *    USING THE REG A READ FROM INFILE.TXT
+       01  WS-RUN-MODE                            PIC X(1) VALUE 'F'.
+           88 FORWARD-MODE                                   VALUE 'F'.
+           88 REVERSE-SEARCH-MODE                            VALUE 'R'.
+
+      *    TRACE SWITCH - CONTROL-RECORD(2:1); 'Y' LOGS EVERY
+      *    INSTRUCTION 3000-EXECUTE-PROGRAM RUNS
+       01  WS-TRACE-MODE                          PIC X(1) VALUE 'N'.
+           88 TRACE-ON                                       VALUE 'Y'.
+           88 TRACE-OFF                                      VALUE 'N'.
+       01  WS-TRACE-MNEMONIC                      PIC X(3).
+       01  WS-TRACE-OPERAND                       PIC X(1).
+
+      *    EACH OUT INSTRUCTION'S RESULT, CAPTURED REGARDLESS OF RUN
+      *    MODE SO 4000-REVERSE-SEARCH CAN COMPARE A TRIAL RUN'S
+      *    OUTPUT AGAINST WS-EXPECTED-DIGIT WITHOUT PARSING DISPLAY
+      *    LINES
+       01  WS-OUT-ARR.
+           05 WS-OUT-DIGIT             OCCURS 25 TIMES        PIC 9(1).
+       01  WS-OUT-CNT                             PIC 9(2) VALUE 0.
+
+      *    WS-SOURCE-CODE'S OWN DIGIT STREAM, ONE ENTRY PER
+      *    COMMA-SEPARATED VALUE, USED AS THE REVERSE-SEARCH TARGET
+       01  WS-EXPECTED-DIGIT-ARR.
+           05 WS-EXPECTED-DIGIT        OCCURS 25 TIMES        PIC 9(1).
+       01  WS-PROGRAM-LEN                         PIC 9(2) VALUE 0.
+
+      *    REG B/C AS READ FROM INFILE.TXT, RESTORED BEFORE EVERY
+      *    TRIAL RUN 4000-REVERSE-SEARCH MAKES (ONLY REG A VARIES
+      *    ACROSS TRIALS)
+       01  WS-INIT-REG-B                          PIC 9(20).
+       01  WS-INIT-REG-C                          PIC 9(20).
+
+      *    ITERATIVE BACKTRACKING STACK FOR 4000-REVERSE-SEARCH - ONE
+      *    FRAME PER DIGIT OF WS-EXPECTED-DIGIT-ARR STILL TO MATCH
+       01  WS-SRCH-STACK.
+           05 WS-SRCH-FRAME            OCCURS 25 TIMES.
+               10 WS-SRCH-CAND                    PIC 9(20).
+               10 WS-SRCH-DEPTH                   PIC 9(2).
+               10 WS-SRCH-NEXT-DIGIT               PIC 9(1).
+       01  WS-SRCH-SP                             PIC 9(2) VALUE 0.
+       01  WS-SRCH-CUR-DEPTH                      PIC 9(2).
+       01  WS-SRCH-DIGIT                          PIC 9(1).
+       01  WS-SRCH-CANDIDATE                      PIC 9(20).
+       01  WS-SRCH-TAIL-START                     PIC 9(2).
+       01  WS-SRCH-TAIL-SUB                       PIC 9(2).
+       01  WS-SRCH-MATCH                          PIC X(1).
+           88 SRCH-MATCH                                     VALUE 'Y'.
+           88 SRCH-NO-MATCH                                  VALUE 'N'.
+       01  WS-SEARCH-ANSWER                       PIC 9(20) VALUE 0.
+
 
       *FOR DECIMAL TO BINARY CONVERSION
        01 INPUT-DECIMAL                           PIC 9(5)  VALUE 0.
@@ -94,9 +161,16 @@
        0000-MAINLINE.
            
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
+           PERFORM 1500-READ-CONTROL          THRU 1500-EXIT
            PERFORM 2000-PROCESS-DATA          THRU 2000-EXIT
                UNTIL END-OF-FILE
-           PERFORM 3000-EXECUTE-PROGRAM       THRU 3000-EXIT
+           PERFORM 2500-DERIVE-PROGRAM-INFO   THRU 2500-EXIT
+           IF REVERSE-SEARCH-MODE
+               PERFORM 4000-REVERSE-SEARCH        THRU 4000-EXIT
+               PERFORM 8000-DISPLAY-SEARCH-RESULT THRU 8000-EXIT
+           ELSE
+               PERFORM 3000-EXECUTE-PROGRAM       THRU 3000-EXIT
+           END-IF
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
            .
        0000-EXIT.
@@ -112,6 +186,30 @@
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL RUN-MODE/TRACE CONTROL VALUE FOR THIS RUN. *
+      * IF CONTROL.TXT IS MISSING OR EMPTY, THE WORKING-STORAGE      *
+      * DEFAULTS OF FORWARD MODE / TRACE OFF REMAIN IN EFFECT.       *
+      ****************************************************************
+       1500-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CONTROL-RECORD(1:1) NOT EQUAL SPACE
+                       MOVE CONTROL-RECORD(1:1) TO WS-RUN-MODE
+                   END-IF
+                   IF CONTROL-RECORD(2:1) NOT EQUAL SPACE
+                       MOVE CONTROL-RECORD(2:1) TO WS-TRACE-MODE
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+           .
+       1500-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE                                       *
       ****************************************************************
@@ -123,19 +221,19 @@
                NOT AT END 
                    MOVE SPACES TO WS-REG-INPUT        
                    EVALUATE TRUE
-                       WHEN INPUT-RECORD(1:12) EQUALS 'Register A: '
+                       WHEN INPUT-RECORD(1:12) EQUAL  'Register A: '
                            MOVE INPUT-RECORD(13:27) TO WS-REG-INPUT
                            PERFORM 2100-CONVERT-REGISTER THRU 2100-EXIT
                            MOVE WS-REG-NUMERIC TO WS-REG-A
-                       WHEN INPUT-RECORD(1:12) EQUALS 'Register B: '                     
+                       WHEN INPUT-RECORD(1:12) EQUAL  'Register B: '                     
                            MOVE INPUT-RECORD(13:27) TO WS-REG-INPUT
                            PERFORM 2100-CONVERT-REGISTER THRU 2100-EXIT
                            MOVE WS-REG-NUMERIC TO WS-REG-B
-                       WHEN INPUT-RECORD(1:12) EQUALS 'Register C: '
+                       WHEN INPUT-RECORD(1:12) EQUAL  'Register C: '
                            MOVE INPUT-RECORD(13:27) TO WS-REG-INPUT
                            PERFORM 2100-CONVERT-REGISTER THRU 2100-EXIT
                            MOVE WS-REG-NUMERIC TO WS-REG-C
-                       WHEN INPUT-RECORD(1:9) EQUALS 'Program: '
+                       WHEN INPUT-RECORD(1:9) EQUAL  'Program: '
                            MOVE INPUT-RECORD(10:31) TO WS-SOURCE-CODE
                    END-EVALUATE
            END-READ
@@ -161,19 +259,45 @@
        2100-EXIT.
            EXIT.
 
+      *****************************************************************
+      * SAVE OFF THE AS-READ REG B/C (RESTORED BEFORE EVERY TRIAL RUN *
+      * 4000-REVERSE-SEARCH MAKES) AND UNPACK WS-SOURCE-CODE'S OWN    *
+      * COMMA-SEPARATED DIGITS INTO WS-EXPECTED-DIGIT-ARR, THE TARGET *
+      * OUTPUT STREAM A SELF-REPLICATING RUN MUST PRODUCE             *
+      *****************************************************************
+       2500-DERIVE-PROGRAM-INFO.
+
+           MOVE WS-REG-B TO WS-INIT-REG-B
+           MOVE WS-REG-C TO WS-INIT-REG-C
+
+           MOVE 0 TO WS-PROGRAM-LEN
+           MOVE 1 TO WS-INPUT-POINTER
+           PERFORM UNTIL WS-SOURCE-CODE(WS-INPUT-POINTER:1) EQUAL  ' '
+               ADD 1 TO WS-PROGRAM-LEN
+               MOVE WS-SOURCE-CODE(WS-INPUT-POINTER:1)
+                   TO WS-EXPECTED-DIGIT(WS-PROGRAM-LEN)
+               ADD 2 TO WS-INPUT-POINTER
+           END-PERFORM
+           .
+       2500-EXIT.
+           EXIT.
+
       *****************************************************************
       * PROCESS INSTRUCTIONS                                          *
       *****************************************************************
        3000-EXECUTE-PROGRAM.
 
            MOVE 1 TO WS-INPUT-POINTER
+           MOVE 0 TO WS-OUT-CNT
 
-           PERFORM UNTIL WS-SOURCE-CODE(WS-INPUT-POINTER:1) EQUALS ' '
+           PERFORM UNTIL WS-SOURCE-CODE(WS-INPUT-POINTER:1) EQUAL  ' '
 TEST  *         DISPLAY 'REG A = ' WS-REG-A
 TEST  *         DISPLAY 'REG B = ' WS-REG-B
 TEST  *         DISPLAY 'REG C = ' WS-REG-C
 TEST  *         DISPLAY '*********************************'
-               MOVE WS-SOURCE-CODE(WS-INPUT-POINTER:1) TO WS-INSTRUCTION            
+               MOVE WS-SOURCE-CODE(WS-INPUT-POINTER:1) TO WS-INSTRUCTION
+               MOVE WS-SOURCE-CODE(WS-INPUT-POINTER + 2:1)
+                                                   TO WS-TRACE-OPERAND
                EVALUATE TRUE
       *            DIVIDES TO A
                    WHEN ADV
@@ -203,7 +327,7 @@ TEST  *                 DISPLAY 'EXPL = ' DECIMAL-OUTPUT
                        MOVE FUNCTION MOD(WS-COMBO,8) TO WS-REG-B
       *            JUMP NOT ZERO
                    WHEN JNZ
-                       IF WS-REG-A EQUALS 0
+                       IF WS-REG-A EQUAL  0
                            ADD 2 TO WS-INPUT-POINTER
                        ELSE
                            ADD 2 TO WS-INPUT-POINTER
@@ -229,22 +353,31 @@ TEST  *                 DISPLAY 'EXPL = ' DECIMAL-OUTPUT
                    WHEN OUT
                        PERFORM 3100-GET-COMBO THRU 3100-EXIT
                        MOVE FUNCTION MOD(WS-COMBO,8) TO WS-OUTPUT
-                       DISPLAY WS-OUTPUT
+                       ADD 1 TO WS-OUT-CNT
+                       MOVE FUNCTION MOD(WS-COMBO,8)
+                                        TO WS-OUT-DIGIT(WS-OUT-CNT)
+                       IF NOT REVERSE-SEARCH-MODE
+                           DISPLAY WS-OUTPUT
+                       END-IF
       *            DIVIDES TO B
                    WHEN BDV
                        PERFORM 3100-GET-COMBO THRU 3100-EXIT
-                       COMPUTE WS-REG-B = WS-REG-A / (2 ** WS-COMBO)                   
+                       COMPUTE WS-REG-B = WS-REG-A / (2 ** WS-COMBO)
       *            DIVIDES TO C
                    WHEN CDV
                        PERFORM 3100-GET-COMBO THRU 3100-EXIT
-                       COMPUTE WS-REG-C = WS-REG-A / (2 ** WS-COMBO)                    
+                       COMPUTE WS-REG-C = WS-REG-A / (2 ** WS-COMBO)
                END-EVALUATE
+               IF TRACE-ON AND NOT REVERSE-SEARCH-MODE
+                   PERFORM 3900-TRACE-LOG THRU 3900-EXIT
+               END-IF
                ADD 2 TO WS-INPUT-POINTER
            END-PERFORM
            .
        3000-EXIT.
            EXIT.
 
+
       *****************************************************************
       * GET THE COMBO OPERAND                                         *
       *****************************************************************
@@ -326,10 +459,10 @@ TEST  *                 DISPLAY 'EXPL = ' DECIMAL-OUTPUT
            
            MOVE 1 TO WS-BIN-POINTER
            PERFORM UNTIL WS-BIN-POINTER GREATER 16
-               IF ((WS-BIN-1-X(WS-BIN-POINTER:1) EQUALS '0' AND 
-                    WS-BIN-2-X(WS-BIN-POINTER:1) EQUALS '0') OR
-                   (WS-BIN-1-X(WS-BIN-POINTER:1) EQUALS '1' AND 
-                    WS-BIN-2-X(WS-BIN-POINTER:1) EQUALS '1'))
+               IF ((WS-BIN-1-X(WS-BIN-POINTER:1) EQUAL  '0' AND 
+                    WS-BIN-2-X(WS-BIN-POINTER:1) EQUAL  '0') OR
+                   (WS-BIN-1-X(WS-BIN-POINTER:1) EQUAL  '1' AND 
+                    WS-BIN-2-X(WS-BIN-POINTER:1) EQUAL  '1'))
                    MOVE '0' TO WS-BIN-XOR-RESULT-X(WS-BIN-POINTER:1)
                ELSE
                   MOVE '1' TO WS-BIN-XOR-RESULT-X(WS-BIN-POINTER:1)
@@ -340,6 +473,108 @@ TEST  *                 DISPLAY 'EXPL = ' DECIMAL-OUTPUT
        3300-EXIT.
            EXIT.      
 
+      *****************************************************************
+      * LOG THE INSTRUCTION 3000-EXECUTE-PROGRAM JUST RAN, ITS RAW    *
+      * OPERAND DIGIT, AND THE REGISTER VALUES LEFT BEHIND BY IT      *
+      *****************************************************************
+       3900-TRACE-LOG.
+
+           EVALUATE TRUE
+               WHEN ADV   MOVE 'ADV' TO WS-TRACE-MNEMONIC
+               WHEN BXL   MOVE 'BXL' TO WS-TRACE-MNEMONIC
+               WHEN BST   MOVE 'BST' TO WS-TRACE-MNEMONIC
+               WHEN JNZ   MOVE 'JNZ' TO WS-TRACE-MNEMONIC
+               WHEN BXC   MOVE 'BXC' TO WS-TRACE-MNEMONIC
+               WHEN OUT   MOVE 'OUT' TO WS-TRACE-MNEMONIC
+               WHEN BDV   MOVE 'BDV' TO WS-TRACE-MNEMONIC
+               WHEN CDV   MOVE 'CDV' TO WS-TRACE-MNEMONIC
+           END-EVALUATE
+
+           DISPLAY 'TRACE ' WS-TRACE-MNEMONIC ' ' WS-TRACE-OPERAND
+                   ' -> A=' WS-REG-A ' B=' WS-REG-B ' C=' WS-REG-C
+           .
+       3900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * SEARCH FOR THE SMALLEST REG A THAT MAKES 3000-EXECUTE-PROGRAM *
+      * REPRODUCE WS-EXPECTED-DIGIT-ARR EXACTLY (SELF-REPLICATION).   *
+      * ITERATIVE BACKTRACKING, ONE OCTAL DIGIT OF A AT A TIME, MOST  *
+      * SIGNIFICANT FIRST: WS-SRCH-DEPTH IS THE COUNT OF DIGITS ALREADY
+      * PLACED, SO A TRIAL CANDIDATE (PARENT-CANDIDATE * 8) + DIGIT   *
+      * MUST PRODUCE EXACTLY WS-SRCH-DEPTH + 1 OUTPUT DIGITS MATCHING *
+      * THE LAST WS-SRCH-DEPTH + 1 EXPECTED DIGITS BEFORE IT IS       *
+      * ACCEPTED AND EXTENDED WITH ONE MORE DIGIT. DIGITS ARE TRIED   *
+      * IN ASCENDING ORDER SO THE FIRST CANDIDATE THAT REACHES        *
+      * WS-PROGRAM-LEN PLACED DIGITS IS THE SMALLEST ANSWER.          *
+      *****************************************************************
+       4000-REVERSE-SEARCH.
+
+           MOVE 1 TO WS-SRCH-SP
+           MOVE 0 TO WS-SRCH-CAND(WS-SRCH-SP)
+           MOVE 0 TO WS-SRCH-DEPTH(WS-SRCH-SP)
+           MOVE 0 TO WS-SRCH-NEXT-DIGIT(WS-SRCH-SP)
+           MOVE 0 TO WS-SEARCH-ANSWER
+
+           PERFORM UNTIL WS-SRCH-SP EQUAL  0
+             MOVE WS-SRCH-DEPTH(WS-SRCH-SP) TO WS-SRCH-CUR-DEPTH
+             IF WS-SRCH-CUR-DEPTH EQUAL  WS-PROGRAM-LEN
+               MOVE WS-SRCH-CAND(WS-SRCH-SP) TO WS-SEARCH-ANSWER
+               MOVE 0 TO WS-SRCH-SP
+             ELSE
+               IF WS-SRCH-NEXT-DIGIT(WS-SRCH-SP) GREATER 7
+                 SUBTRACT 1 FROM WS-SRCH-SP
+               ELSE
+                 MOVE WS-SRCH-NEXT-DIGIT(WS-SRCH-SP) TO WS-SRCH-DIGIT
+                 ADD 1 TO WS-SRCH-NEXT-DIGIT(WS-SRCH-SP)
+                 COMPUTE WS-SRCH-CANDIDATE =
+                     (WS-SRCH-CAND(WS-SRCH-SP) * 8) + WS-SRCH-DIGIT
+
+                 MOVE WS-SRCH-CANDIDATE TO WS-REG-A
+                 MOVE WS-INIT-REG-B     TO WS-REG-B
+                 MOVE WS-INIT-REG-C     TO WS-REG-C
+                 PERFORM 3000-EXECUTE-PROGRAM THRU 3000-EXIT
+
+                 SET SRCH-MATCH TO TRUE
+                 IF WS-OUT-CNT NOT EQUAL  (WS-SRCH-CUR-DEPTH + 1)
+                   SET SRCH-NO-MATCH TO TRUE
+                 ELSE
+                   COMPUTE WS-SRCH-TAIL-START =
+                       WS-PROGRAM-LEN - (WS-SRCH-CUR-DEPTH + 1) + 1
+                   PERFORM VARYING WS-SRCH-TAIL-SUB FROM 1 BY 1
+                       UNTIL WS-SRCH-TAIL-SUB GREATER WS-OUT-CNT
+                     IF WS-OUT-DIGIT(WS-SRCH-TAIL-SUB) NOT EQUAL
+                        WS-EXPECTED-DIGIT(WS-SRCH-TAIL-START +
+                                          WS-SRCH-TAIL-SUB - 1)
+                       SET SRCH-NO-MATCH TO TRUE
+                     END-IF
+                   END-PERFORM
+                 END-IF
+
+                 IF SRCH-MATCH
+                   ADD 1 TO WS-SRCH-SP
+                   MOVE WS-SRCH-CANDIDATE TO WS-SRCH-CAND(WS-SRCH-SP)
+                   COMPUTE WS-SRCH-DEPTH(WS-SRCH-SP) =
+                       WS-SRCH-CUR-DEPTH + 1
+                   MOVE 0 TO WS-SRCH-NEXT-DIGIT(WS-SRCH-SP)
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       4000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * DISPLAY THE REVERSE-SEARCH RESULT                             *
+      *****************************************************************
+       8000-DISPLAY-SEARCH-RESULT.
+
+           DISPLAY 'LOWEST SELF-REPLICATING REG A = ' WS-SEARCH-ANSWER
+           .
+       8000-EXIT.
+           EXIT.
+
       *****************************************************************
       * CLOSE FILE                                                    *
       *****************************************************************
