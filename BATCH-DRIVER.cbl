@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       AUTHOR. ZACHARY HARDIN.
+       DATE-WRITTEN. DEC 19 2024.
+      ***************************************************************
+      * CONSOLIDATED BATCH DRIVER FOR THE FULL AOC 2024 DAY SUITE   *
+      * COMPILES AND RUNS EACH DAY'S PROGRAM, IN ORDER, AGAINST ITS *
+      * OWN INFILE.TXT, AND APPENDS ITS CAPTURED CONSOLE OUTPUT TO  *
+      * ONE CONSOLIDATED SUMMARY REPORT INSTEAD OF EIGHTEEN         *
+      * SEPARATE MANUAL COMPILE-AND-RUN STEPS.                      *
+      *                                                              *
+      * THE JOB TABLE BELOW MIRRORS JOBCAT.TXT, THE SHOP'S           *
+      * AUTHORITATIVE JOB-NAME TO PROGRAM-ID/SOURCE-FILE CATALOG --  *
+      * KEEP BOTH IN SYNC IF A DAY'S PROGRAM-ID OR SOURCE LOCATION   *
+      * EVER CHANGES.  JOBCAT.TXT'S DAY01/DAY08/DAY09 DUPLICATE-     *
+      * FOLDER NOTE APPLIES HERE TOO -- THIS DRIVER RUNS EACH DAY'S  *
+      * CANONICAL FOLDER ONLY, NOT ITS DUPLICATE.                    *
+      *                                                              *
+      * EACH JOB IS COMPILED AND RUN VIA CALL 'SYSTEM' SINCE THIS    *
+      * SHOP HAS NO PRECOMPILED LOAD MODULES AND EACH DAY'S PROGRAM  *
+      * EXPECTS ITS OWN INFILE.TXT IN ITS OWN CURRENT DIRECTORY.     *
+      * CAPTURED OUTPUT IS STAGED THROUGH A FIXED, ABSOLUTE SCRATCH  *
+      * FILE (NOT A DYNAMIC PER-JOB ASSIGN-CLAUSE FILENAME -- THIS   *
+      * GNUCOBOL BUILD RESOLVES ASSIGN TO A DATA-NAME FROM THE       *
+      * IDENTIFIER'S OWN NAME, NOT ITS RUNTIME CONTENTS) SO IT CAN   *
+      * BE READ BACK WITH AN ORDINARY FIXED-NAME SELECT CLAUSE.      *
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    SCRATCH CAPTURE OF WHICHEVER DAY'S JOB JUST RAN. FIXED,
+      *    ABSOLUTE NAME, OVERWRITTEN BY EACH JOB'S SHELL REDIRECT.
+           SELECT OPTIONAL JOB-OUTPUT-FILE
+               ASSIGN TO '/tmp/AOC-BATCH-JOB.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    ONE CONSOLIDATED SUMMARY REPORT OF EVERY JOB'S OUTPUT
+           SELECT SUMMARY-FILE ASSIGN TO 'BATCH-SUMMARY.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-OUTPUT-FILE
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS JOB-OUTPUT-RECORD.
+       01  JOB-OUTPUT-RECORD                      PIC X(250).
+
+       FD  SUMMARY-FILE
+           RECORD CONTAINS 250 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS SUMMARY-RECORD.
+       01  SUMMARY-RECORD                         PIC X(250).
+
+       WORKING-STORAGE SECTION.
+      *    JOB TABLE - MIRRORS JOBCAT.TXT
+       01  WS-JOB-CNT                             PIC 9(2) VALUE 18.
+       01  WS-JOB-TABLE.
+           05  WS-JOB-ENTRY OCCURS 18 TIMES INDEXED BY WS-JOB-IDX.
+               10 WS-JOB-NAME                     PIC X(8).
+               10 WS-JOB-PROGRAM-ID                PIC X(24).
+               10 WS-JOB-DIR                       PIC X(20).
+               10 WS-JOB-DIR-LEN                   PIC 9(2).
+               10 WS-JOB-SRC                       PIC X(16).
+               10 WS-JOB-SRC-LEN                   PIC 9(2).
+
+      *    SHELL COMMAND FIELD
+       01  WS-COMMAND                             PIC X(300).
+
+       01  WS-JOB-OUTPUT-EOF                      PIC X(1) VALUE 'N'.
+           88 JOB-OUTPUT-EOF                               VALUE 'Y'.
+           88 NOT-JOB-OUTPUT-EOF                           VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE-JOB-TABLE  THRU 1000-EXIT
+           PERFORM 1500-OPEN-SUMMARY          THRU 1500-EXIT
+           PERFORM 2000-RUN-JOB               THRU 2000-EXIT
+               VARYING WS-JOB-IDX FROM 1 BY 1
+               UNTIL WS-JOB-IDX GREATER WS-JOB-CNT
+           PERFORM 9000-CLOSE-SUMMARY         THRU 9000-EXIT
+           DISPLAY 'BATCH DRIVER COMPLETE - SEE BATCH-SUMMARY.TXT'
+           STOP RUN.
+
+      ***************************************************************
+      * 1000-INITIALIZE-JOB-TABLE - SEEDS THE JOB TABLE FROM         *
+      * JOBCAT.TXT.  UPDATE HERE WHENEVER JOBCAT.TXT CHANGES.        *
+      ***************************************************************
+       1000-INITIALIZE-JOB-TABLE.
+
+           MOVE 'DAY01'                  TO WS-JOB-NAME(1)
+           MOVE 'HYSTORIAN-HYSTERIA'     TO WS-JOB-PROGRAM-ID(1)
+           MOVE 'day 1'                  TO WS-JOB-DIR(1)
+           MOVE 5                        TO WS-JOB-DIR-LEN(1)
+           MOVE 'day1.cbl'               TO WS-JOB-SRC(1)
+           MOVE 8                        TO WS-JOB-SRC-LEN(1)
+
+           MOVE 'DAY02'                  TO WS-JOB-NAME(2)
+           MOVE 'RED-NOSED-REPORTS'      TO WS-JOB-PROGRAM-ID(2)
+           MOVE 'day 2'                  TO WS-JOB-DIR(2)
+           MOVE 5                        TO WS-JOB-DIR-LEN(2)
+           MOVE 'day2.cbl'               TO WS-JOB-SRC(2)
+           MOVE 8                        TO WS-JOB-SRC-LEN(2)
+
+           MOVE 'DAY03'                  TO WS-JOB-NAME(3)
+           MOVE 'MULL-IT-OVER'           TO WS-JOB-PROGRAM-ID(3)
+           MOVE 'day 3'                  TO WS-JOB-DIR(3)
+           MOVE 5                        TO WS-JOB-DIR-LEN(3)
+           MOVE 'day3.cbl'               TO WS-JOB-SRC(3)
+           MOVE 8                        TO WS-JOB-SRC-LEN(3)
+
+           MOVE 'DAY04'                  TO WS-JOB-NAME(4)
+           MOVE 'CERES-SEARCH'           TO WS-JOB-PROGRAM-ID(4)
+           MOVE 'day 04'                 TO WS-JOB-DIR(4)
+           MOVE 6                        TO WS-JOB-DIR-LEN(4)
+           MOVE 'day4.cbl'               TO WS-JOB-SRC(4)
+           MOVE 8                        TO WS-JOB-SRC-LEN(4)
+
+           MOVE 'DAY05'                  TO WS-JOB-NAME(5)
+           MOVE 'PRINT-QUEUE'            TO WS-JOB-PROGRAM-ID(5)
+           MOVE 'day 05'                 TO WS-JOB-DIR(5)
+           MOVE 6                        TO WS-JOB-DIR-LEN(5)
+           MOVE 'day5.cbl'               TO WS-JOB-SRC(5)
+           MOVE 8                        TO WS-JOB-SRC-LEN(5)
+
+           MOVE 'DAY06'                  TO WS-JOB-NAME(6)
+           MOVE 'GUARD-GALLIVANT'        TO WS-JOB-PROGRAM-ID(6)
+           MOVE 'day 6'                  TO WS-JOB-DIR(6)
+           MOVE 5                        TO WS-JOB-DIR-LEN(6)
+           MOVE 'day6.cbl'               TO WS-JOB-SRC(6)
+           MOVE 8                        TO WS-JOB-SRC-LEN(6)
+
+           MOVE 'DAY07'                  TO WS-JOB-NAME(7)
+           MOVE 'BRIDGE-REPAIR'          TO WS-JOB-PROGRAM-ID(7)
+           MOVE 'day 7'                  TO WS-JOB-DIR(7)
+           MOVE 5                        TO WS-JOB-DIR-LEN(7)
+           MOVE 'day7.cbl'               TO WS-JOB-SRC(7)
+           MOVE 8                        TO WS-JOB-SRC-LEN(7)
+
+           MOVE 'DAY08'                  TO WS-JOB-NAME(8)
+           MOVE 'RESONANT-COLLINEARITY'  TO WS-JOB-PROGRAM-ID(8)
+           MOVE 'day 8'                  TO WS-JOB-DIR(8)
+           MOVE 5                        TO WS-JOB-DIR-LEN(8)
+           MOVE 'day8.cbl'               TO WS-JOB-SRC(8)
+           MOVE 8                        TO WS-JOB-SRC-LEN(8)
+
+           MOVE 'DAY09'                  TO WS-JOB-NAME(9)
+           MOVE 'DISK-FRAGMENTER'        TO WS-JOB-PROGRAM-ID(9)
+           MOVE 'day 9'                  TO WS-JOB-DIR(9)
+           MOVE 5                        TO WS-JOB-DIR-LEN(9)
+           MOVE 'day9.cbl'               TO WS-JOB-SRC(9)
+           MOVE 8                        TO WS-JOB-SRC-LEN(9)
+
+           MOVE 'DAY10'                  TO WS-JOB-NAME(10)
+           MOVE 'HOOF-IT'                TO WS-JOB-PROGRAM-ID(10)
+           MOVE 'day 10'                 TO WS-JOB-DIR(10)
+           MOVE 6                        TO WS-JOB-DIR-LEN(10)
+           MOVE 'day10.cbl'              TO WS-JOB-SRC(10)
+           MOVE 9                        TO WS-JOB-SRC-LEN(10)
+
+           MOVE 'DAY11'                  TO WS-JOB-NAME(11)
+           MOVE 'PLUTONIAN-PEBBLES'      TO WS-JOB-PROGRAM-ID(11)
+           MOVE 'day 11'                 TO WS-JOB-DIR(11)
+           MOVE 6                        TO WS-JOB-DIR-LEN(11)
+           MOVE 'day11.cbl'              TO WS-JOB-SRC(11)
+           MOVE 9                        TO WS-JOB-SRC-LEN(11)
+
+           MOVE 'DAY12'                  TO WS-JOB-NAME(12)
+           MOVE 'GARDEN-GROUPS'          TO WS-JOB-PROGRAM-ID(12)
+           MOVE 'day 12'                 TO WS-JOB-DIR(12)
+           MOVE 6                        TO WS-JOB-DIR-LEN(12)
+           MOVE 'day12.cbl'              TO WS-JOB-SRC(12)
+           MOVE 9                        TO WS-JOB-SRC-LEN(12)
+
+           MOVE 'DAY13'                  TO WS-JOB-NAME(13)
+           MOVE 'CLAW-CONTRAPTION'       TO WS-JOB-PROGRAM-ID(13)
+           MOVE 'day 13'                 TO WS-JOB-DIR(13)
+           MOVE 6                        TO WS-JOB-DIR-LEN(13)
+           MOVE 'day13.cbl'              TO WS-JOB-SRC(13)
+           MOVE 9                        TO WS-JOB-SRC-LEN(13)
+
+           MOVE 'DAY14'                  TO WS-JOB-NAME(14)
+           MOVE 'RESTROOM-REDOUBT'       TO WS-JOB-PROGRAM-ID(14)
+           MOVE 'day 14'                 TO WS-JOB-DIR(14)
+           MOVE 6                        TO WS-JOB-DIR-LEN(14)
+           MOVE 'day14.cbl'              TO WS-JOB-SRC(14)
+           MOVE 9                        TO WS-JOB-SRC-LEN(14)
+
+           MOVE 'DAY15'                  TO WS-JOB-NAME(15)
+           MOVE 'WAREHOUSE-WOES'         TO WS-JOB-PROGRAM-ID(15)
+           MOVE 'day 15'                 TO WS-JOB-DIR(15)
+           MOVE 6                        TO WS-JOB-DIR-LEN(15)
+           MOVE 'day15.cbl'              TO WS-JOB-SRC(15)
+           MOVE 9                        TO WS-JOB-SRC-LEN(15)
+
+           MOVE 'DAY16'                  TO WS-JOB-NAME(16)
+           MOVE 'REINDEER-MAZE'          TO WS-JOB-PROGRAM-ID(16)
+           MOVE 'day 16'                 TO WS-JOB-DIR(16)
+           MOVE 6                        TO WS-JOB-DIR-LEN(16)
+           MOVE 'day16.cbl'              TO WS-JOB-SRC(16)
+           MOVE 9                        TO WS-JOB-SRC-LEN(16)
+
+           MOVE 'DAY17'                  TO WS-JOB-NAME(17)
+           MOVE 'CHRONOSPATIAL-COMPUTER' TO WS-JOB-PROGRAM-ID(17)
+           MOVE 'day 17'                 TO WS-JOB-DIR(17)
+           MOVE 6                        TO WS-JOB-DIR-LEN(17)
+           MOVE 'day17.cbl'              TO WS-JOB-SRC(17)
+           MOVE 9                        TO WS-JOB-SRC-LEN(17)
+
+           MOVE 'DAY18'                  TO WS-JOB-NAME(18)
+           MOVE 'RAM-RUN'                TO WS-JOB-PROGRAM-ID(18)
+           MOVE 'day 18'                 TO WS-JOB-DIR(18)
+           MOVE 6                        TO WS-JOB-DIR-LEN(18)
+           MOVE 'day18.cbl'              TO WS-JOB-SRC(18)
+           MOVE 9                        TO WS-JOB-SRC-LEN(18)
+           .
+       1000-EXIT.
+           EXIT.
+
+       1500-OPEN-SUMMARY.
+
+           OPEN OUTPUT SUMMARY-FILE
+           MOVE 'AOC 2024 CONSOLIDATED BATCH RUN SUMMARY'
+               TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           .
+       1500-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 2000-RUN-JOB - COMPILES AND RUNS THE JOB AT WS-JOB-IDX,      *
+      * THEN APPENDS ITS CAPTURED OUTPUT TO THE SUMMARY REPORT.      *
+      ***************************************************************
+       2000-RUN-JOB.
+
+           DISPLAY 'BATCH DRIVER: RUNNING ' WS-JOB-NAME(WS-JOB-IDX)
+               ' (' WS-JOB-PROGRAM-ID(WS-JOB-IDX) ')'
+           MOVE SPACES TO WS-COMMAND
+           STRING
+               'rm -f /tmp/AOC-BATCH-JOB.OUT ; cd "'
+                   DELIMITED BY SIZE
+               WS-JOB-DIR(WS-JOB-IDX)(1:WS-JOB-DIR-LEN(WS-JOB-IDX))
+                   DELIMITED BY SIZE
+               '" && /root/workspace/aoc-build.sh "'
+                   DELIMITED BY SIZE
+               WS-JOB-SRC(WS-JOB-IDX)(1:WS-JOB-SRC-LEN(WS-JOB-IDX))
+                   DELIMITED BY SIZE
+               '" /tmp/AOC-BATCH-JOB > /tmp/AOC-BATCH-COMPILE.LOG'
+                   DELIMITED BY SIZE
+               ' 2>&1 && '
+                   DELIMITED BY SIZE
+               '/tmp/AOC-BATCH-JOB > /tmp/AOC-BATCH-JOB.OUT 2>&1 || '
+                   DELIMITED BY SIZE
+               'echo JOB FAILED - SEE /tmp/AOC-BATCH-COMPILE.LOG'
+                   DELIMITED BY SIZE
+               ' >> /tmp/AOC-BATCH-JOB.OUT'
+                   DELIMITED BY SIZE
+               INTO WS-COMMAND
+           END-STRING
+           CALL 'SYSTEM' USING WS-COMMAND
+           PERFORM 2100-APPEND-JOB-OUTPUT THRU 2100-EXIT
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-APPEND-JOB-OUTPUT.
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING '===== ' DELIMITED BY SIZE
+               WS-JOB-NAME(WS-JOB-IDX) DELIMITED BY SPACE
+               ' : ' DELIMITED BY SIZE
+               WS-JOB-PROGRAM-ID(WS-JOB-IDX) DELIMITED BY SPACE
+               ' =====' DELIMITED BY SIZE
+               INTO SUMMARY-RECORD
+           END-STRING
+           WRITE SUMMARY-RECORD
+
+           OPEN INPUT JOB-OUTPUT-FILE
+           SET NOT-JOB-OUTPUT-EOF TO TRUE
+           PERFORM UNTIL JOB-OUTPUT-EOF
+               READ JOB-OUTPUT-FILE
+                   AT END
+                       SET JOB-OUTPUT-EOF TO TRUE
+                   NOT AT END
+                       MOVE JOB-OUTPUT-RECORD TO SUMMARY-RECORD
+                       WRITE SUMMARY-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE JOB-OUTPUT-FILE
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           .
+       2100-EXIT.
+           EXIT.
+
+       9000-CLOSE-SUMMARY.
+
+           CLOSE SUMMARY-FILE
+           .
+       9000-EXIT.
+           EXIT.
