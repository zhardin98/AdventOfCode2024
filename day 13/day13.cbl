@@ -13,6 +13,16 @@
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    UNSOLVABLE-MACHINE EXCEPTION REPORT
+           SELECT UNSOLVABLE-REPORT-FILE
+               ASSIGN TO 'UNSOLVABLE-MACHINES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OPTIONAL CONTROL VALUE (PRIZE COORDINATE OFFSET) - IF
+      *    ABSENT, THE DEFAULT SET IN WORKING-STORAGE (THE PART-2
+      *    CORRECTION OF 10000000000000) APPLIES
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -37,7 +47,22 @@
                    15 INREC-Y-VALUE              PIC  9(2).   
       *            SPARE BYTES USED FOR PRIZE LOCATION, PROCESSED IN
       *            WORKING STORAGE
-                   15 INREC-SPARE                PIC  X(11).                    
+                   15 INREC-SPARE                PIC  X(11).
+
+       FD  UNSOLVABLE-REPORT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS UNSOLVABLE-REPORT-RECORD.
+       01  UNSOLVABLE-REPORT-RECORD               PIC X(132).
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 15 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD                         PIC X(15).
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
@@ -70,8 +95,28 @@
        01  WS-PRIZE-X                             PIC 9(30).
        01  WS-PRIZE-Y                             PIC 9(30).
 
+      *    PRIZE COORDINATE CORRECTION OFFSET, OVERRIDABLE VIA
+      *    CONTROL.TXT SO THE SAME FILE CAN BE RUN WITH THE
+      *    UNMODIFIED PRIZE COORDINATES (OFFSET 0) OR A DIFFERENT
+      *    CORRECTION WITHOUT A SEPARATE COPY OF THE PROGRAM
+       01  WS-PRIZE-OFFSET                        PIC 9(15)
+           VALUE 10000000000000.
+
        01  WS-TOTAL-TOKENS                        PIC 9(30) VALUE 0.
 
+       01  WS-MACHINE-NUM                         PIC 9(5) VALUE 0.
+
+      *    FRACTIONAL VERSIONS OF THE CRAMER'S-RULE PRESS COUNTS, KEPT
+      *    SEPARATE FROM WS-A-PUSH-AMT/WS-B-PUSH-AMT (WHICH ARE
+      *    INTEGER-ONLY AND SILENTLY TRUNCATE) SO AN UNSOLVABLE
+      *    MACHINE'S EXCEPTION REPORT CAN SHOW THE ACTUAL NON-INTEGER
+      *    RESULT INSTEAD OF THE TRUNCATED VALUE
+       01  WS-A-PUSH-FRAC                         PIC 9(20)V9(6).
+       01  WS-B-PUSH-FRAC                         PIC 9(20)V9(6).
+       01  WS-MACHINE-NUM-EDIT                    PIC Z(4)9.
+       01  WS-A-PUSH-FRAC-EDIT                    PIC Z(19)9.9(6).
+       01  WS-B-PUSH-FRAC-EDIT                    PIC Z(19)9.9(6).
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -82,6 +127,7 @@
        0000-MAINLINE.
            
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
+           PERFORM 1500-READ-CONTROL          THRU 1500-EXIT
            PERFORM 2000-PROCESS-DATA          THRU 2000-EXIT
                UNTIL END-OF-FILE
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
@@ -96,10 +142,32 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT UNSOLVABLE-REPORT-FILE
            .
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL PRIZE-OFFSET CONTROL VALUE FOR THIS RUN.   *
+      * IF CONTROL.TXT IS MISSING OR EMPTY, THE WORKING-STORAGE      *
+      * DEFAULT OF 10000000000000 REMAINS IN EFFECT.                *
+      ****************************************************************
+       1500-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CONTROL-RECORD NOT EQUAL SPACES
+                       MOVE CONTROL-RECORD TO WS-PRIZE-OFFSET
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+           .
+       1500-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE                                       *
       ****************************************************************
@@ -112,12 +180,14 @@
                    DISPLAY 'FILE INCOMPLETE'
                    PERFORM 9999-ABEND             THRU 9999-EXIT
                NOT AT END
-                   MOVE SPACES TO WS-VALID-MACHINE 
+                   ADD 1 TO WS-MACHINE-NUM
+                   MOVE SPACES TO WS-VALID-MACHINE
                    PERFORM 2100-SAVE-A-VALUES     THRU 2100-EXIT
                    PERFORM 2200-SAVE-B-VALUES     THRU 2200-EXIT
                    PERFORM 2300-SAVE-PRIZE-LOC    THRU 2300-EXIT      
                    PERFORM 3000-CALC-INTERSEC     THRU 3000-EXIT  
                    PERFORM 4000-VALIDATE-EQUATION THRU 4000-EXIT
+                   PERFORM 4100-LOG-UNSOLVABLE    THRU 4100-EXIT
                    PERFORM 4500-CALC-TOKENS       THRU 4500-EXIT
            END-READ
            .
@@ -170,7 +240,7 @@
       *    GET X LOCATION
            MOVE 1 TO WS-PRIZE-REC-POINTER
            PERFORM UNTIL WS-PRIZE-LOCATION(WS-PRIZE-REC-POINTER:2)
-                         EQUALS 'X='         
+                         EQUAL 'X='         
                ADD 1 TO WS-PRIZE-REC-POINTER              
            END-PERFORM
 
@@ -187,7 +257,7 @@
       *    GET Y LOCATION
            ADD 1 WS-DIGIT-CNT TO WS-PRIZE-REC-POINTER
            PERFORM UNTIL WS-PRIZE-LOCATION(WS-PRIZE-REC-POINTER:2)
-                         EQUALS 'Y=' 
+                         EQUAL 'Y=' 
                ADD 1 TO WS-PRIZE-REC-POINTER              
            END-PERFORM
 
@@ -201,8 +271,8 @@
                ADD 1 TO WS-DIGIT-CNT
            END-PERFORM           
 
-           ADD 10000000000000 TO WS-PRIZE-X
-                                 WS-PRIZE-Y
+           ADD WS-PRIZE-OFFSET TO WS-PRIZE-X
+                                  WS-PRIZE-Y
 
       *    BYPASS BLANK RECORD
            READ INPUT-FILE
@@ -226,9 +296,17 @@
            ((WS-PRIZE-X*WS-B-DELTA-Y)-(WS-PRIZE-Y*WS-B-DELTA-X)) /
            ((WS-A-DELTA-X*WS-B-DELTA-Y)-(WS-A-DELTA-Y*WS-B-DELTA-X))
 
-           COMPUTE WS-B-PUSH-AMT = 
+           COMPUTE WS-B-PUSH-AMT =
+           ((WS-PRIZE-X*WS-A-DELTA-Y)-(WS-PRIZE-Y*WS-A-DELTA-X)) /
+           ((WS-A-DELTA-X*WS-B-DELTA-Y)-(WS-A-DELTA-Y*WS-B-DELTA-X))
+
+           COMPUTE WS-A-PUSH-FRAC =
+           ((WS-PRIZE-X*WS-B-DELTA-Y)-(WS-PRIZE-Y*WS-B-DELTA-X)) /
+           ((WS-A-DELTA-X*WS-B-DELTA-Y)-(WS-A-DELTA-Y*WS-B-DELTA-X))
+
+           COMPUTE WS-B-PUSH-FRAC =
            ((WS-PRIZE-X*WS-A-DELTA-Y)-(WS-PRIZE-Y*WS-A-DELTA-X)) /
-           ((WS-A-DELTA-X*WS-B-DELTA-Y)-(WS-A-DELTA-Y*WS-B-DELTA-X))    
+           ((WS-A-DELTA-X*WS-B-DELTA-Y)-(WS-A-DELTA-Y*WS-B-DELTA-X))
            .
        3000-EXIT.
            EXIT.
@@ -241,10 +319,10 @@
 
            IF  ((WS-A-DELTA-X * WS-A-PUSH-AMT) + 
                 (WS-B-DELTA-X * WS-B-PUSH-AMT) 
-                 EQUALS WS-PRIZE-X)  
+                 EQUAL WS-PRIZE-X)  
            AND ((WS-A-DELTA-Y * WS-A-PUSH-AMT) + 
                 (WS-B-DELTA-Y * WS-B-PUSH-AMT) 
-                 EQUALS WS-PRIZE-Y)  
+                 EQUAL WS-PRIZE-Y)  
                SET IS-VALID-MACHINE     TO TRUE      
            ELSE      
                SET IS-NOT-VALID-MACHINE TO TRUE
@@ -254,6 +332,31 @@
        4000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * LOG A MACHINE WHOSE CRAMER'S-RULE SOLUTION CAME OUT           *
+      * NON-INTEGER TO THE UNSOLVABLE-MACHINE EXCEPTION REPORT        *
+      *****************************************************************
+       4100-LOG-UNSOLVABLE.
+
+           IF IS-NOT-VALID-MACHINE
+               MOVE WS-MACHINE-NUM  TO WS-MACHINE-NUM-EDIT
+               MOVE WS-A-PUSH-FRAC  TO WS-A-PUSH-FRAC-EDIT
+               MOVE WS-B-PUSH-FRAC  TO WS-B-PUSH-FRAC-EDIT
+               MOVE SPACES TO UNSOLVABLE-REPORT-RECORD
+               STRING 'MACHINE ' DELIMITED BY SIZE
+                       WS-MACHINE-NUM-EDIT DELIMITED BY SIZE
+                       ' BUTTON A PRESSES ' DELIMITED BY SIZE
+                       WS-A-PUSH-FRAC-EDIT DELIMITED BY SIZE
+                       ' BUTTON B PRESSES ' DELIMITED BY SIZE
+                       WS-B-PUSH-FRAC-EDIT DELIMITED BY SIZE
+                   INTO UNSOLVABLE-REPORT-RECORD
+               END-STRING
+               WRITE UNSOLVABLE-REPORT-RECORD
+           END-IF
+           .
+       4100-EXIT.
+           EXIT.
+
       *****************************************************************
       * IF IT IS POSSIBLE, CALCULATE HOW MANY TOKENS ARE REQUIRED TO  *
       * WIN THE PRIZE.                                                *
@@ -285,7 +388,8 @@
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE UNSOLVABLE-REPORT-FILE
+           .
        9000-EXIT.
            EXIT.
 
