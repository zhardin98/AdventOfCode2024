@@ -12,6 +12,10 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    DIGIT-LENGTH DISTRIBUTION REPORT, ONE LINE PER BLINK CYCLE
+           SELECT DIGIT-DIST-REPORT-FILE
+               ASSIGN TO 'DIGIT-DIST-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,14 +27,41 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                           PIC X(100).
 
+       FD  DIGIT-DIST-REPORT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS DIGIT-DIST-REPORT-RECORD.
+       01  DIGIT-DIST-REPORT-RECORD               PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
 
-       01  WS-VALUES-ARR.
-           05 WS-VALUES 
-           OCCURS 5 TO 274229228071551 TIMES DEPENDING ON WS-ARR-LENGTH 
-                                                  PIC 9(15).
+      *    EACH STONE VALUE IS COUNTED ONCE HERE, PAIRED WITH HOW MANY
+      *    STONES CURRENTLY SHARE IT, INSTEAD OF EXPANDING EVERY STONE
+      *    OUT INDIVIDUALLY -- KEEPS THE TABLE SIZED TO THE NUMBER OF
+      *    DISTINCT VALUES RATHER THAN THE (EXPONENTIALLY GROWING)
+      *    TOTAL STONE COUNT
+       01  WS-STONE-TABLE.
+           05 WS-STONE-ENTRY
+           OCCURS 1 TO 500000 TIMES DEPENDING ON WS-STONE-CNT.
+               10 WS-STONE-VALUE                  PIC 9(15).
+               10 WS-STONE-COUNT                  PIC 9(18).
+       01  WS-STONE-CNT                           PIC 9(9) VALUE 0.
+
+       01  WS-NEXT-STONE-TABLE.
+           05 WS-NEXT-STONE-ENTRY
+           OCCURS 1 TO 500000 TIMES DEPENDING ON WS-NEXT-STONE-CNT.
+               10 WS-NEXT-STONE-VALUE              PIC 9(15).
+               10 WS-NEXT-STONE-COUNT               PIC 9(18).
+       01  WS-NEXT-STONE-CNT                      PIC 9(9) VALUE 0.
+
+       01  WS-MERGE-VALUE                         PIC 9(15).
+       01  WS-MERGE-COUNT                         PIC 9(18).
+
+       01  WS-TOTAL-STONE-CNT                     PIC 9(18) VALUE 0.
 
        01  WS-EVEN-DIGITS                         PIC X(1).
            88 EVEN-DIGITS                                  VALUE 'Y'.
@@ -40,16 +71,31 @@
            88 LEADING-ZEROS                                VALUE 'Y'.
            88 NOT-LEADING-ZEROS                            VALUE 'N'.
 
-       01  WS-ARR-SUB                             PIC 9(15).    
-       01  WS-ARR-SUB2                            PIC 9(15).   
-       01  WS-SUB-CHAR                            PIC 9(15).   
+       01  WS-ARR-SUB                             PIC 9(9).
+       01  WS-ARR-SUB2                            PIC 9(9).
+       01  WS-SUB-CHAR                            PIC 9(15).
        01  WS-START-DIGIT                         PIC 9(15).
        01  WS-DIVISOR                             PIC 9(15).
        01  WS-SPLIT-DIGIT                         PIC 9(15).
        01  WS-SPLIT-LEFT                          PIC 9(15).
-       01  WS-SPLIT-RIGHT                         PIC 9(15). 
-       01  WS-ARR-LENGTH                          PIC 9(9) VALUE 8. 
-       01  WS-ARR-ORIG-LENGTH                     PIC 9(9) VALUE 8.
+       01  WS-SPLIT-RIGHT                         PIC 9(15).
+
+      *    HOW MANY DIGITS THE CURRENT STONE HAS (SET BY
+      *    3100-COUNT-AMT-OF-DIGITS), USED TO FILE IT INTO THE
+      *    DIGIT-LENGTH DISTRIBUTION REPORT'S BUCKET FOR THIS BLINK
+       01  WS-DIGIT-COUNT                         PIC 9(2).
+
+      *    ONE COUNTER PER POSSIBLE DIGIT LENGTH (A PIC 9(15) FIELD
+      *    HOLDS AT MOST 15 DIGITS), WEIGHTED BY WS-STONE-COUNT SO IT
+      *    REFLECTS THE ACTUAL STONE POPULATION, NOT DISTINCT VALUES
+       01  WS-DIGIT-DIST-TABLE.
+           05 WS-DIGIT-DIST-CNT OCCURS 15 TIMES    PIC 9(18).
+
+       01  WS-BLINK-NUM                           PIC 9(3) VALUE 0.
+       01  WS-BLINK-NUM-EDIT                       PIC ZZ9.
+       01  WS-DIGIT-DIST-SUB                       PIC 9(2).
+       01  WS-DIGIT-DIST-BUCKET-EDIT               PIC Z9.
+       01  WS-DIGIT-DIST-CNT-EDIT                  PIC Z(17)9.
 
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
@@ -75,6 +121,7 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT DIGIT-DIST-REPORT-FILE
            READ INPUT-FILE
            .
        1000-EXIT.
@@ -84,15 +131,22 @@
       * UNSTRING INPNUT RECORD INTO AN ARRAY                         *
       ****************************************************************
        2000-CONVERT-FILE-TO-ARRAY.
-       
-           UNSTRING INPUT-RECORD DELIMITED BY ' ' INTO WS-VALUES(1)
-                                                       WS-VALUES(2)
-                                                       WS-VALUES(3)
-                                                       WS-VALUES(4)
-                                                       WS-VALUES(5)   
-                                                       WS-VALUES(6)
-                                                       WS-VALUES(7)
-                                                       WS-VALUES(8)        
+
+           MOVE 8 TO WS-STONE-CNT
+           UNSTRING INPUT-RECORD DELIMITED BY ' '
+                                             INTO WS-STONE-VALUE(1)
+                                                  WS-STONE-VALUE(2)
+                                                  WS-STONE-VALUE(3)
+                                                  WS-STONE-VALUE(4)
+                                                  WS-STONE-VALUE(5)
+                                                  WS-STONE-VALUE(6)
+                                                  WS-STONE-VALUE(7)
+                                                  WS-STONE-VALUE(8)
+           MOVE 1 TO WS-ARR-SUB
+           PERFORM UNTIL WS-ARR-SUB GREATER WS-STONE-CNT
+               MOVE 1 TO WS-STONE-COUNT(WS-ARR-SUB)
+               ADD 1 TO WS-ARR-SUB
+           END-PERFORM
            .
        2000-EXIT.
            EXIT.
@@ -103,26 +157,36 @@
        3000-BLINK.
 
            PERFORM 75 TIMES
-               MOVE 1 TO WS-ARR-SUB    
-               MOVE WS-ARR-LENGTH TO WS-ARR-ORIG-LENGTH        
-               PERFORM UNTIL WS-ARR-SUB GREATER WS-ARR-ORIG-LENGTH
+               ADD 1 TO WS-BLINK-NUM
+               MOVE 0 TO WS-NEXT-STONE-CNT
+               MOVE 1 TO WS-ARR-SUB
+               PERFORM UNTIL WS-ARR-SUB GREATER WS-STONE-CNT
                    PERFORM 3100-COUNT-AMT-OF-DIGITS THRU 3100-EXIT
                    EVALUATE TRUE
       *                RULE 1: 0 BECOMES 1
-                       WHEN WS-VALUES(WS-ARR-SUB) EQUALS 0                 
-                           MOVE 1 TO WS-VALUES(WS-ARR-SUB)             
+                       WHEN WS-STONE-VALUE(WS-ARR-SUB) EQUAL 0
+                           MOVE 1              TO WS-MERGE-VALUE
+                           MOVE WS-STONE-COUNT(WS-ARR-SUB)
+                                               TO WS-MERGE-COUNT
+                           PERFORM 3300-MERGE-INTO-NEXT THRU 3300-EXIT
       *                RULE 2: IF THE VALUE HAS AN EVEN AMONT OF DIGITS,
       *                        BREAK IT UP INTO TWO STONES
-                       WHEN EVEN-DIGITS                          
-                           PERFORM 3200-SPLIT-STONES THRU 3200-EXIT                       
+                       WHEN EVEN-DIGITS
+                           PERFORM 3200-SPLIT-STONES THRU 3200-EXIT
       *                RULE 3: ELSE, MULTIPLY VALUE BY 2024
-                       WHEN OTHER                 
-                           MULTIPLY 2024 BY WS-VALUES(WS-ARR-SUB)                          
-                   END-EVALUATE               
+                       WHEN OTHER
+                           COMPUTE WS-MERGE-VALUE =
+                               WS-STONE-VALUE(WS-ARR-SUB) * 2024
+                           MOVE WS-STONE-COUNT(WS-ARR-SUB)
+                                               TO WS-MERGE-COUNT
+                           PERFORM 3300-MERGE-INTO-NEXT THRU 3300-EXIT
+                   END-EVALUATE
                    ADD 1 TO WS-ARR-SUB
                END-PERFORM
+               PERFORM 3400-COPY-NEXT-TO-CURRENT THRU 3400-EXIT
+               PERFORM 3360-TALLY-DIGIT-DIST THRU 3360-EXIT
+               PERFORM 3350-LOG-DIGIT-DIST THRU 3350-EXIT
            END-PERFORM
-           
            .
        3000-EXIT.
            EXIT.
@@ -135,50 +199,158 @@
 
            MOVE SPACES TO WS-EVEN-DIGITS
            SET LEADING-ZEROS TO TRUE
-           MOVE 1 TO WS-SUB-CHAR 
+           MOVE 1 TO WS-SUB-CHAR
+           MOVE 15 TO WS-START-DIGIT
 
-           PERFORM UNTIL NOT-LEADING-ZEROS OR (WS-SUB-CHAR GREATER 30)
-               IF WS-VALUES(WS-ARR-SUB)(WS-SUB-CHAR:1) EQUALS 0
+           PERFORM UNTIL NOT-LEADING-ZEROS OR (WS-SUB-CHAR GREATER 15)
+               IF WS-STONE-VALUE(WS-ARR-SUB)(WS-SUB-CHAR:1) EQUAL 0
                    CONTINUE
-               ELSE          
+               ELSE
                    SET NOT-LEADING-ZEROS TO TRUE
-                   MOVE WS-SUB-CHAR TO WS-START-DIGIT                  
+                   MOVE WS-SUB-CHAR TO WS-START-DIGIT
                END-IF
                ADD 1 TO WS-SUB-CHAR
            END-PERFORM
 
-           MOVE FUNCTION MOD(WS-SUB-CHAR,2) TO WS-SUB-CHAR
-           IF WS-SUB-CHAR EQUALS 0    
-               SET EVEN-DIGITS TO TRUE   
+           COMPUTE WS-SUB-CHAR = 16 - WS-START-DIGIT
+           IF FUNCTION MOD(WS-SUB-CHAR,2) EQUAL 0
+               SET EVEN-DIGITS TO TRUE
            END-IF
+           MOVE WS-SUB-CHAR TO WS-DIGIT-COUNT
            .
        3100-EXIT.
            EXIT.
 
       *****************************************************************
-      * SPLIT STONE INTO TWO                                          *
+      * SPLIT STONE INTO TWO, MERGING BOTH HALVES INTO THE NEXT       *
+      * BLINK'S DISTINCT-VALUE TABLE                                  *
       *****************************************************************
        3200-SPLIT-STONES.
-                      
-           COMPUTE WS-DIVISOR = (14 - (WS-START-DIGIT - 1))
+
+           COMPUTE WS-DIVISOR = 16 - WS-START-DIGIT
            COMPUTE WS-SPLIT-DIGIT = WS-DIVISOR / 2
-           MOVE WS-VALUES(WS-ARR-SUB)(WS-START-DIGIT:WS-SPLIT-DIGIT)
-                                                        TO WS-SPLIT-LEFT
-           MOVE WS-VALUES(WS-ARR-SUB)(WS-START-DIGIT + 
-                                          WS-SPLIT-DIGIT:WS-SPLIT-DIGIT)
-                                                       TO WS-SPLIT-RIGHT 
-           ADD 1 TO WS-ARR-LENGTH
-           MOVE WS-SPLIT-LEFT TO WS-VALUES(WS-ARR-SUB)
-           MOVE WS-SPLIT-RIGHT TO WS-VALUES(WS-ARR-LENGTH)
+           MOVE WS-STONE-VALUE(WS-ARR-SUB)
+                       (WS-START-DIGIT:WS-SPLIT-DIGIT) TO WS-SPLIT-LEFT
+           MOVE WS-STONE-VALUE(WS-ARR-SUB)
+                       (WS-START-DIGIT + WS-SPLIT-DIGIT:WS-SPLIT-DIGIT)
+                                                       TO WS-SPLIT-RIGHT
+           MOVE WS-SPLIT-LEFT             TO WS-MERGE-VALUE
+           MOVE WS-STONE-COUNT(WS-ARR-SUB) TO WS-MERGE-COUNT
+           PERFORM 3300-MERGE-INTO-NEXT THRU 3300-EXIT
+           MOVE WS-SPLIT-RIGHT            TO WS-MERGE-VALUE
+           MOVE WS-STONE-COUNT(WS-ARR-SUB) TO WS-MERGE-COUNT
+           PERFORM 3300-MERGE-INTO-NEXT THRU 3300-EXIT
            .
        3200-EXIT.
            EXIT.
+
+      *****************************************************************
+      * MERGE WS-MERGE-COUNT STONES OF VALUE WS-MERGE-VALUE INTO THE  *
+      * NEXT BLINK'S DISTINCT-VALUE TABLE, ADDING TO AN EXISTING      *
+      * ENTRY IF ONE ALREADY HOLDS THAT VALUE                         *
+      *****************************************************************
+       3300-MERGE-INTO-NEXT.
+
+           MOVE 1 TO WS-ARR-SUB2
+           PERFORM UNTIL WS-ARR-SUB2 GREATER WS-NEXT-STONE-CNT
+               IF WS-NEXT-STONE-VALUE(WS-ARR-SUB2) EQUAL WS-MERGE-VALUE
+                   ADD WS-MERGE-COUNT TO
+                                       WS-NEXT-STONE-COUNT(WS-ARR-SUB2)
+                   GO TO 3300-EXIT
+               END-IF
+               ADD 1 TO WS-ARR-SUB2
+           END-PERFORM
+
+           IF WS-NEXT-STONE-CNT GREATER OR EQUAL 500000
+               DISPLAY 'ERROR: DISTINCT STONE VALUE TABLE EXHAUSTED'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           ADD 1 TO WS-NEXT-STONE-CNT
+           MOVE WS-MERGE-VALUE TO WS-NEXT-STONE-VALUE(WS-NEXT-STONE-CNT)
+           MOVE WS-MERGE-COUNT TO WS-NEXT-STONE-COUNT(WS-NEXT-STONE-CNT)
+           .
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * TALLY THE DIGIT-LENGTH DISTRIBUTION FOR THE REPORT FROM THE   *
+      * STONE TABLE AS IT STANDS AFTER THIS BLINK (I.E. ONLY ONCE     *
+      * 3400-COPY-NEXT-TO-CURRENT HAS MADE IT THE CURRENT TABLE) SO   *
+      * THE "BLINK n" ROW REFLECTS THE STATE AFTER BLINK n, NOT       *
+      * BEFORE IT                                                     *
+      *****************************************************************
+       3360-TALLY-DIGIT-DIST.
+
+           MOVE ZEROS TO WS-DIGIT-DIST-TABLE
+           MOVE 1 TO WS-ARR-SUB
+           PERFORM UNTIL WS-ARR-SUB GREATER WS-STONE-CNT
+               PERFORM 3100-COUNT-AMT-OF-DIGITS THRU 3100-EXIT
+               ADD WS-STONE-COUNT(WS-ARR-SUB)
+                   TO WS-DIGIT-DIST-CNT(WS-DIGIT-COUNT)
+               ADD 1 TO WS-ARR-SUB
+           END-PERFORM
+           .
+       3360-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOG THIS BLINK CYCLE'S DIGIT-LENGTH DISTRIBUTION (STONE COUNT,*
+      * NOT DISTINCT VALUE COUNT, PER BUCKET) SO GROWTH DRIVEN BY     *
+      * SPLIT-HEAVY BLINKS CAN BE SPOTTED IN THE REPORT               *
+      *****************************************************************
+       3350-LOG-DIGIT-DIST.
+
+           MOVE WS-BLINK-NUM TO WS-BLINK-NUM-EDIT
+           MOVE 1 TO WS-DIGIT-DIST-SUB
+           PERFORM UNTIL WS-DIGIT-DIST-SUB GREATER 15
+               MOVE WS-DIGIT-DIST-SUB TO WS-DIGIT-DIST-BUCKET-EDIT
+               MOVE WS-DIGIT-DIST-CNT(WS-DIGIT-DIST-SUB)
+                                       TO WS-DIGIT-DIST-CNT-EDIT
+               MOVE SPACES TO DIGIT-DIST-REPORT-RECORD
+               STRING 'BLINK ' DELIMITED BY SIZE
+                       WS-BLINK-NUM-EDIT DELIMITED BY SIZE
+                       ' DIGITS ' DELIMITED BY SIZE
+                       WS-DIGIT-DIST-BUCKET-EDIT DELIMITED BY SIZE
+                       ' STONES ' DELIMITED BY SIZE
+                       WS-DIGIT-DIST-CNT-EDIT DELIMITED BY SIZE
+                   INTO DIGIT-DIST-REPORT-RECORD
+               END-STRING
+               WRITE DIGIT-DIST-REPORT-RECORD
+               ADD 1 TO WS-DIGIT-DIST-SUB
+           END-PERFORM
+           .
+       3350-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * NEXT BLINK'S TABLE BECOMES THE CURRENT TABLE FOR THE FOLLOWING*
+      * ITERATION                                                     *
+      *****************************************************************
+       3400-COPY-NEXT-TO-CURRENT.
+
+           MOVE WS-NEXT-STONE-CNT TO WS-STONE-CNT
+           MOVE 1 TO WS-ARR-SUB
+           PERFORM UNTIL WS-ARR-SUB GREATER WS-STONE-CNT
+               MOVE WS-NEXT-STONE-ENTRY(WS-ARR-SUB)
+                                       TO WS-STONE-ENTRY(WS-ARR-SUB)
+               ADD 1 TO WS-ARR-SUB
+           END-PERFORM
+           .
+       3400-EXIT.
+           EXIT.
            
       *****************************************************************
       * DISPLAY AMOUNT OF STONES                                      *
       *****************************************************************
        8000-DISPLAY-RESULTS.
-           DISPLAY 'TOTAL AMOUNT OF STONES = ' WS-ARR-LENGTH
+
+           MOVE 0 TO WS-TOTAL-STONE-CNT
+           MOVE 1 TO WS-ARR-SUB
+           PERFORM UNTIL WS-ARR-SUB GREATER WS-STONE-CNT
+               ADD WS-STONE-COUNT(WS-ARR-SUB) TO WS-TOTAL-STONE-CNT
+               ADD 1 TO WS-ARR-SUB
+           END-PERFORM
+           DISPLAY 'TOTAL AMOUNT OF STONES = ' WS-TOTAL-STONE-CNT
            .
        8000-EXIT.
            EXIT.
@@ -189,7 +361,8 @@
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE DIGIT-DIST-REPORT-FILE
+           .
        9000-EXIT.
            EXIT.
 
