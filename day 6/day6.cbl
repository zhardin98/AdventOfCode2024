@@ -5,13 +5,35 @@
       ***************************************************************
       * PROGRAM TO SOLVE AOC 2024 DAY 6 PROBLEM                     *
       * LINK: https://adventofcode.com/2024/day/6                   *
-      *************************************************************** 
+      ***************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    OPTIONAL CONTROL VALUES - POSITION 1 IS THE SHOW-MAP FLAG
+      *    (IF ABSENT, THE RENDERED-MAP REPORT IS SKIPPED); POSITION 2
+      *    IS THE VERBOSE-TRACE FLAG (IF ABSENT, THE OBSTACLE-SEARCH
+      *    TRACE REPORT IS SKIPPED)
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    STEP-BY-STEP OBSTACLE-SEARCH TRACE REPORT - ONLY WRITTEN
+      *    WHEN THE VERBOSE-TRACE CONTROL FLAG IS ON
+           SELECT TRACE-REPORT-FILE ASSIGN TO 'OBSTACLE-TRACE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OPTIONAL CHECKPOINT LOG - RECORDS WHICH OBSTACLE CANDIDATES
+      *    HAVE ALREADY BEEN TESTED SO A KILLED JOB CAN RESUME
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'GG-CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    RENDERED VISITED-PATH MAP REPORT
+           SELECT MAP-REPORT-FILE ASSIGN TO 'MAP-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    SHOP-WIDE RUN LEDGER - APPENDED TO BY EVERY DAY PROGRAM SO
+      *    A RUN CAN BE LOOKED UP LATER WITHOUT HAVING SAVED THE
+      *    CONSOLE OUTPUT
+           SELECT OPTIONAL RUN-LEDGER-FILE ASSIGN TO 'RUN-LEDGER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
 
@@ -25,6 +47,44 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                          PIC X(130).
 
+       FD  CONTROL-FILE
+           RECORD CONTAINS 2 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD                        PIC X(2).
+
+       FD  TRACE-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TRACE-RECORD.
+       01  TRACE-RECORD                          PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 7 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-ROW                           PIC 9(3).
+           05 CKPT-COL                           PIC 9(3).
+           05 CKPT-OUTCOME                       PIC X(1).
+
+       FD  MAP-REPORT-FILE
+           RECORD CONTAINS 140 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MAP-REPORT-RECORD.
+       01  MAP-REPORT-RECORD                     PIC X(140).
+
+       FD  RUN-LEDGER-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LEDGER-RECORD.
+       01  LEDGER-RECORD                        PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                              PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -35,14 +95,14 @@
        01  WS-START-POS-FOUND                     PIC X(1).
            88 START-POS-FOUND                               VALUE 'Y'.
            88 START-POS-NOT-FOUND                           VALUE 'N'.
-       
+
        01  WS-DIRECTION                           PIC X(1).
            88 DIR-UP                                        VALUE '^'.
            88 DIR-DOWN                                      VALUE 'v'.
            88 DIR-LEFT                                      VALUE '<'.
            88 DIR-RIGHT                                     VALUE '>'.
 
-       01  WS-ARR-LENGTH                          PIC 9(3)  VALUE 0.            
+       01  WS-ARR-LENGTH                          PIC 9(3)  VALUE 0.
        01  WS-MAP-ARR.
            05 WS-MAP OCCURS 0 TO 130 TIMES DEPENDING ON WS-ARR-LENGTH
                                                   PIC X(140).
@@ -52,37 +112,92 @@
        01  WS-MAP-SUB-CHAR-ORIG                   PIC 9(3).
 
        01  WS-VISITED-ARR.
-           05 WS-VISITED OCCURS 0 TO 130 TIMES 
+           05 WS-VISITED OCCURS 0 TO 130 TIMES
            DEPENDING ON WS-ARR-LENGTH             PIC X(140).
        01  WS-VISITED-ARR-BKUP.
-           05 WS-VISITED-BKUP OCCURS 0 TO 130 TIMES 
+           05 WS-VISITED-BKUP OCCURS 0 TO 130 TIMES
            DEPENDING ON WS-ARR-LENGTH             PIC X(140).
        01  WS-VIS-ARR-SUB                         PIC 9(3).
        01  WS-VIS-SUB-CHAR                        PIC 9(3).
-       01  WS-STEPS-WALKED                        PIC 9(6).
-       01  WS-OBSTACLES-PLACED                    PIC 9(6).
+       01  WS-STEPS-WALKED                        PIC 9(6) VALUE 0.
+       01  WS-OBSTACLES-PLACED                    PIC 9(6) VALUE 0.
 
        01  WS-START-ROW                           PIC 9(3).
        01  WS-START-COL                           PIC 9(3).
        01  WS-START-DIR                           PIC X(1).
        01  WS-STEP-CNT                            PIC 9(5).
 
+      *    SHOW-MAP CONTROL FLAG - ENABLES THE RENDERED VISITED-PATH
+      *    MAP REPORT
+       01  WS-SHOW-MAP-FLAG                       PIC X(1) VALUE 'N'.
+           88 SHOW-MAP                                      VALUE 'Y'.
+           88 DO-NOT-SHOW-MAP                               VALUE 'N'.
+
+      *    VERBOSE/QUIET OBSTACLE-SEARCH TRACE MODE CONTROL FLAG
+       01  WS-VERBOSE-FLAG                        PIC X(1) VALUE 'N'.
+           88 VERBOSE-MODE                                  VALUE 'Y'.
+           88 QUIET-MODE                                    VALUE 'N'.
+       01  WS-TRACE-LINE                          PIC X(100).
+
+      *    OBSTACLE-SCAN CHECKPOINT/RESTART TABLE - RECORDS WHICH
+      *    CANDIDATE CELLS HAVE ALREADY BEEN TESTED SO A KILLED RUN
+      *    CAN RESUME WITHOUT RE-TESTING THEM
+       01  WS-CKPT-ARR.
+           05 WS-CKPT OCCURS 0 TO 130 TIMES
+           DEPENDING ON WS-ARR-LENGTH             PIC X(140).
+
+      *    ORIGINAL-WALK PATH LOG AND FIRST-VISIT INDEX
+      *    - USED TO SEED 5100-WALK-WITH-OBST'S VISITED-STATE TABLE
+      *    FOR THE PORTION OF THE PATROL THAT IS IDENTICAL TO THE
+      *    BASELINE WALK, SO EACH CANDIDATE OBSTACLE ONLY HAS TO BE
+      *    SIMULATED FROM THE POINT IT WOULD ACTUALLY BE REACHED
+      *    INSTEAD OF RE-WALKING THE WHOLE PATROL FROM THE START.
+       01  WS-PATH-ARR.
+           05 WS-PATH OCCURS 20000 TIMES.
+               10 WS-PATH-ROW                    PIC 9(3).
+               10 WS-PATH-COL                    PIC 9(3).
+               10 WS-PATH-DIR                    PIC X(1).
+       01  WS-PATH-LEN                           PIC 9(5) VALUE 0.
+       01  WS-PATH-SUB                           PIC 9(5).
+
+       01  WS-FVI-ARR.
+           05 WS-FVI-ROW OCCURS 0 TO 130 TIMES
+           DEPENDING ON WS-ARR-LENGTH.
+               10 WS-FVI-COL OCCURS 140 TIMES    PIC 9(5).
+
+       01  WS-RESUME-ROW                         PIC 9(3).
+       01  WS-RESUME-COL                         PIC 9(3).
+       01  WS-RESUME-DIR                         PIC X(1).
+       01  WS-RESUME-IDX                         PIC 9(5).
+       01  WS-MAX-STATES                         PIC 9(8).
+       01  WS-LOOP-OUTCOME                       PIC X(1).
+
+      *    SHOP-WIDE RUN LEDGER FIELDS
+       01  WS-LEDGER-START-TS                     PIC 9(8).
+       01  WS-LEDGER-END-TS                       PIC 9(8).
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
        PROCEDURE DIVISION.
       ***************************************************************
       * MAINLINE                                                    *
-      *************************************************************** 
+      ***************************************************************
        0000-MAINLINE.
-           
+
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
+           PERFORM 1500-READ-CONTROL          THRU 1500-EXIT
            PERFORM 2000-CONVERT-FILE-TO-ARRAY THRU 2000-EXIT
-               UNTIL END-OF-FILE           
+               UNTIL END-OF-FILE
            PERFORM 3000-FIND-STARTING-POS     THRU 3000-EXIT
            PERFORM 4000-WALK-GUARD            THRU 4000-EXIT
+           PERFORM 2500-READ-CHECKPOINT       THRU 2500-EXIT
            PERFORM 5000-PLACE-OBSTACLES       THRU 5000-EXIT
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
+           IF SHOW-MAP
+               PERFORM 8100-DISPLAY-MAP       THRU 8100-EXIT
+           END-IF
+           PERFORM 8500-LOG-RUN               THRU 8500-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
            .
        0000-EXIT.
@@ -96,29 +211,83 @@
            OPEN INPUT INPUT-FILE
            MOVE SPACES TO WS-END-OF-FILE
                           WS-MAP-ARR
+           ACCEPT WS-LEDGER-START-TS FROM TIME
            .
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL SHOW-MAP AND VERBOSE-TRACE CONTROL FLAGS.  *
+      * IF CONTROL.TXT IS MISSING OR EMPTY, THE RENDERED MAP REPORT  *
+      * AND THE OBSTACLE-SEARCH TRACE REPORT BOTH STAY OFF.          *
+      ****************************************************************
+       1500-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CONTROL-RECORD(1:1) EQUAL 'Y'
+                       SET SHOW-MAP TO TRUE
+                   END-IF
+                   IF CONTROL-RECORD(2:1) EQUAL 'Y'
+                       SET VERBOSE-MODE TO TRUE
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+           .
+       1500-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE, CONVERTING EACH LINE INTO A NODE IN  *
-      * AN ARRAY                                          
+      * AN ARRAY
       ****************************************************************
        2000-CONVERT-FILE-TO-ARRAY.
-       
+
            READ INPUT-FILE
-               AT END 
+               AT END
                    SET END-OF-FILE TO TRUE
                NOT AT END
                    MOVE INPUT-RECORD TO WS-MAP(WS-MAP-ARR-SUB)
                    ADD 1 TO WS-MAP-ARR-SUB
-                            WS-ARR-LENGTH  
-                            
+                            WS-ARR-LENGTH
+
            END-READ
            .
        2000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL CHECKPOINT LOG OF PREVIOUSLY TESTED         *
+      * OBSTACLE CANDIDATES SO 5000-PLACE-OBSTACLES CAN SKIP THEM ON  *
+      * A RESTART. IF GG-CHECKPOINT.TXT IS MISSING, EVERY CANDIDATE   *
+      * IS UNTESTED AND THE SCAN STARTS FROM SCRATCH.                 *
+      ****************************************************************
+       2500-READ-CHECKPOINT.
+
+           MOVE SPACES TO WS-CKPT-ARR
+           MOVE SPACES TO WS-END-OF-FILE
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM UNTIL END-OF-FILE
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       MOVE CKPT-OUTCOME TO
+                           WS-CKPT(CKPT-ROW)(CKPT-COL:1)
+                       IF CKPT-OUTCOME EQUAL 'Y'
+                           ADD 1 TO WS-OBSTACLES-PLACED
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           MOVE SPACES TO WS-END-OF-FILE
+           .
+       2500-EXIT.
+           EXIT.
+
       *****************************************************************
       * FIND GUARD'S STARTING POSITION                                *
       *****************************************************************
@@ -126,11 +295,12 @@
 
            MOVE SPACES TO WS-START-POS-FOUND
            MOVE ZEROS  TO WS-VISITED-ARR
+           MOVE ZEROS  TO WS-FVI-ARR
            MOVE 1 TO WS-MAP-ARR-SUB
                      WS-MAP-SUB-CHAR
            PERFORM UNTIL START-POS-FOUND
-               IF WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUALS '.'
-               OR WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUALS '#'
+               IF WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUAL '.'
+               OR WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUAL '#'
                    CONTINUE
                ELSE
                    SET START-POS-FOUND TO TRUE
@@ -143,14 +313,14 @@
                            SET DIR-LEFT  TO TRUE
                        WHEN '>'
                            SET DIR-RIGHT TO TRUE
-                   END-EVALUATE        
-                   PERFORM 4100-MARK-VISITED THRU 4100-EXIT  
+                   END-EVALUATE
+                   PERFORM 4100-MARK-VISITED THRU 4100-EXIT
                    MOVE WS-MAP-ARR-SUB  TO WS-START-ROW
                    MOVE WS-MAP-SUB-CHAR TO WS-START-COL
                    MOVE WS-DIRECTION    TO WS-START-DIR
-                   GO TO 3000-EXIT   
+                   GO TO 3000-EXIT
                END-IF
-               IF WS-MAP-SUB-CHAR EQUALS WS-ARR-LENGTH
+               IF WS-MAP-SUB-CHAR EQUAL WS-ARR-LENGTH
                    ADD  1 TO WS-MAP-ARR-SUB
                    MOVE 1 TO WS-MAP-SUB-CHAR
                ELSE
@@ -166,42 +336,42 @@
        4000-WALK-GUARD.
 
            MOVE WS-MAP-ARR-SUB  TO WS-MAP-ARR-SUB-ORIG
-           MOVE WS-MAP-SUB-CHAR TO WS-MAP-SUB-CHAR-ORIG    
+           MOVE WS-MAP-SUB-CHAR TO WS-MAP-SUB-CHAR-ORIG
       *    CHECK IF THERE IS ROOM FOR THE GUARD TO WALK
       *    IF NOT, GO TO EXIT SO FINISH PARA CAN RUN
       *    FYI: THESE GO TOS ARE THE ONLY VALID WAY TO LEAVE THIS PARA
       *         TO RETURN TO MAINLINE PROCESSING
            EVALUATE TRUE
                WHEN DIR-UP
-                   IF WS-MAP-ARR-SUB EQUALS 1
+                   IF WS-MAP-ARR-SUB EQUAL 1
                        GO TO 4000-EXIT
                    ELSE
                        SUBTRACT 1 FROM WS-MAP-ARR-SUB
                    END-IF
                WHEN DIR-DOWN
-                   IF WS-MAP-ARR-SUB EQUALS WS-ARR-LENGTH
+                   IF WS-MAP-ARR-SUB EQUAL WS-ARR-LENGTH
                        GO TO 4000-EXIT
                    ELSE
                        ADD 1 TO WS-MAP-ARR-SUB
                    END-IF
                WHEN DIR-LEFT
-                   IF WS-MAP-SUB-CHAR EQUALS 1
+                   IF WS-MAP-SUB-CHAR EQUAL 1
                        GO TO 4000-EXIT
                    ELSE
                        SUBTRACT 1 FROM WS-MAP-SUB-CHAR
                    END-IF
                WHEN DIR-RIGHT
-                   IF WS-MAP-SUB-CHAR EQUALS WS-ARR-LENGTH
+                   IF WS-MAP-SUB-CHAR EQUAL WS-ARR-LENGTH
                        GO TO 4000-EXIT
-                   ELSE                 
+                   ELSE
                        ADD 1 TO WS-MAP-SUB-CHAR
                    END-IF
            END-EVALUATE
       *    IF THE GUARD IS NOW STANDING ON AN OBSTACLE, RETURN THEM
       *    TO THEIR ORIGINAL POSITION AND ROTATE THEM CLOCKWISE
-           IF WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUALS '#'
-               MOVE WS-MAP-ARR-SUB-ORIG  TO WS-MAP-ARR-SUB  
-               MOVE WS-MAP-SUB-CHAR-ORIG TO WS-MAP-SUB-CHAR 
+           IF WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUAL '#'
+               MOVE WS-MAP-ARR-SUB-ORIG  TO WS-MAP-ARR-SUB
+               MOVE WS-MAP-SUB-CHAR-ORIG TO WS-MAP-SUB-CHAR
                EVALUATE TRUE
                    WHEN DIR-UP
                        SET DIR-RIGHT TO TRUE
@@ -215,7 +385,22 @@
            END-IF
 
       *    MARK SPOT AS VISITED, IF IT HASN'T ALREADY BEEN
-           PERFORM 4100-MARK-VISITED THRU 4100-EXIT       
+           PERFORM 4100-MARK-VISITED THRU 4100-EXIT
+
+      *    RECORD THE STEP IN THE PATH LOG AND, IF THIS IS THE FIRST
+      *    TIME THE GUARD HAS REACHED THIS CELL, ITS FIRST-VISIT INDEX
+           ADD 1 TO WS-PATH-LEN
+           IF WS-PATH-LEN GREATER 20000
+               DISPLAY 'ERROR: PATROL PATH EXCEEDS 20000 STEPS'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           MOVE WS-MAP-ARR-SUB  TO WS-PATH-ROW(WS-PATH-LEN)
+           MOVE WS-MAP-SUB-CHAR TO WS-PATH-COL(WS-PATH-LEN)
+           MOVE WS-DIRECTION    TO WS-PATH-DIR(WS-PATH-LEN)
+           IF WS-FVI-COL(WS-MAP-ARR-SUB WS-MAP-SUB-CHAR) EQUAL 0
+               MOVE WS-PATH-LEN TO
+                   WS-FVI-COL(WS-MAP-ARR-SUB WS-MAP-SUB-CHAR)
+           END-IF
 
       *    REACHING THIS INSTRUCTION MEANS THERE IS MORE MOVEMENT TO DO
            GO TO 4000-WALK-GUARD
@@ -231,7 +416,7 @@
 
       *    0 = NOT VISITED
       *    1 = VISITED
-           IF WS-VISITED(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUALS '1'
+           IF WS-VISITED(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUAL '1'
                CONTINUE
            ELSE
                MOVE 1 TO WS-VISITED(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1)
@@ -241,60 +426,158 @@
        4100-EXIT.
            EXIT.
       *****************************************************************
-      * IDENTIFY OBSTACLES TO CAUSE AN INFINITE LOOP                  *
+      * IDENTIFY OBSTACLES TO CAUSE AN INFINITE LOOP. EACH CANDIDATE   *
+      * CELL ALREADY MARKED DONE IN THE CHECKPOINT LOG (FROM A PRIOR,  *
+      * KILLED RUN) IS SKIPPED, AND EVERY NEWLY TESTED CANDIDATE IS    *
+      * APPENDED TO THE LOG AS SOON AS ITS OUTCOME IS KNOWN, SO A      *
+      * RESTART PICKS UP WHERE THE LAST RUN LEFT OFF.                  *
       *****************************************************************
        5000-PLACE-OBSTACLES.
-           
+
            MOVE WS-VISITED-ARR TO WS-VISITED-ARR-BKUP
+           OPEN EXTEND CHECKPOINT-FILE
+           IF VERBOSE-MODE
+               OPEN OUTPUT TRACE-REPORT-FILE
+           END-IF
            MOVE 1 TO WS-VIS-ARR-SUB
 
-           PERFORM UNTIL WS-VIS-ARR-SUB  EQUALS (WS-ARR-LENGTH + 1)
+           PERFORM UNTIL WS-VIS-ARR-SUB  EQUAL (WS-ARR-LENGTH + 1)
                MOVE 1 TO WS-VIS-SUB-CHAR
-               PERFORM UNTIL WS-VIS-SUB-CHAR EQUALS (WS-ARR-LENGTH + 1)              
+               PERFORM UNTIL WS-VIS-SUB-CHAR EQUAL (WS-ARR-LENGTH + 1)
                   IF WS-VISITED(WS-VIS-ARR-SUB)(WS-VIS-SUB-CHAR:1)
                      NOT EQUAL 0
-                         MOVE '#' 
+                     AND WS-CKPT(WS-VIS-ARR-SUB)(WS-VIS-SUB-CHAR:1)
+                         EQUAL SPACE
+                         MOVE '#'
                             TO WS-MAP(WS-VIS-ARR-SUB)(WS-VIS-SUB-CHAR:1)
-  
-                         MOVE WS-START-ROW TO WS-MAP-ARR-SUB
-                         MOVE WS-START-COL TO WS-MAP-SUB-CHAR
-                         MOVE WS-START-DIR TO WS-DIRECTION
-TEST       DISPLAY 'ATTEMPTING AT ' WS-VIS-ARR-SUB ' ' WS-VIS-SUB-CHAR  
-                         MOVE 0 TO WS-STEP-CNT                    
+
+                         PERFORM 5050-SEED-RESUME-STATE
+                             THRU 5050-EXIT
+
                          PERFORM 5100-WALK-WITH-OBST    THRU 5100-EXIT
                          MOVE WS-VISITED-ARR-BKUP TO WS-VISITED-ARR
-                         MOVE '.' 
+                         MOVE '.'
                             TO WS-MAP(WS-VIS-ARR-SUB)(WS-VIS-SUB-CHAR:1)
+
+                         MOVE WS-VIS-ARR-SUB  TO CKPT-ROW
+                         MOVE WS-VIS-SUB-CHAR TO CKPT-COL
+                         MOVE WS-LOOP-OUTCOME TO CKPT-OUTCOME
+                         WRITE CHECKPOINT-RECORD
+
+                         IF VERBOSE-MODE
+                             PERFORM 5075-TRACE-CANDIDATE
+                                 THRU 5075-EXIT
+                         END-IF
                   END-IF
-                  ADD 1 TO WS-VIS-SUB-CHAR              
-               END-PERFORM               
+                  ADD 1 TO WS-VIS-SUB-CHAR
+               END-PERFORM
                ADD 1 TO WS-VIS-ARR-SUB
            END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           IF VERBOSE-MODE
+               CLOSE TRACE-REPORT-FILE
+           END-IF
            .
        5000-EXIT.
            EXIT.
 
       *****************************************************************
-      * DISPLAY RESULTING SUM OF PRODUCTS                             *
+      * WRITE ONE STEP-BY-STEP LINE OF THE OBSTACLE-SEARCH TRACE      *
+      * REPORT FOR THE CANDIDATE CELL JUST TESTED, IN PLACE OF THE    *
+      * AD HOC DEBUG DISPLAYS A VERBOSE RUN USED TO RELY ON.          *
+      *****************************************************************
+       5075-TRACE-CANDIDATE.
+
+           MOVE SPACES TO WS-TRACE-LINE
+           STRING 'CANDIDATE ROW ' DELIMITED BY SIZE
+               WS-VIS-ARR-SUB DELIMITED BY SIZE
+               ' COL ' DELIMITED BY SIZE
+               WS-VIS-SUB-CHAR DELIMITED BY SIZE
+               ' OUTCOME ' DELIMITED BY SIZE
+               WS-LOOP-OUTCOME DELIMITED BY SIZE
+               ' STEPS ' DELIMITED BY SIZE
+               WS-STEP-CNT DELIMITED BY SIZE
+               INTO WS-TRACE-LINE
+           END-STRING
+           MOVE WS-TRACE-LINE TO TRACE-RECORD
+           WRITE TRACE-RECORD
+           .
+       5075-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * SEED THE VISITED-STATE TABLE WITH EVERY (ROW, COL, DIRECTION) *
+      * STATE THE BASELINE WALK PASSED THROUGH BEFORE FIRST REACHING  *
+      * THIS CANDIDATE CELL, AND SET THE RESUME POSITION TO ONE STEP  *
+      * BEFORE THAT POINT, SO 5100-WALK-WITH-OBST ONLY HAS TO SIMULATE*
+      * THE PORTION OF THE PATROL THE NEW OBSTACLE ACTUALLY CHANGES.  *
+      *****************************************************************
+       5050-SEED-RESUME-STATE.
+
+           MOVE WS-FVI-COL(WS-VIS-ARR-SUB WS-VIS-SUB-CHAR)
+               TO WS-RESUME-IDX
+
+           IF WS-RESUME-IDX LESS 2
+      *        CANDIDATE IS THE GUARD'S STARTING CELL - NO PREFIX TO
+      *        SEED, SIMULATE FROM THE VERY BEGINNING
+               MOVE WS-START-ROW TO WS-RESUME-ROW
+               MOVE WS-START-COL TO WS-RESUME-COL
+               MOVE WS-START-DIR TO WS-RESUME-DIR
+           ELSE
+               SUBTRACT 1 FROM WS-RESUME-IDX
+               MOVE WS-PATH-ROW(WS-RESUME-IDX) TO WS-RESUME-ROW
+               MOVE WS-PATH-COL(WS-RESUME-IDX) TO WS-RESUME-COL
+               MOVE WS-PATH-DIR(WS-RESUME-IDX) TO WS-RESUME-DIR
+           END-IF
+
+           MOVE ZEROS TO WS-VISITED-ARR
+           MOVE 1 TO WS-PATH-SUB
+      *    SEED EVERY STATE STRICTLY BEFORE THE RESUME STATE - THE
+      *    RESUME STATE ITSELF IS MARKED BY 5100-WALK-WITH-OBST'S OWN
+      *    FIRST ITERATION, NOT HERE, OR IT WOULD LOOK LIKE AN
+      *    IMMEDIATE REVISIT AND FALSELY REPORT A LOOP ON EVERY
+      *    CANDIDATE.
+           PERFORM UNTIL WS-PATH-SUB EQUAL WS-RESUME-IDX
+               MOVE WS-PATH-DIR(WS-PATH-SUB) TO
+                   WS-VISITED(WS-PATH-ROW(WS-PATH-SUB))
+                             (WS-PATH-COL(WS-PATH-SUB):1)
+               ADD 1 TO WS-PATH-SUB
+           END-PERFORM
+           .
+       5050-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * WALK THE OBSTACLE-CANDIDATE PATROL FROM THE SEEDED RESUME     *
+      * POSITION. A REVISITED (POSITION, DIRECTION) STATE IS A REAL   *
+      * PROOF OF A CYCLE (THE GRID HAS AT MOST ROWS*COLS*4 DISTINCT   *
+      * STATES, SO WS-MAX-STATES IS A MATHEMATICAL UPPER BOUND, NOT AN*
+      * ARBITRARY SAFETY CAP).                                        *
       *****************************************************************
        5100-WALK-WITH-OBST.
 
+           MOVE 'N' TO WS-LOOP-OUTCOME
+           MOVE WS-RESUME-ROW TO WS-MAP-ARR-SUB
+           MOVE WS-RESUME-COL TO WS-MAP-SUB-CHAR
+           MOVE WS-RESUME-DIR TO WS-DIRECTION
+           COMPUTE WS-MAX-STATES = WS-ARR-LENGTH * WS-ARR-LENGTH * 4
+           MOVE 0 TO WS-STEP-CNT
+           .
+       5100-WALK-LOOP.
+
            MOVE WS-MAP-ARR-SUB  TO WS-MAP-ARR-SUB-ORIG
-           MOVE WS-MAP-SUB-CHAR TO WS-MAP-SUB-CHAR-ORIG    
-      *    CHECK IF VISIT TABLE HAS DIRECTION MATCHING THE ONE 
-      *    BEING TRAVELED. 
+           MOVE WS-MAP-SUB-CHAR TO WS-MAP-SUB-CHAR-ORIG
+      *    CHECK IF VISIT TABLE HAS DIRECTION MATCHING THE ONE
+      *    BEING TRAVELED.
       *    IF SO, LEAVE THIS PARA AND LABEL THE BLOCKER
       *    IF NOT, UPDATE WITH DIRECTION
-TEST  *      DISPLAY WS-MAP-ARR-SUB ' ' WS-MAP-SUB-CHAR
-TEST  *     DISPLAY 'VIS =' WS-VISITED(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1)
-TEST  *     DISPLAY 'DIR =' WS-DIRECTION
-           IF WS-VISITED(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUALS 
-               WS-DIRECTION OR WS-STEP-CNT EQUALS 99999
-TEST           DISPLAY 'LOOP FOUND!'
+           IF WS-VISITED(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUAL
+               WS-DIRECTION OR WS-STEP-CNT EQUAL WS-MAX-STATES
+               MOVE 'Y' TO WS-LOOP-OUTCOME
                ADD 1 TO WS-OBSTACLES-PLACED
                GO TO 5100-EXIT
            ELSE
-               MOVE WS-DIRECTION TO 
+               MOVE WS-DIRECTION TO
                     WS-VISITED(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1)
            END-IF
 
@@ -304,35 +587,35 @@ TEST           DISPLAY 'LOOP FOUND!'
       *         TO RETURN TO 5000 PARA UNLESS THE GUARD IS IN A LOOP
            EVALUATE TRUE
                WHEN DIR-UP
-                   IF WS-MAP-ARR-SUB EQUALS 1
+                   IF WS-MAP-ARR-SUB EQUAL 1
                        GO TO 5100-EXIT
                    ELSE
                        SUBTRACT 1 FROM WS-MAP-ARR-SUB
                    END-IF
                WHEN DIR-DOWN
-                   IF WS-MAP-ARR-SUB EQUALS WS-ARR-LENGTH
+                   IF WS-MAP-ARR-SUB EQUAL WS-ARR-LENGTH
                        GO TO 5100-EXIT
                    ELSE
                        ADD 1 TO WS-MAP-ARR-SUB
                    END-IF
                WHEN DIR-LEFT
-                   IF WS-MAP-SUB-CHAR EQUALS 1
+                   IF WS-MAP-SUB-CHAR EQUAL 1
                        GO TO 5100-EXIT
                    ELSE
                        SUBTRACT 1 FROM WS-MAP-SUB-CHAR
                    END-IF
                WHEN DIR-RIGHT
-                   IF WS-MAP-SUB-CHAR EQUALS WS-ARR-LENGTH
+                   IF WS-MAP-SUB-CHAR EQUAL WS-ARR-LENGTH
                        GO TO 5100-EXIT
-                   ELSE                 
+                   ELSE
                        ADD 1 TO WS-MAP-SUB-CHAR
                    END-IF
            END-EVALUATE
       *    IF THE GUARD IS NOW STANDING ON AN OBSTACLE, RETURN THEM
       *    TO THEIR ORIGINAL POSITION AND ROTATE THEM CLOCKWISE
-           IF WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUALS '#'
-               MOVE WS-MAP-ARR-SUB-ORIG  TO WS-MAP-ARR-SUB  
-               MOVE WS-MAP-SUB-CHAR-ORIG TO WS-MAP-SUB-CHAR 
+           IF WS-MAP(WS-MAP-ARR-SUB)(WS-MAP-SUB-CHAR:1) EQUAL '#'
+               MOVE WS-MAP-ARR-SUB-ORIG  TO WS-MAP-ARR-SUB
+               MOVE WS-MAP-SUB-CHAR-ORIG TO WS-MAP-SUB-CHAR
                EVALUATE TRUE
                    WHEN DIR-UP
                        SET DIR-RIGHT TO TRUE
@@ -343,11 +626,11 @@ TEST           DISPLAY 'LOOP FOUND!'
                    WHEN DIR-RIGHT
                        SET DIR-DOWN  TO TRUE
                END-EVALUATE
-           END-IF  
+           END-IF
 
       *    REACHING THIS INSTRUCTION MEANS THERE IS MORE MOVEMENT TO DO
            ADD 1 TO WS-STEP-CNT
-           GO TO 5100-WALK-WITH-OBST
+           GO TO 5100-WALK-LOOP
            .
        5100-EXIT.
            EXIT.
@@ -356,19 +639,85 @@ TEST           DISPLAY 'LOOP FOUND!'
       * DISPLAY RESULTING SUM OF PRODUCTS                             *
       *****************************************************************
        8000-DISPLAY-RESULTS.
-            
+
            DISPLAY 'DISTINCT POSITIONS = ' WS-STEPS-WALKED
            DISPLAY 'ADDED OBSTACLES    = ' WS-OBSTACLES-PLACED
            .
        8000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * RENDER THE VISITED-CELL GRID AS A CHARACTER MAP REPORT SO THE *
+      * GUARD'S PATROL PATH CAN BE VISUALLY CONFIRMED                 *
+      *****************************************************************
+       8100-DISPLAY-MAP.
+
+           OPEN OUTPUT MAP-REPORT-FILE
+           MOVE 1 TO WS-VIS-ARR-SUB
+           PERFORM UNTIL WS-VIS-ARR-SUB GREATER WS-ARR-LENGTH
+               MOVE SPACES TO MAP-REPORT-RECORD
+               MOVE 1 TO WS-VIS-SUB-CHAR
+               PERFORM UNTIL WS-VIS-SUB-CHAR GREATER WS-ARR-LENGTH
+                   IF WS-VISITED(WS-VIS-ARR-SUB)(WS-VIS-SUB-CHAR:1)
+                           EQUAL '1'
+                       MOVE 'X' TO
+                           MAP-REPORT-RECORD(WS-VIS-SUB-CHAR:1)
+                   ELSE
+                       MOVE WS-MAP(WS-VIS-ARR-SUB)(WS-VIS-SUB-CHAR:1)
+                           TO MAP-REPORT-RECORD(WS-VIS-SUB-CHAR:1)
+                   END-IF
+                   ADD 1 TO WS-VIS-SUB-CHAR
+               END-PERFORM
+               WRITE MAP-REPORT-RECORD
+               ADD 1 TO WS-VIS-ARR-SUB
+           END-PERFORM
+           CLOSE MAP-REPORT-FILE
+           .
+       8100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOG THIS RUN TO THE SHOP-WIDE RUN LEDGER                      *
+      *****************************************************************
+       8500-LOG-RUN.
+
+           ACCEPT WS-LEDGER-END-TS FROM TIME
+           MOVE SPACES TO LEDGER-RECORD
+           STRING 'GUARD-GALLIVANT' DELIMITED BY SIZE
+                  ' INFILE=INFILE.TXT' DELIMITED BY SIZE
+                  ' START=' DELIMITED BY SIZE
+                  WS-LEDGER-START-TS DELIMITED BY SIZE
+                  ' END=' DELIMITED BY SIZE
+                  WS-LEDGER-END-TS DELIMITED BY SIZE
+                  ' DISTINCT-POSITIONS=' DELIMITED BY SIZE
+                  WS-STEPS-WALKED DELIMITED BY SIZE
+                  ' ADDED-OBSTACLES=' DELIMITED BY SIZE
+                  WS-OBSTACLES-PLACED DELIMITED BY SIZE
+               INTO LEDGER-RECORD
+           OPEN EXTEND RUN-LEDGER-FILE
+           WRITE LEDGER-RECORD
+           CLOSE RUN-LEDGER-FILE
+           .
+       8500-EXIT.
+           EXIT.
+
       *****************************************************************
       * CLOSE FILE                                                    *
       *****************************************************************
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           .
        9000-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      ****************************************************************
+      * ABEND PARAGRAPH IF A FATAL ERROR IS FOUND                    *
+      ****************************************************************
+       9999-ABEND.
+
+           DISPLAY 'ABENDING PROGRAM'
+           STOP RUN
+           .
+       9999-EXIT.
+           EXIT.
