@@ -1,11 +1,11 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CLAW-CONTRAPTION.
+       PROGRAM-ID. RESTROOM-REDOUBT.
        AUTHOR. ZACHARY HARDIN.
-       DATE-WRITTEN. DEC 13 2024.
+       DATE-WRITTEN. DEC 14 2024.
+      ***************************************************************
+      * PROGRAM TO SOLVE AOC 2024 DAY 14 PROBLEM                    *
+      * LINK: https://adventofcode.com/2024/day/14                  *
       ***************************************************************
-      * PROGRAM TO SOLVE AOC 2024 DAY 13 PROBLEM                    *
-      * LINK: https://adventofcode.com/2024/day/13                  *
-      *************************************************************** 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -13,6 +13,16 @@
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    OPTIONAL CONTROL VALUES (MAP HEIGHT/WIDTH) - IF ABSENT, THE
+      *    DEFAULTS SET IN WORKING-STORAGE APPLY
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    OPTIONAL CHECKPOINT SNAPSHOT - HOLDS THE SECOND NUMBER AND
+      *    EVERY ROBOT'S CURRENT POSITION SO A KILLED SEARCH CAN RESUME
+      *    AT THE NEXT SECOND INSTEAD OF STARTING BACK AT SECOND 1
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'RR-CHECKPOINT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -21,7 +31,27 @@
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            DATA RECORD IS INPUT-RECORD.
-       01  INPUT-RECORD                           PIC X(20).                       
+       01  INPUT-RECORD                           PIC X(20).
+
+       FD  CONTROL-FILE
+           RECORD CONTAINS 6 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD.
+           05 CTL-MAP-HEIGHT                       PIC 9(3).
+           05 CTL-MAP-WIDTH                        PIC 9(3).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 59999 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CHECKPOINT-RECORD.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-SECONDS                         PIC 9(5).
+           05 CKPT-POS OCCURS 9999 TIMES.
+               10 CKPT-POS-X                       PIC 9(3).
+               10 CKPT-POS-Y                       PIC 9(3).
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
@@ -42,7 +72,10 @@
        01  WS-INREC-POINTER                       PIC 9(2).
        01  WS-DIGIT-CNT                           PIC 9(2).
 
-      *VALUES ARE 1 LESS THAN SPECIFIED IN PROBLEM DUE TO 0-BASE
+      *DEFAULT VALUES ARE 1 LESS THAN SPECIFIED IN PROBLEM DUE TO
+      *0-BASE; OVERRIDABLE VIA CONTROL.TXT SO THE SAME PROGRAM CAN
+      *PROCESS A ROBOT LIST SIZED FOR A DIFFERENT LOBBY/MAP WITHOUT A
+      *RECOMPILE
        01  C-MAP-HEIGHT                          PIC 9(3)  VALUE 102.
        01  C-MAP-WIDTH                           PIC 9(3)  VALUE 100.
 
@@ -64,12 +97,30 @@
        01  WS-QUAD3-SAFETY                        PIC 9(4)  VALUE 0.
        01  WS-QUAD4-SAFETY                        PIC 9(4)  VALUE 0.  
 
-       01  WS-MAP-ARR.                            
+       01  WS-MAP-ARR.
            05 WS-MAP OCCURS 103 TIMES             PIC X(101).
        01  WS-MAP-POINTER                         PIC 9(3).
 
        01  WS-SECONDS                             PIC 9(5)  VALUE 1.
 
+      *    EVERY ROBOT'S CURRENT POSITION AND VELOCITY, PARSED FROM
+      *    INFILE.TXT ONE TIME UP FRONT SO EACH CANDIDATE SECOND CAN
+      *    ADVANCE ALL ROBOTS IN PLACE INSTEAD OF RE-READING AND
+      *    RE-PARSING THE INPUT FILE
+       01  WS-ROBOT-ARR.
+           05 WS-ROBOT OCCURS 9999 TIMES.
+               10 WS-ROBOT-POS-X               PIC S9(3).
+               10 WS-ROBOT-POS-Y               PIC S9(3).
+               10 WS-ROBOT-VEL-X               PIC S9(3).
+               10 WS-ROBOT-VEL-Y               PIC S9(3).
+       01  WS-ROBOT-COUNT                       PIC 9(5)  VALUE 0.
+       01  WS-ROBOT-SUB                         PIC 9(5).
+
+      *    OBSTACLE-SEARCH CHECKPOINT/RESTART FIELDS
+       01  WS-CKPT-FOUND                        PIC X(1) VALUE 'N'.
+           88 CKPT-FOUND                                  VALUE 'Y'.
+           88 CKPT-NOT-FOUND                              VALUE 'N'.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -78,32 +129,22 @@
       * MAINLINE                                                    *
       *************************************************************** 
        0000-MAINLINE.
-           
+
            MOVE SPACES TO WS-TREE-FOUND
-                          WS-MAP-ARR                        
+                          WS-MAP-ARR
+           MOVE 0 TO WS-ROBOT-COUNT
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
+           PERFORM 1200-READ-CONTROL          THRU 1200-EXIT
            MOVE 0 TO WS-QUAD1-SAFETY
                      WS-QUAD2-SAFETY
                      WS-QUAD3-SAFETY
-                     WS-QUAD4-SAFETY 
+                     WS-QUAD4-SAFETY
            PERFORM 1500-DETERMINE-MIDPOINTS   THRU 1500-EXIT
            PERFORM 2000-PROCESS-DATA          THRU 2000-EXIT
-               UNTIL END-OF-FILE   
-           PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
+               UNTIL END-OF-FILE
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
-           IF TREE-NOT-FOUND
-               ADD 1 TO WS-SECONDS
-               MOVE SPACES TO WS-END-OF-FILE
-               GO TO 0000-MAINLINE
-           ELSE
-               PERFORM UNTIL WS-MAP-POINTER GREATER C-MAP-HEIGHT + 1
-                   DISPLAY WS-MAP(WS-MAP-POINTER)
-                   ADD 1 TO WS-MAP-POINTER
-               END-PERFORM
-               DISPLAY 'TREE FOUND AFTER ' WS-SECONDS ' SECONDS'
-               GO TO 0000-EXIT
-           END-IF
-
+           PERFORM 2200-READ-CHECKPOINT       THRU 2200-EXIT
+           PERFORM 2500-SEARCH-LOOP           THRU 2500-EXIT
            .
        0000-EXIT.
            GOBACK.
@@ -118,6 +159,38 @@
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL MAP-DIMENSION CONTROL VALUES FOR THIS RUN. *
+      * IF CONTROL.TXT IS MISSING OR EMPTY, THE WORKING-STORAGE      *
+      * DEFAULTS OF 102/100 REMAIN IN EFFECT. A CONFIGURED SIZE      *
+      * LARGER THAN WS-MAP-ARR'S FIXED 103 X 101 BOUNDS IS REJECTED  *
+      * INSTEAD OF OVERFLOWING WS-MAP'S SUBSCRIPT/REFERENCE-         *
+      * MODIFICATION RANGE.                                          *
+      ****************************************************************
+       1200-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CONTROL-RECORD NOT EQUAL SPACES
+                       MOVE CTL-MAP-HEIGHT TO C-MAP-HEIGHT
+                       MOVE CTL-MAP-WIDTH  TO C-MAP-WIDTH
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+
+           IF C-MAP-HEIGHT GREATER 102 OR C-MAP-WIDTH GREATER 100
+               DISPLAY 'ERROR: CONTROL.TXT MAP SIZE ' C-MAP-HEIGHT
+                   ' X ' C-MAP-WIDTH
+                   ' EXCEEDS THE 102 X 100 WS-MAP-ARR LIMIT'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           .
+       1200-EXIT.
+           EXIT.
+
       ****************************************************************
       * DETERMINE MIDPOINTS OF THE GRID                              *
       ****************************************************************
@@ -133,24 +206,13 @@
       * READ FILE LINE BY LINE                                       *
       ****************************************************************
        2000-PROCESS-DATA.
-       
+
            READ INPUT-FILE
-               AT END 
+               AT END
                    SET END-OF-FILE TO TRUE
-               NOT AT END          
+               NOT AT END
+                   ADD 1 TO WS-ROBOT-COUNT
                    PERFORM 2010-PARSE-DATA   THRU 2010-EXIT
-                   PERFORM 3000-FORWARD-TIME THRU 3000-EXIT 
-                       WS-SECONDS TIMES
-                   ADD 1 TO WS-ROB-POS-X
-                            WS-ROB-POS-Y
-      *            TREE DOES NOT OCCUR ON DUPLICATED NODES                      
-                   IF WS-MAP(WS-ROB-POS-X)(WS-ROB-POS-Y:1) EQUALS '1'              
-                       SET TREE-NOT-FOUND TO TRUE
-                   END-IF
-                   MOVE '1' TO WS-MAP(WS-ROB-POS-X)(WS-ROB-POS-Y:1)
-                   SUBTRACT 1 FROM WS-ROB-POS-X
-                                   WS-ROB-POS-Y                                  
-                   PERFORM 4000-QUADRANT     THRU 4000-EXIT
            END-READ
            .
        2000-EXIT.
@@ -185,7 +247,7 @@
 
            ADD 2 WS-DIGIT-CNT TO WS-INREC-POINTER         
            MOVE SPACES        TO WS-NUM-SIGN       
-           IF INPUT-RECORD(WS-INREC-POINTER:1) EQUALS '-'
+           IF INPUT-RECORD(WS-INREC-POINTER:1) EQUAL  '-'
                SET NEGATIVE-NUMBER TO TRUE
                ADD 1 TO WS-INREC-POINTER   
            END-IF
@@ -204,7 +266,7 @@
            END-IF
 
            ADD WS-DIGIT-CNT TO WS-INREC-POINTER
-           IF INPUT-RECORD(WS-INREC-POINTER:1) EQUALS '-'
+           IF INPUT-RECORD(WS-INREC-POINTER:1) EQUAL  '-'
                SET NEGATIVE-NUMBER TO TRUE
                ADD 1 TO WS-INREC-POINTER    
            END-IF           
@@ -220,11 +282,128 @@
            IF NEGATIVE-NUMBER
                MULTIPLY -1 BY WS-ROB-VEL-Y
                MOVE SPACES TO WS-NUM-SIGN
-           END-IF           
+           END-IF
+
+           MOVE WS-ROB-POS-X TO WS-ROBOT-POS-X(WS-ROBOT-COUNT)
+           MOVE WS-ROB-POS-Y TO WS-ROBOT-POS-Y(WS-ROBOT-COUNT)
+           MOVE WS-ROB-VEL-X TO WS-ROBOT-VEL-X(WS-ROBOT-COUNT)
+           MOVE WS-ROB-VEL-Y TO WS-ROBOT-VEL-Y(WS-ROBOT-COUNT)
            .
        2010-EXIT.
            EXIT.
 
+      ****************************************************************
+      * IF A PRIOR RUN LEFT A CHECKPOINT SNAPSHOT, LOAD THE SECOND    *
+      * NUMBER AND EVERY ROBOT'S POSITION FROM IT SO 2500-SEARCH-LOOP *
+      * RESUMES AT THE NEXT SECOND INSTEAD OF STARTING OVER AT 1.     *
+      * IF RR-CHECKPOINT.TXT IS MISSING, THE DEFAULTS ALREADY SET BY  *
+      * THE INFILE.TXT PARSE ABOVE (SECOND 1, PARSED START POSITIONS) *
+      * REMAIN IN EFFECT.                                             *
+      ****************************************************************
+       2200-READ-CHECKPOINT.
+
+           SET CKPT-NOT-FOUND TO TRUE
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET CKPT-FOUND TO TRUE
+                   MOVE CKPT-SECONDS TO WS-SECONDS
+                   PERFORM VARYING WS-ROBOT-SUB FROM 1 BY 1
+                           UNTIL WS-ROBOT-SUB GREATER WS-ROBOT-COUNT
+                       MOVE CKPT-POS-X(WS-ROBOT-SUB)
+                           TO WS-ROBOT-POS-X(WS-ROBOT-SUB)
+                       MOVE CKPT-POS-Y(WS-ROBOT-SUB)
+                           TO WS-ROBOT-POS-Y(WS-ROBOT-SUB)
+                   END-PERFORM
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           .
+       2200-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * SNAPSHOT THE CURRENT SECOND NUMBER AND EVERY ROBOT'S POSITION *
+      * SO A KILLED JOB CAN RESUME HERE INSTEAD OF RE-SIMULATING      *
+      * EVERY SECOND FROM 1. OVERWRITES THE PRIOR SNAPSHOT SINCE ONLY *
+      * THE MOST RECENT SECOND MATTERS FOR A RESTART.                 *
+      ****************************************************************
+       2600-SAVE-CHECKPOINT.
+
+           MOVE ZEROS TO CHECKPOINT-RECORD
+           MOVE WS-SECONDS TO CKPT-SECONDS
+           PERFORM VARYING WS-ROBOT-SUB FROM 1 BY 1
+                   UNTIL WS-ROBOT-SUB GREATER WS-ROBOT-COUNT
+               MOVE WS-ROBOT-POS-X(WS-ROBOT-SUB)
+                   TO CKPT-POS-X(WS-ROBOT-SUB)
+               MOVE WS-ROBOT-POS-Y(WS-ROBOT-SUB)
+                   TO CKPT-POS-Y(WS-ROBOT-SUB)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+       2600-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ADVANCE EVERY ROBOT ONE MORE SECOND AND CHECK WHETHER THIS    *
+      * SECOND'S ARRANGEMENT IS THE CHRISTMAS-TREE PATTERN (NO TWO    *
+      * ROBOTS SHARE A NODE). REPEATS IN PLACE INSTEAD OF RE-READING  *
+      * AND RE-PARSING INFILE.TXT FOR EVERY CANDIDATE SECOND.         *
+      *****************************************************************
+       2500-SEARCH-LOOP.
+
+      *    THE SEARCH STOPS AS SOON AS A GENUINE NO-DUPLICATE-POSITION
+      *    ARRANGEMENT IS FOUND, WHATEVER SECOND IT OCCURS ON -- A
+      *    CONFIGURABLE SMALL GRID (REQUEST 031) CAN LEGITIMATELY
+      *    CONVERGE BEFORE SECOND 100, AND THE EARLIEST SUCH SECOND IS
+      *    THE ANSWER, NOT WHATEVER LATER SECOND HAPPENS TO STILL BE
+      *    RUNNING WHEN A HARDCODED FLOOR IS REACHED
+           PERFORM WITH TEST AFTER UNTIL NOT TREE-NOT-FOUND
+               MOVE SPACES TO WS-TREE-FOUND
+                              WS-MAP-ARR
+               MOVE 0 TO WS-QUAD1-SAFETY
+                         WS-QUAD2-SAFETY
+                         WS-QUAD3-SAFETY
+                         WS-QUAD4-SAFETY
+               PERFORM VARYING WS-ROBOT-SUB FROM 1 BY 1
+                       UNTIL WS-ROBOT-SUB GREATER WS-ROBOT-COUNT
+                   MOVE WS-ROBOT-POS-X(WS-ROBOT-SUB) TO WS-ROB-POS-X
+                   MOVE WS-ROBOT-POS-Y(WS-ROBOT-SUB) TO WS-ROB-POS-Y
+                   MOVE WS-ROBOT-VEL-X(WS-ROBOT-SUB) TO WS-ROB-VEL-X
+                   MOVE WS-ROBOT-VEL-Y(WS-ROBOT-SUB) TO WS-ROB-VEL-Y
+                   PERFORM 3000-FORWARD-TIME THRU 3000-EXIT
+                   MOVE WS-ROB-POS-X TO WS-ROBOT-POS-X(WS-ROBOT-SUB)
+                   MOVE WS-ROB-POS-Y TO WS-ROBOT-POS-Y(WS-ROBOT-SUB)
+                   ADD 1 TO WS-ROB-POS-X
+                            WS-ROB-POS-Y
+      *            TREE DOES NOT OCCUR ON DUPLICATED NODES
+                   IF WS-MAP(WS-ROB-POS-X)(WS-ROB-POS-Y:1) EQUAL  '1'
+                       SET TREE-NOT-FOUND TO TRUE
+                   END-IF
+                   MOVE '1' TO WS-MAP(WS-ROB-POS-X)(WS-ROB-POS-Y:1)
+                   SUBTRACT 1 FROM WS-ROB-POS-X
+                                   WS-ROB-POS-Y
+                   PERFORM 4000-QUADRANT     THRU 4000-EXIT
+               END-PERFORM
+               PERFORM 8000-DISPLAY-RESULTS THRU 8000-EXIT
+               IF TREE-NOT-FOUND
+                   ADD 1 TO WS-SECONDS
+                   PERFORM 2600-SAVE-CHECKPOINT THRU 2600-EXIT
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL WS-MAP-POINTER GREATER C-MAP-HEIGHT + 1
+               DISPLAY WS-MAP(WS-MAP-POINTER)
+               ADD 1 TO WS-MAP-POINTER
+           END-PERFORM
+           DISPLAY 'TREE FOUND AFTER ' WS-SECONDS ' SECONDS'
+           .
+       2500-EXIT.
+           EXIT.
+
       *****************************************************************
       * FORWARD 1 SECOND                                              *
       *****************************************************************
@@ -259,8 +438,8 @@
 
        
            EVALUATE TRUE
-               WHEN WS-ROB-POS-X EQUALS  WS-MID-WIDTH     AND
-                    WS-ROB-POS-Y EQUALS  WS-MID-HEIGHT 
+               WHEN WS-ROB-POS-X EQUAL   WS-MID-WIDTH     AND
+                    WS-ROB-POS-Y EQUAL   WS-MID-HEIGHT 
                    CONTINUE
                WHEN WS-ROB-POS-X LESS    WS-MID-WIDTH     AND
                     WS-ROB-POS-Y LESS    WS-MID-HEIGHT 
@@ -288,7 +467,7 @@
            COMPUTE WS-SAFETY-FACTOR = WS-QUAD1-SAFETY * WS-QUAD2-SAFETY
                                     * WS-QUAD3-SAFETY * WS-QUAD4-SAFETY
 
-           IF WS-SECONDS EQUALS 100
+           IF WS-SECONDS EQUAL  100
                DISPLAY 'SAFETY FACTOR = ' WS-SAFETY-FACTOR
            END-IF
 
