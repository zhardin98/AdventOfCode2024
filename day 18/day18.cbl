@@ -13,6 +13,13 @@
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    OPTIONAL CONTROL VALUE (RUN MODE / GRID SIZE) - IF ABSENT,
+      *    OR IF A FIELD WITHIN IT IS BLANK, THE DEFAULTS SET IN
+      *    WORKING-STORAGE (SINGLE FULLY-CORRUPTED 71X71-GRID PASS)
+      *    APPLY
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -23,6 +30,13 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                          PIC X(5).
 
+       FD  CONTROL-FILE
+           RECORD CONTAINS 3 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD                         PIC X(3).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                              PIC X(271)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -43,7 +57,12 @@
            88 DIR-LEFT                                      VALUE '<'.
            88 DIR-RIGHT                                     VALUE '>'.
 
-       01  ARR-LENGTH                             PIC 9(2)  VALUE  71.            
+      *    GRID SIZE - CONTROL-RECORD(2:2); ALSO THE ROW/COL OF THE
+      *    EXIT, SINCE THIS PUZZLE ALWAYS PUTS IT AT THE GRID'S FAR
+      *    CORNER
+       01  ARR-LENGTH                             PIC 9(2)  VALUE  71.
+       01  WS-TARGET-ROW                          PIC 9(2)  VALUE  71.
+       01  WS-TARGET-COL                          PIC 9(2)  VALUE  71.
        01  WS-MAP-ARR.
            05 WS-MAP OCCURS 71 TIMES              PIC X(71).
        01  MAP-ARR-SUB                            PIC 9(2) VALUE 1.
@@ -52,13 +71,15 @@
        01  WS-VISITED-ARR.
            05 WS-VISITED OCCURS 71 TIMES          PIC X(71).
 
-      *    STACK FOR LOCATIONS VISITED            
+      *    QUEUE OF LOCATIONS TO VISIT (BREADTH-FIRST SEARCH)
        01  WS-STACK-TABLE.
            05 WS-STACK-ITEM
            OCCURS 1 TO 5041 TIMES DEPENDING ON WS-STACK-CNT.
                10 WS-STACK-ITEM-ROW               PIC 9(2).
                10 WS-STACK-ITEM-COL               PIC 9(2).
        01  WS-STACK-CNT                           PIC 9(5)  VALUE 0.
+      *    INDEX OF THE NEXT ITEM TO DEQUEUE FROM WS-STACK-TABLE
+       01  WS-QUEUE-HEAD                          PIC 9(5)  VALUE 1.
 
        01  WS-STACK-IO.
            05 WS-STACK-IO-ROW                     PIC 9(2).
@@ -67,12 +88,13 @@
        01  WS-CURRENT-NODE.
            05 WS-CURR-NODE-ROW                    PIC 9(2).
            05 WS-CURR-NODE-COL                    PIC 9(2).
-       01  WS-PRIOR-NODE.
-           05 WS-PREV-NODE-ROW                    PIC 9(2).
-           05 WS-PREV-NODE-COL                    PIC 9(2).
 
-       01  WS-NODE-DIFF-ROW                       PIC S9(1).
-       01  WS-NODE-DIFF-COL                       PIC S9(1).      
+      *    SHORTEST-DISTANCE-FROM-START TABLE FOR THE BREADTH-FIRST
+      *    SEARCH - CELL (ROW,COL) IS ONLY MEANINGFUL ONCE
+      *    WS-VISITED MARKS THAT CELL 'Y'
+       01  WS-DIST-ARR.
+           05 WS-DIST-ROW OCCURS 71 TIMES.
+               10 WS-DIST-COL OCCURS 71 TIMES      PIC 9(4).
 
        01  WS-DIRECTION                           PIC X(1).
            88 DIR-UP                                        VALUE '^'.
@@ -86,6 +108,30 @@
   
        01  WS-PATH-LENGTH                         PIC 9(4).
 
+      *    RAW (0-BASED, AS READ) BYTE COORDINATES, CAPTURED FOR
+      *    EVERY INPUT RECORD REGARDLESS OF RUN MODE SO
+      *    3500-INCREMENTAL-SEARCH CAN REPLAY THEM ONE AT A TIME
+       01  WS-BYTE-LIST.
+           05 WS-BYTE-LIST-ITEM
+           OCCURS 1 TO 5041 TIMES DEPENDING ON WS-BYTE-CNT.
+               10 WS-BYTE-LIST-COL            PIC 9(2).
+               10 WS-BYTE-LIST-ROW            PIC 9(2).
+       01  WS-BYTE-CNT                        PIC 9(5) VALUE 0.
+       01  WS-BYTE-SUB                        PIC 9(5).
+       01  WS-CUTOFF-SUB                      PIC 9(5) VALUE 0.
+       01  WS-CUTOFF-FOUND-SW                 PIC X(1) VALUE 'N'.
+           88 CUTOFF-FOUND                              VALUE 'Y'.
+           88 CUTOFF-NOT-FOUND                          VALUE 'N'.
+
+      *    RUN MODE - CONTROL-RECORD(1:1); 'I' ADDS BYTES ONE AT A
+      *    TIME AND STOPS AS SOON AS THE EXIT BECOMES UNREACHABLE,
+      *    REPORTING THAT BYTE; DEFAULT 'N' PLACES EVERY BYTE FROM
+      *    INFILE.TXT UP FRONT AND REPORTS THE SHORTEST PATH THROUGH
+      *    THE FULLY-CORRUPTED GRID
+       01  WS-RUN-MODE                        PIC X(1) VALUE 'N'.
+           88 NORMAL-MODE                               VALUE 'N'.
+           88 INCREMENTAL-MODE                          VALUE 'I'.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -96,9 +142,20 @@
        0000-MAINLINE.
            
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
+           PERFORM 1500-READ-CONTROL          THRU 1500-EXIT
+      *    INITIALIZE THE MAP TO ALL-OPEN SPACE BEFORE ANY OBSTACLE
+      *    BYTES ARE PLACED INTO IT - WITHOUT THIS, UNINITIALIZED
+      *    PIC X WORKING-STORAGE IS NOT GUARANTEED TO COME UP AS
+      *    SPACE, AND THE PASSABILITY CHECKS IN 3050-ENQUEUE-NEIGHBORS
+      *    COMPARE CELLS AGAINST SPACE
+           MOVE SPACES TO WS-MAP-ARR
            PERFORM 2000-CONVERT-FILE-TO-ARRAY THRU 2000-EXIT
-               UNTIL END-OF-FILE           
-           PERFORM 3000-TRAVERSE-MAP          THRU 3000-EXIT         
+               UNTIL END-OF-FILE
+           IF INCREMENTAL-MODE
+               PERFORM 3500-INCREMENTAL-SEARCH THRU 3500-EXIT
+           ELSE
+               PERFORM 3000-TRAVERSE-MAP      THRU 3000-EXIT
+           END-IF
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
            .
@@ -116,6 +173,40 @@
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL RUN-MODE CONTROL VALUE                     *
+      ****************************************************************
+       1500-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CONTROL-RECORD(1:1) NOT EQUAL SPACE
+                       MOVE CONTROL-RECORD(1:1) TO WS-RUN-MODE
+                   END-IF
+                   IF CONTROL-RECORD(2:2) NOT EQUAL SPACES
+                       MOVE CONTROL-RECORD(2:2) TO ARR-LENGTH
+                       MOVE ARR-LENGTH TO WS-TARGET-ROW
+                                          WS-TARGET-COL
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+
+      *    WS-MAP/WS-VISITED/WS-DIST-ARR ARE FIXED AT 71 X 71, AND
+      *    THE STACK/BYTE-LIST TABLES ARE CAPPED AT 5041 (71 * 71)
+      *    CELLS, SO A CONTROL-FILE GRID SIZE ABOVE 71 MUST BE
+      *    REJECTED RATHER THAN OVERFLOWING THOSE TABLES
+           IF ARR-LENGTH GREATER 71
+               DISPLAY 'ERROR: CONTROL.TXT GRID SIZE ' ARR-LENGTH
+                   ' EXCEEDS THE 71 X 71 MAP LIMIT'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE, CONVERTING EACH LINE INTO A NODE IN  *
       * AN ARRAY                                          
@@ -125,10 +216,15 @@
            READ INPUT-FILE
                AT END 
                    SET END-OF-FILE TO TRUE
-               NOT AT END          
+               NOT AT END
                    UNSTRING INPUT-RECORD DELIMITED BY ',' INTO IN-COL
-                                                               IN-ROW                                                      
-                   PERFORM 2100-PLACE-NODE THRU 2100-EXIT
+                                                               IN-ROW
+                   ADD 1 TO WS-BYTE-CNT
+                   MOVE IN-COL TO WS-BYTE-LIST-COL(WS-BYTE-CNT)
+                   MOVE IN-ROW TO WS-BYTE-LIST-ROW(WS-BYTE-CNT)
+                   IF NORMAL-MODE
+                       PERFORM 2100-PLACE-NODE THRU 2100-EXIT
+                   END-IF
            END-READ
            .
        2000-EXIT.
@@ -150,158 +246,184 @@
 
 
       *****************************************************************
-      * TRAVERSE FROM 1,1 TO   71,71                                    *
+      * TRAVERSE FROM 1,1 TO ARR-LENGTH,ARR-LENGTH USING A BREADTH-   *
+      * FIRST SEARCH. EVERY EDGE IS UNIT WEIGHT, SO THE FIRST TIME    *
+      * THE QUEUE REACHES THE TARGET IS GUARANTEED TO BE BY A         *
+      * SHORTEST PATH - THIS AVOIDS ENUMERATING EVERY SIMPLE PATH     *
+      * THROUGH THE GRID, WHICH DOES NOT FINISH IN PRACTICAL TIME     *
+      * WHEN 3500-INCREMENTAL-SEARCH RE-INVOKES THIS PARAGRAPH ONCE   *
+      * PER BYTE                                                      *
       *****************************************************************
        3000-TRAVERSE-MAP.
 
-      *    START POINTERS
-           MOVE 1      TO WS-CURR-NODE-ROW  
+      *    SEED THE QUEUE WITH JUST THE START NODE
+           MOVE 1      TO WS-CURR-NODE-ROW
                           WS-CURR-NODE-COL
            MOVE SPACES TO WS-VISITED-ARR
+           MOVE 'Y' TO WS-VISITED(1)(1:1)
+           MOVE 0 TO WS-DIST-COL(1, 1)
+           MOVE WS-CURRENT-NODE TO WS-STACK-IO
+           PERFORM 71000-STACK-PUSH THRU 71000-EXIT
            .
-           LOOK-FOR-PATH.       
-      *    CHECK IF ON END POINT
-           IF WS-CURR-NODE-ROW EQUALS 71 AND WS-CURR-NODE-COL EQUALS 71
-               IF WS-STACK-CNT LESS WS-PATH-LENGTH OR 
-                  WS-PATH-LENGTH EQUALS 0
-                   MOVE WS-STACK-CNT TO WS-PATH-LENGTH
+           BFS-LOOP.
+           PERFORM UNTIL WS-QUEUE-HEAD GREATER WS-STACK-CNT
+               MOVE WS-STACK-ITEM(WS-QUEUE-HEAD) TO WS-CURRENT-NODE
+               ADD 1 TO WS-QUEUE-HEAD
+               IF WS-CURR-NODE-ROW EQUAL  WS-TARGET-ROW AND
+                  WS-CURR-NODE-COL EQUAL  WS-TARGET-COL
+                   MOVE WS-DIST-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL)
+                       TO WS-PATH-LENGTH
+                   GO TO 3000-EXIT
                END-IF
-               GO TO POP-STACK
-           END-IF         
-
-      *    ADD NODE TO STACK   
-           MOVE WS-CURRENT-NODE TO WS-STACK-IO         
-           PERFORM     71000-STACK-PUSH THRU 71000-EXIT          
-           MOVE 'Y' TO WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1)
+               PERFORM 3050-ENQUEUE-NEIGHBORS THRU 3050-EXIT
+           END-PERFORM
            .
-           LOOK-UP.
-      *    MOVE UP IF POSSIBLE
-           IF  WS-CURR-NODE-ROW GREATER 1               
-               IF (WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1) 
-                  EQUALS SPACE)
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ENQUEUE EVERY UNVISITED, PASSABLE NEIGHBOR OF THE CURRENT     *
+      * NODE, RECORDING EACH ONE'S SHORTEST DISTANCE FROM THE START   *
+      *****************************************************************
+       3050-ENQUEUE-NEIGHBORS.
+
+      *    UP
+           IF  WS-CURR-NODE-ROW GREATER 1
+               IF (WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
+                  EQUAL  SPACE)
               AND WS-VISITED(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
-                  NOT EQUALS 'Y'    
-                   SUBTRACT 1 FROM WS-CURR-NODE-ROW   
-                   GO TO LOOK-FOR-PATH
+                  NOT EQUAL  'Y'
+                   MOVE 'Y' TO
+                       WS-VISITED(WS-CURR-NODE-ROW - 1)
+                                 (WS-CURR-NODE-COL:1)
+                   COMPUTE WS-DIST-COL(WS-CURR-NODE-ROW - 1,
+                                        WS-CURR-NODE-COL) =
+                       WS-DIST-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL)
+                       + 1
+                   MOVE WS-CURR-NODE-ROW TO WS-STACK-IO-ROW
+                   SUBTRACT 1 FROM WS-STACK-IO-ROW
+                   MOVE WS-CURR-NODE-COL TO WS-STACK-IO-COL
+                   PERFORM 71000-STACK-PUSH THRU 71000-EXIT
                END-IF
            END-IF
-           .
-           LOOK-RIGHT.        
-      *    MOVE RIGHT IF POSSIBLE
-           IF  WS-CURR-NODE-COL LESS ARR-LENGTH    
-               IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1) 
-                  EQUALS SPACE)
-              AND WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1)
-                  NOT EQUALS 'Y'                
-                   ADD 1 TO WS-CURR-NODE-COL
-                   GO TO LOOK-FOR-PATH
-           END-IF
-           .
-           LOOK-DOWN.
-      *    MOVE DOWN IF POSSIBLE
-           IF  WS-CURR-NODE-ROW LESS ARR-LENGTH    
-               IF (WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1) 
-                  EQUALS SPACE)
+
+      *    DOWN
+           IF  WS-CURR-NODE-ROW LESS ARR-LENGTH
+               IF (WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
+                  EQUAL  SPACE)
               AND WS-VISITED(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
-                  NOT EQUALS 'Y'                                                   
-                   ADD 1 TO WS-CURR-NODE-ROW         
-                   GO TO LOOK-FOR-PATH
+                  NOT EQUAL  'Y'
+                   MOVE 'Y' TO
+                       WS-VISITED(WS-CURR-NODE-ROW + 1)
+                                 (WS-CURR-NODE-COL:1)
+                   COMPUTE WS-DIST-COL(WS-CURR-NODE-ROW + 1,
+                                        WS-CURR-NODE-COL) =
+                       WS-DIST-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL)
+                       + 1
+                   MOVE WS-CURR-NODE-ROW TO WS-STACK-IO-ROW
+                   ADD 1 TO WS-STACK-IO-ROW
+                   MOVE WS-CURR-NODE-COL TO WS-STACK-IO-COL
+                   PERFORM 71000-STACK-PUSH THRU 71000-EXIT
                END-IF
            END-IF
-           .
-           LOOK-LEFT.
-      *    MOVE LEFT IF POSSIBLE
+
+      *    LEFT
            IF  WS-CURR-NODE-COL GREATER 1
-               IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1) 
-                  EQUALS SPACE) 
+               IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1)
+                  EQUAL  SPACE)
               AND WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1)
-                  NOT EQUALS 'Y'  
-                   SUBTRACT 1 FROM WS-CURR-NODE-COL
-                   GO TO LOOK-FOR-PATH
+                  NOT EQUAL  'Y'
+                   MOVE 'Y' TO
+                       WS-VISITED(WS-CURR-NODE-ROW)
+                                 (WS-CURR-NODE-COL - 1:1)
+                   COMPUTE WS-DIST-COL(WS-CURR-NODE-ROW,
+                                        WS-CURR-NODE-COL - 1) =
+                       WS-DIST-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL)
+                       + 1
+                   MOVE WS-CURR-NODE-ROW TO WS-STACK-IO-ROW
+                   MOVE WS-CURR-NODE-COL TO WS-STACK-IO-COL
+                   SUBTRACT 1 FROM WS-STACK-IO-COL
+                   PERFORM 71000-STACK-PUSH THRU 71000-EXIT
                END-IF
            END-IF
-           .
-           POP-STACK.
-           IF WS-STACK-CNT GREATER 0
-               PERFORM 7100-STACK-POP THRU 7100-EXIT    
-               MOVE ' ' TO 
-                          WS-VISITED(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)      
-      *    EXIT CONDITION: STACK HAS ONE NODE (STARTING POINT) REMAINING
-               IF WS-STACK-CNT EQUALS 0 
-                   GO TO 3000-EXIT
-               END-IF      
-               MOVE WS-STACK-IO TO WS-PRIOR-NODE
-               PERFORM 71200-STACK-PEEK THRU 71200-EXIT
-               MOVE WS-STACK-IO TO WS-CURRENT-NODE
-               SUBTRACT WS-PREV-NODE-ROW FROM WS-CURR-NODE-ROW 
-                                                 GIVING WS-NODE-DIFF-ROW
-               SUBTRACT WS-PREV-NODE-COL FROM WS-CURR-NODE-COL 
-                                                 GIVING WS-NODE-DIFF-COL    
-               EVALUATE TRUE
-      *            NODE MOVED DOWN
-                   WHEN WS-NODE-DIFF-ROW EQUALS  1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0               
-                       GO TO LOOK-RIGHT                     
-      *            NODE MOVED UP              
-                   WHEN WS-NODE-DIFF-ROW EQUALS -1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0
-                       GO TO LOOK-LEFT
-      *            NODE MOVED LEFT
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS -1
-                       GO TO LOOK-DOWN
-      *            NODE MOVED RIGHT             
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS  1
-                       GO TO POP-STACK                     
-               END-EVALUATE     
+
+      *    RIGHT
+           IF  WS-CURR-NODE-COL LESS ARR-LENGTH
+               IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1)
+                  EQUAL  SPACE)
+              AND WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1)
+                  NOT EQUAL  'Y'
+                   MOVE 'Y' TO
+                       WS-VISITED(WS-CURR-NODE-ROW)
+                                 (WS-CURR-NODE-COL + 1:1)
+                   COMPUTE WS-DIST-COL(WS-CURR-NODE-ROW,
+                                        WS-CURR-NODE-COL + 1) =
+                       WS-DIST-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL)
+                       + 1
+                   MOVE WS-CURR-NODE-ROW TO WS-STACK-IO-ROW
+                   MOVE WS-CURR-NODE-COL TO WS-STACK-IO-COL
+                   ADD 1 TO WS-STACK-IO-COL
+                   PERFORM 71000-STACK-PUSH THRU 71000-EXIT
+               END-IF
            END-IF
            .
-       3000-EXIT.
+       3050-EXIT.
            EXIT.
-      *****************************************************************
-      * PUSH AN ITEM ONTO STACK                                       *
-      *****************************************************************
-       71000-STACK-PUSH.
-
-           ADD 1 TO WS-STACK-CNT
-           MOVE WS-STACK-IO TO WS-STACK-ITEM(WS-STACK-CNT)          
-           .
-       71000-EXIT.
 
       *****************************************************************
-      * POP AN ITEM OFF STACK                                         *
+      * ADD BYTES FROM WS-BYTE-LIST ONE AT A TIME, RE-TRAVERSING THE  *
+      * MAP AFTER EACH ONE, UNTIL THE EXIT BECOMES UNREACHABLE. THE   *
+      * BYTE THAT CAUSES THAT IS THE ANSWER.                          *
       *****************************************************************
-       7100-STACK-POP.
+       3500-INCREMENTAL-SEARCH.
 
-           IF WS-STACK-CNT GREATER 0
-               MOVE WS-STACK-ITEM(WS-STACK-CNT) TO WS-STACK-IO
-               MOVE SPACES TO WS-STACK-ITEM(WS-STACK-CNT)
-               SUBTRACT 1 FROM WS-STACK-CNT            
-           ELSE
-               DISPLAY 'ERROR: ATTEMPTED TO POP FROM EMPTY STACK'
-               PERFORM 9999-ABEND THRU 9999-EXIT
-           END-IF
+           MOVE SPACES TO WS-MAP-ARR
+           SET CUTOFF-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-BYTE-SUB FROM 1 BY 1
+               UNTIL WS-BYTE-SUB GREATER WS-BYTE-CNT OR CUTOFF-FOUND
+               MOVE WS-BYTE-LIST-COL(WS-BYTE-SUB) TO IN-COL
+               MOVE WS-BYTE-LIST-ROW(WS-BYTE-SUB) TO IN-ROW
+               PERFORM 2100-PLACE-NODE THRU 2100-EXIT
+               MOVE 0 TO WS-STACK-CNT
+               MOVE 1 TO WS-QUEUE-HEAD
+               MOVE 0 TO WS-PATH-LENGTH
+               PERFORM 3000-TRAVERSE-MAP THRU 3000-EXIT
+               IF WS-PATH-LENGTH EQUAL  0
+                   SET CUTOFF-FOUND TO TRUE
+                   MOVE WS-BYTE-SUB TO WS-CUTOFF-SUB
+               END-IF
+           END-PERFORM
            .
-       7100-EXIT.
+       3500-EXIT.
            EXIT.
 
       *****************************************************************
-      * PEEK WHICH ITEM IS ON TOP OF STACK                            *
+      * PUSH AN ITEM ONTO STACK                                       *
       *****************************************************************
-       71200-STACK-PEEK.
+       71000-STACK-PUSH.
 
-           MOVE WS-STACK-ITEM(WS-STACK-CNT) TO WS-STACK-IO
+           ADD 1 TO WS-STACK-CNT
+           MOVE WS-STACK-IO TO WS-STACK-ITEM(WS-STACK-CNT)          
            .
-       71200-EXIT.
-           EXIT.  
+       71000-EXIT.
+           EXIT.
 
       *****************************************************************
       * DISPLAY NUMBER OF STEPS                                       *
       *****************************************************************
        8000-DISPLAY-RESULTS.
-            
-            DISPLAY 'SHORTEST PATH = ' WS-PATH-LENGTH 
+
+           IF INCREMENTAL-MODE
+               IF CUTOFF-FOUND
+                   DISPLAY 'FIRST BLOCKING BYTE = '
+                       WS-BYTE-LIST-COL(WS-CUTOFF-SUB) ','
+                       WS-BYTE-LIST-ROW(WS-CUTOFF-SUB)
+               ELSE
+                   DISPLAY 'NO BYTE MAKES THE EXIT UNREACHABLE'
+               END-IF
+           ELSE
+               DISPLAY 'SHORTEST PATH = ' WS-PATH-LENGTH
+           END-IF
            .
        8000-EXIT.
            EXIT.
