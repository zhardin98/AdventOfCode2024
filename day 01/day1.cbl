@@ -12,6 +12,26 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    DATED RESULTS FILE - A GENUINELY PER-RUN DYNAMIC FILENAME
+      *    WAS TRIED FIRST VIA ASSIGN TO A WORKING-STORAGE DATA NAME,
+      *    BUT THIS GNUCOBOL BUILD RESOLVES THE ASSIGN CLAUSE FROM THE
+      *    IDENTIFIER'S OWN NAME RATHER THAN ITS RUNTIME CONTENTS, SO
+      *    A FIXED LITERAL NAME IS USED INSTEAD, WITH THE RUN DATE
+      *    CARRIED INSIDE THE RECORD ITSELF
+           SELECT RESULTS-FILE ASSIGN TO 'RESULTS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    SHOP-WIDE RUN LEDGER - APPENDED TO BY EVERY DAY PROGRAM SO
+      *    A RUN CAN BE LOOKED UP LATER WITHOUT HAVING SAVED THE
+      *    CONSOLE OUTPUT
+           SELECT OPTIONAL RUN-LEDGER-FILE ASSIGN TO 'RUN-LEDGER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    INPUT-STAGING CHECK - READS INFILE.TXT AS RAW VARYING-LENGTH
+      *    TEXT BEFORE THE FIXED-LENGTH INPUT-FILE ABOVE TOUCHES IT, SO
+      *    A LINE LENGTH MISMATCH IS CAUGHT UP FRONT INSTEAD OF LETTING
+      *    LINE SEQUENTIAL SILENTLY TRUNCATE/PAD IT AND GARBLE 2000-
+      *    COPY-DATA'S PARSE
+           SELECT STAGING-FILE ASSIGN TO 'INFILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
 
@@ -28,6 +48,28 @@
            05  FILLER                           PIC X(3).
            05  IN-NUM-2                         PIC 9(5).
 
+       FD  RESULTS-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RESULTS-RECORD.
+       01  RESULTS-RECORD                       PIC X(80).
+
+       FD  RUN-LEDGER-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LEDGER-RECORD.
+       01  LEDGER-RECORD                        PIC X(132).
+
+       FD  STAGING-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 200 CHARACTERS
+               DEPENDING ON WS-STAGING-REC-LEN
+           RECORDING MODE IS V
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS STAGING-RECORD.
+       01  STAGING-RECORD                       PIC X(200).
+
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                             PIC X(27)
@@ -42,6 +84,7 @@
        01  WS-ARRAY-SUB                         PIC 9(4) VALUE 1.
        01  WS-ARR2-SUB                          PIC 9(4).
        01  WS-POINTER                           PIC 9(4).
+       01  WS-GAP                               PIC 9(4).
        01  WS-TEMP                              PIC 9(5).
        01  WS-DIFF                              PIC 9(5).
        01  WS-MULTIPLIER                        PIC 9(10).
@@ -50,6 +93,21 @@
        01  WS-PRIOR-VALUE                       PIC 9(5).
        01  WS-VOL                               PIC 9(4)  VALUE 0.
        01  WS-VOL-PLUS-1                        PIC 9(4)  VALUE 1.
+       01  WS-RUN-DATE                          PIC 9(8).
+       01  WS-REC-CNT-2                         PIC 9(4)  VALUE 0.
+      *    SHOP-WIDE RUN LEDGER FIELDS
+       01  WS-LEDGER-START-TS                   PIC 9(8).
+       01  WS-LEDGER-END-TS                     PIC 9(8).
+
+      *    INPUT-STAGING VALIDATION FIELDS
+       01  WS-STAGING-REC-LEN                   PIC 9(5) VALUE 0.
+       01  WS-STAGING-EOF                       PIC X(1) VALUE 'N'.
+           88 STAGING-EOF                                 VALUE 'Y'.
+           88 NOT-STAGING-EOF                             VALUE 'N'.
+       01  WS-STAGING-REC-CNT                   PIC 9(7) VALUE 0.
+       01  WS-STAGING-MAX-LEN                   PIC 9(5) VALUE 20.
+       01  WS-STAGING-MIN-LEN                   PIC 9(5) VALUE 13.
+
        01  WS-END                               PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -60,12 +118,15 @@
        0000-MAINLINE.
            
            PERFORM 1000-OPEN-FILE      THRU 1000-EXIT
+           PERFORM 1050-VALIDATE-STAGING THRU 1050-EXIT
            PERFORM 2000-COPY-DATA      THRU 2000-EXIT
                UNTIL EOF
+           PERFORM 2100-VALIDATE-COUNTS THRU 2100-EXIT
            PERFORM 2500-SORT-DATA      THRU 2500-EXIT
            PERFORM 3000-CALCULATE-DIFF THRU 3000-EXIT
            PERFORM 3500-GET-SIMILARITY THRU 3500-EXIT
            PERFORM 4000-RETURN-OUTPUT  THRU 4000-EXIT
+           PERFORM 8500-LOG-RUN        THRU 8500-EXIT
            PERFORM 9000-CLOSE-FILE     THRU 9000-EXIT
            .
        0000-EXIT.
@@ -78,65 +139,167 @@
 
            OPEN INPUT INPUT-FILE
            MOVE SPACES TO WS-EOF
+           ACCEPT WS-LEDGER-START-TS FROM TIME
            .
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * VALIDATE THAT INFILE.TXT'S LINE LENGTHS AND RECORD COUNT     *
+      * MATCH THIS PROGRAM'S EXPECTED LAYOUT BEFORE THE REAL PARSE   *
+      * BEGINS                                                       *
+      ****************************************************************
+       1050-VALIDATE-STAGING.
+
+           OPEN INPUT STAGING-FILE
+           MOVE SPACES TO WS-STAGING-EOF
+           PERFORM UNTIL STAGING-EOF
+               READ STAGING-FILE
+                   AT END
+                       SET STAGING-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STAGING-REC-CNT
+                       IF WS-STAGING-REC-LEN GREATER WS-STAGING-MAX-LEN
+                           DISPLAY 'ERROR: INFILE.TXT LINE '
+                               WS-STAGING-REC-CNT ' IS '
+                               WS-STAGING-REC-LEN
+                               ' CHARACTERS, EXCEEDS THE '
+                               WS-STAGING-MAX-LEN
+                               ' EXPECTED FOR HYSTORIAN-HYSTERIA'
+                           PERFORM 9999-ABEND THRU 9999-EXIT
+                       END-IF
+                       IF WS-STAGING-REC-LEN LESS WS-STAGING-MIN-LEN
+                           DISPLAY 'ERROR: INFILE.TXT LINE '
+                               WS-STAGING-REC-CNT ' IS '
+                               WS-STAGING-REC-LEN
+                               ' CHARACTERS, SHORT OF THE '
+                               WS-STAGING-MIN-LEN
+                               ' EXPECTED FOR HYSTORIAN-HYSTERIA'
+                           PERFORM 9999-ABEND THRU 9999-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STAGING-FILE
+
+           IF WS-STAGING-REC-CNT EQUAL 0
+               DISPLAY 'ERROR: INFILE.TXT CONTAINS NO RECORDS'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           .
+       1050-EXIT.
+           EXIT.
+
       ****************************************************************
       * COPY THE NUMBERS INTO UNIQUE ARRAYS                          *
       ****************************************************************
        2000-COPY-DATA.
-       
+
            READ INPUT-FILE
-               AT END 
+               AT END
                    SET EOF TO TRUE
                NOT AT END
+                   IF WS-ARRAY-SUB GREATER 1000
+                       DISPLAY 'ERROR: MORE THAN 1000 PAIRS IN INFILE'
+                       PERFORM 9999-ABEND THRU 9999-EXIT
+                   END-IF
                    MOVE IN-NUM-1 TO WS-NUM-ARR-1(WS-ARRAY-SUB)
                    MOVE IN-NUM-2 TO WS-NUM-ARR-2(WS-ARRAY-SUB)
-                   ADD 1 TO WS-ARRAY-SUB 
+                   ADD 1 TO WS-ARRAY-SUB
                             WS-VOL
-                            WS-VOL-PLUS-1   
+                            WS-VOL-PLUS-1
+                            WS-REC-CNT-2
            END-READ
            .
        2000-EXIT.
            EXIT.
+
+      ****************************************************************
+      * RECONCILE THE TWO LISTS BEFORE SCORING - CONFIRM THEY LOADED  *
+      * THE SAME NUMBER OF ENTRIES AND STAYED WITHIN THE 1000-ENTRY   *
+      * OCCURS LIMIT, SO A TRUNCATED OR MALFORMED EXTRACT DOESN'T     *
+      * SILENTLY PRODUCE A WRONG DISTANCE/SIMILARITY TOTAL.           *
+      ****************************************************************
+       2100-VALIDATE-COUNTS.
+
+           IF WS-VOL NOT EQUAL WS-REC-CNT-2
+               DISPLAY 'ERROR: LISTS ARE UNBALANCED - LEFT '
+                   WS-VOL ' RIGHT ' WS-REC-CNT-2
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+
+           IF WS-VOL GREATER 1000 OR WS-REC-CNT-2 GREATER 1000
+               DISPLAY 'ERROR: RECORD COUNT EXCEEDS OCCURS LIMIT'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+
+           IF WS-VOL EQUAL 0
+               DISPLAY 'ERROR: NO RECORDS WERE READ FROM INFILE.TXT'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           .
+       2100-EXIT.
+           EXIT.
        
       ****************************************************************
-      * INSERTION SORT THE DATA ARRAYS INTO ASCENDING ORDER          *
+      * SHELL SORT THE DATA ARRAYS INTO ASCENDING ORDER              *
+      * (DIMINISHING-GAP INSERTION SORT - FAR FEWER COMPARE/SHIFT    *
+      * PASSES THAN A PLAIN INSERTION SORT ONCE THE LISTS GROW PAST  *
+      * A FEW HUNDRED ENTRIES)                                       *
       ****************************************************************
        2500-SORT-DATA.
-          
 
       *    SORT ARRAY 1
-           MOVE 2 TO WS-ARRAY-SUB
-           PERFORM UNTIL WS-ARRAY-SUB EQUAL WS-VOL-PLUS-1
-               MOVE WS-ARRAY-SUB TO WS-POINTER
-                PERFORM UNTIL WS-POINTER LESS 2 
-                           OR (WS-NUM-ARR-1(WS-POINTER) 
-                               GREATER WS-NUM-ARR-1(WS-POINTER - 1))
-                   MOVE WS-NUM-ARR-1(WS-POINTER) TO WS-TEMP
-                   MOVE WS-NUM-ARR-1(WS-POINTER - 1) 
-                                             TO WS-NUM-ARR-1(WS-POINTER)
-                   MOVE WS-TEMP          TO WS-NUM-ARR-1(WS-POINTER - 1)
-                   SUBTRACT 1 FROM WS-POINTER
-               END-PERFORM
+           DIVIDE WS-VOL BY 2 GIVING WS-GAP
+           PERFORM UNTIL WS-GAP LESS 1
+               MOVE WS-GAP TO WS-ARRAY-SUB
                ADD 1 TO WS-ARRAY-SUB
+               PERFORM UNTIL WS-ARRAY-SUB EQUAL WS-VOL-PLUS-1
+                   MOVE WS-ARRAY-SUB TO WS-POINTER
+                   PERFORM UNTIL WS-POINTER LESS (WS-GAP + 1)
+                               OR NOT (WS-NUM-ARR-1(WS-POINTER)
+                                   LESS
+                                 WS-NUM-ARR-1(WS-POINTER - WS-GAP))
+                       MOVE WS-NUM-ARR-1(WS-POINTER) TO WS-TEMP
+                       MOVE WS-NUM-ARR-1(WS-POINTER - WS-GAP)
+                                         TO WS-NUM-ARR-1(WS-POINTER)
+                       MOVE WS-TEMP
+                                TO WS-NUM-ARR-1(WS-POINTER - WS-GAP)
+                       SUBTRACT WS-GAP FROM WS-POINTER
+                   END-PERFORM
+                   ADD 1 TO WS-ARRAY-SUB
+               END-PERFORM
+               IF WS-GAP EQUAL 1
+                   SUBTRACT 1 FROM WS-GAP
+               ELSE
+                   DIVIDE WS-GAP BY 2 GIVING WS-GAP
+               END-IF
            END-PERFORM
 
       *    SORT ARRAY 2
-           MOVE 2 TO WS-ARRAY-SUB
-           PERFORM UNTIL WS-ARRAY-SUB EQUAL WS-VOL-PLUS-1
-               MOVE WS-ARRAY-SUB TO WS-POINTER
-               PERFORM UNTIL WS-POINTER LESS 2 
-                           OR (WS-NUM-ARR-2(WS-POINTER) 
-                               GREATER WS-NUM-ARR-2(WS-POINTER - 1))
-                   MOVE WS-NUM-ARR-2(WS-POINTER) TO WS-TEMP
-                   MOVE WS-NUM-ARR-2(WS-POINTER - 1) 
-                                             TO WS-NUM-ARR-2(WS-POINTER)
-                   MOVE WS-TEMP          TO WS-NUM-ARR-2(WS-POINTER - 1)
-                   SUBTRACT 1 FROM WS-POINTER
-               END-PERFORM
+           DIVIDE WS-VOL BY 2 GIVING WS-GAP
+           PERFORM UNTIL WS-GAP LESS 1
+               MOVE WS-GAP TO WS-ARRAY-SUB
                ADD 1 TO WS-ARRAY-SUB
+               PERFORM UNTIL WS-ARRAY-SUB EQUAL WS-VOL-PLUS-1
+                   MOVE WS-ARRAY-SUB TO WS-POINTER
+                   PERFORM UNTIL WS-POINTER LESS (WS-GAP + 1)
+                               OR NOT (WS-NUM-ARR-2(WS-POINTER)
+                                   LESS
+                                 WS-NUM-ARR-2(WS-POINTER - WS-GAP))
+                       MOVE WS-NUM-ARR-2(WS-POINTER) TO WS-TEMP
+                       MOVE WS-NUM-ARR-2(WS-POINTER - WS-GAP)
+                                         TO WS-NUM-ARR-2(WS-POINTER)
+                       MOVE WS-TEMP
+                                TO WS-NUM-ARR-2(WS-POINTER - WS-GAP)
+                       SUBTRACT WS-GAP FROM WS-POINTER
+                   END-PERFORM
+                   ADD 1 TO WS-ARRAY-SUB
+               END-PERFORM
+               IF WS-GAP EQUAL 1
+                   SUBTRACT 1 FROM WS-GAP
+               ELSE
+                   DIVIDE WS-GAP BY 2 GIVING WS-GAP
+               END-IF
            END-PERFORM
            .
        2500-EXIT.
@@ -170,12 +333,12 @@
       ****************************************************************
        3500-GET-SIMILARITY.
            MOVE 1 TO WS-ARRAY-SUB
-           PERFORM UNTIL WS-ARRAY-SUB EQUALS WS-VOL-PLUS-1
+           PERFORM UNTIL WS-ARRAY-SUB EQUAL WS-VOL-PLUS-1
                MOVE WS-NUM-ARR-1(WS-ARRAY-SUB) 
                                          TO WS-PRIOR-VALUE
                MOVE 1                  TO WS-ARR2-SUB
                MOVE 0                  TO WS-MULTIPLIER
-               PERFORM UNTIL WS-ARR2-SUB EQUALS WS-VOL-PLUS-1
+               PERFORM UNTIL WS-ARR2-SUB EQUAL WS-VOL-PLUS-1
                    IF WS-NUM-ARR-2(WS-ARR2-SUB) EQUAL 
                       WS-NUM-ARR-1(WS-ARRAY-SUB)
                        ADD 1 TO WS-MULTIPLIER
@@ -202,21 +365,78 @@
            EXIT.
 
       ****************************************************************
-      * DISPLAY RESULTING COUNT                                      *
+      * DISPLAY RESULTING COUNT AND PERSIST IT TO A DATE-STAMPED      *
+      * RESULTS FILE SO DISTANCE/SIMILARITY TRENDS CAN BE TRACKED     *
+      * DAY OVER DAY                                                  *
       ****************************************************************
        4000-RETURN-OUTPUT.
            DISPLAY 'TOTAL DISTANCE:   ' WS-OUTPUT-DIFF
            DISPLAY 'TOTAL SIMILARITY: ' WS-OUTPUT-SIM
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN EXTEND RESULTS-FILE
+
+           MOVE SPACES TO RESULTS-RECORD
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  ' TOTAL DISTANCE:   ' DELIMITED BY SIZE
+                  WS-OUTPUT-DIFF DELIMITED BY SIZE
+               INTO RESULTS-RECORD
+           WRITE RESULTS-RECORD
+
+           MOVE SPACES TO RESULTS-RECORD
+           STRING WS-RUN-DATE DELIMITED BY SIZE
+                  ' TOTAL SIMILARITY: ' DELIMITED BY SIZE
+                  WS-OUTPUT-SIM DELIMITED BY SIZE
+               INTO RESULTS-RECORD
+           WRITE RESULTS-RECORD
+
+           CLOSE RESULTS-FILE
            .
        4000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * LOG THIS RUN TO THE SHOP-WIDE RUN LEDGER                     *
+      ****************************************************************
+       8500-LOG-RUN.
+
+           ACCEPT WS-LEDGER-END-TS FROM TIME
+           MOVE SPACES TO LEDGER-RECORD
+           STRING 'HYSTORIAN-HYSTERIA' DELIMITED BY SIZE
+                  ' INFILE=INFILE.TXT' DELIMITED BY SIZE
+                  ' START=' DELIMITED BY SIZE
+                  WS-LEDGER-START-TS DELIMITED BY SIZE
+                  ' END=' DELIMITED BY SIZE
+                  WS-LEDGER-END-TS DELIMITED BY SIZE
+                  ' TOTAL DISTANCE=' DELIMITED BY SIZE
+                  WS-OUTPUT-DIFF DELIMITED BY SIZE
+                  ' TOTAL SIMILARITY=' DELIMITED BY SIZE
+                  WS-OUTPUT-SIM DELIMITED BY SIZE
+               INTO LEDGER-RECORD
+           OPEN EXTEND RUN-LEDGER-FILE
+           WRITE LEDGER-RECORD
+           CLOSE RUN-LEDGER-FILE
+           .
+       8500-EXIT.
+           EXIT.
+
       ****************************************************************
       * CLOSE FILE                                                   *
       ****************************************************************
        9000-CLOSE-FILE.
            CLOSE INPUT-FILE
-           .       
+           .
        9000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * ABEND PARAGRAPH IF A FATAL ERROR IS FOUND                    *
+      ****************************************************************
+       9999-ABEND.
+
+           DISPLAY 'ABENDING PROGRAM'
+           STOP RUN
+           .
+       9999-EXIT.
+           EXIT.
+
