@@ -13,6 +13,11 @@
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    INSTRUCTION-BY-INSTRUCTION REPLAY LOG
+           SELECT REPLAY-LOG-FILE
+               ASSIGN TO 'REPLAY-LOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -23,6 +28,14 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                          PIC X(1000).
 
+       FD  REPLAY-LOG-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REPLAY-LOG-RECORD.
+       01  REPLAY-LOG-RECORD                     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                              PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -79,7 +92,19 @@
            05 WS-STACK-IO-ROW                     PIC 9(3).
            05 WS-STACK-IO-COL                     PIC 9(3).  
 
-       01  WS-SUM                                 PIC 9(10) VALUE 0.     
+       01  WS-SUM                                 PIC 9(10) VALUE 0.
+
+      *REPLAY LOG FOR 3000-WALK-ROBOT
+       01  WS-REPLAY-SEQ                          PIC 9(5) VALUE 0.
+       01  WS-REPLAY-BEFORE-ROW                   PIC 9(3).
+       01  WS-REPLAY-BEFORE-COL                   PIC 9(3).
+       01  WS-REPLAY-AFTER-ROW                    PIC 9(3).
+       01  WS-REPLAY-AFTER-COL                    PIC 9(3).
+       01  WS-REPLAY-STATUS                       PIC X(7).
+           88 REPLAY-SUCCESS                                VALUE
+                                                            'SUCCESS'.
+           88 REPLAY-BLOCKED                                VALUE
+                                                            'BLOCKED'.
 
 
        01  WS-END                                 PIC X(25)
@@ -101,7 +126,7 @@
                 UNTIL END-OF-FILE
             MOVE 1 TO WS-INSTRUCTIONS-POINTER 
             PERFORM 3000-WALK-ROBOT            THRU 3000-EXIT 
-                UNTIL WS-INSTRUCTIONS(WS-INSTRUCTIONS-POINTER:1) EQUALS
+                UNTIL WS-INSTRUCTIONS(WS-INSTRUCTIONS-POINTER:1) EQUAL 
                       SPACE OR WS-INSTRUCTIONS-POINTER GREATER 20000
             PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
@@ -115,6 +140,7 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT REPLAY-LOG-FILE
            MOVE SPACES TO WS-END-OF-MAP
                           WS-END-OF-FILE
                           WS-MAP-ARR
@@ -129,7 +155,7 @@
        2000-CONVERT-FILE-TO-ARRAY.
        
            READ INPUT-FILE
-           IF INPUT-RECORD EQUALS SPACES
+           IF INPUT-RECORD EQUAL  SPACES
                SET END-OF-MAP TO TRUE
            ELSE
                MOVE INPUT-RECORD TO WS-MAP(WS-MAP-ARR-SUB)
@@ -192,13 +218,13 @@
                      WS-BIG-MAP-SUB-CHAR
            PERFORM UNTIL START-POS-FOUND
                IF WS-BIG-MAP(WS-BIG-MAP-ARR-SUB)(WS-BIG-MAP-SUB-CHAR:1) 
-                  EQUALS '@'
+                  EQUAL  '@'
                    SET START-POS-FOUND TO TRUE      
                    MOVE WS-BIG-MAP-ARR-SUB  TO WS-START-ROW
                    MOVE WS-BIG-MAP-SUB-CHAR TO WS-START-COL               
                    GO TO 2500-EXIT   
                END-IF
-               IF WS-BIG-MAP-SUB-CHAR EQUALS WS-ARR-LENGTH
+               IF WS-BIG-MAP-SUB-CHAR EQUAL  WS-ARR-LENGTH
                    ADD  1 TO WS-BIG-MAP-ARR-SUB
                    MOVE 1 TO WS-BIG-MAP-SUB-CHAR
                ELSE
@@ -220,7 +246,7 @@
                NOT AT END          
                    MOVE 1 TO WS-INPUT-RECORD-POINTER
                    PERFORM UNTIL INPUT-RECORD(WS-INPUT-RECORD-POINTER:1)
-                                 EQUALS SPACE  OR
+                                 EQUAL  SPACE  OR
                                  WS-INPUT-RECORD-POINTER
                                  GREATER 1000
                        MOVE INPUT-RECORD(WS-INPUT-RECORD-POINTER:1)
@@ -239,9 +265,11 @@
        3000-WALK-ROBOT. 
  
       *    GET NEXT DIRECTIONAL INSTRUCTION
-           MOVE WS-INSTRUCTIONS(WS-INSTRUCTIONS-POINTER:1) 
+           MOVE WS-INSTRUCTIONS(WS-INSTRUCTIONS-POINTER:1)
                                                          TO WS-DIRECTION
-           EVALUATE TRUE     
+           MOVE WS-BIG-MAP-ARR-SUB   TO WS-REPLAY-BEFORE-ROW
+           MOVE WS-BIG-MAP-SUB-CHAR  TO WS-REPLAY-BEFORE-COL
+           EVALUATE TRUE
                WHEN DIR-UP
                    SUBTRACT 1 FROM WS-BIG-MAP-ARR-SUB 
                          GIVING WS-TARGET-ROW
@@ -283,6 +311,10 @@
                  END-EVALUATE
            END-EVALUATE
 
+           MOVE WS-BIG-MAP-ARR-SUB   TO WS-REPLAY-AFTER-ROW
+           MOVE WS-BIG-MAP-SUB-CHAR  TO WS-REPLAY-AFTER-COL
+           PERFORM 3900-LOG-REPLAY-ENTRY THRU 3900-EXIT
+
            ADD 1 TO WS-INSTRUCTIONS-POINTER
 
            .
@@ -295,7 +327,7 @@
        3500-PUSH-BOX-UP.
 
       *    IF LOOKING AT RIGHT SIDE, FOCUS ON LEFT SIDE
-           IF WS-BIG-MAP(WS-TARGET-ROW)(WS-TARGET-COL:1) EQUALS ']'          
+           IF WS-BIG-MAP(WS-TARGET-ROW)(WS-TARGET-COL:1) EQUAL  ']'          
                SUBTRACT 1 FROM WS-TARGET-COL
            END-IF
       *    SAVE LOCATION OF BOX TO STACK SO EVERYTHING CAN BE UPDATED 
@@ -314,7 +346,7 @@
                    CONTINUE
                WHEN '#'           
                    PERFORM 7100-STACK-POP THRU 7100-EXIT 
-                       UNTIL WS-STACK-CNT EQUALS 0
+                       UNTIL WS-STACK-CNT EQUAL  0
                    GO TO 3500-EXIT
            END-EVALUATE
 
@@ -323,7 +355,7 @@
       *    CLEAR ORIGINAL LOCATION/BOXES
            MOVE '.' TO 
                WS-BIG-MAP(WS-BIG-MAP-ARR-SUB)(WS-BIG-MAP-SUB-CHAR:1)      
-           PERFORM UNTIL WS-STACK-CNT EQUALS 0  
+           PERFORM UNTIL WS-STACK-CNT EQUAL  0  
                PERFORM 7100-STACK-POP THRU 7100-EXIT 
                MOVE '.' TO 
                       WS-BIG-MAP(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)                    
@@ -348,7 +380,53 @@
       *****************************************************************
        3700-PUSH-BOX-LEFT.
 
-           CONTINUE
+      *    IF LOOKING AT RIGHT SIDE, FOCUS ON LEFT SIDE
+           IF WS-BIG-MAP(WS-TARGET-ROW)(WS-TARGET-COL:1) EQUAL  ']'
+               SUBTRACT 1 FROM WS-TARGET-COL
+           END-IF
+      *    SAVE LOCATION OF BOX TO STACK SO EVERYTHING CAN BE UPDATED
+           MOVE WS-TARGET-NODE TO WS-STACK-IO
+           PERFORM 7000-STACK-PUSH THRU 7000-EXIT
+
+      *    CHECK IF NEXT LOCATION IS ALSO A BOX
+
+           SUBTRACT 1 FROM WS-TARGET-COL
+
+           EVALUATE WS-BIG-MAP(WS-TARGET-ROW)(WS-TARGET-COL:1)
+               WHEN ']'
+                   GO TO 3700-PUSH-BOX-LEFT
+               WHEN '.'
+                   CONTINUE
+               WHEN '#'
+                   PERFORM 7100-STACK-POP THRU 7100-EXIT
+                       UNTIL WS-STACK-CNT EQUAL  0
+                   GO TO 3700-EXIT
+           END-EVALUATE
+
+      *    REACHING THIS INSTRUCTION MEANS ALL BOXES IN LINE HAVE BEEN
+      *    IDENTIFIED AND IT'S TIME TO "PUSH" THEM
+      *    CLEAR ORIGINAL LOCATION/BOXES
+           MOVE '.' TO
+                   WS-BIG-MAP(WS-BIG-MAP-ARR-SUB)(WS-BIG-MAP-SUB-CHAR:1)
+           PERFORM UNTIL WS-STACK-CNT EQUAL  0
+               PERFORM 7100-STACK-POP THRU 7100-EXIT
+               SUBTRACT 1 FROM WS-STACK-IO-COL
+               MOVE '[' TO
+                          WS-BIG-MAP(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)
+               ADD 1 TO WS-STACK-IO-COL
+               MOVE ']' TO
+                          WS-BIG-MAP(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)
+           END-PERFORM
+
+           MOVE ']' TO WS-BIG-MAP(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)
+           MOVE WS-STACK-IO-ROW TO WS-BIG-MAP-ARR-SUB
+           MOVE WS-STACK-IO-COL TO WS-BIG-MAP-SUB-CHAR
+           ADD 1 TO WS-STACK-IO-COL
+
+      *    SET NEW STARTING LOCATION
+           MOVE '@' TO WS-BIG-MAP(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)
+           MOVE WS-STACK-IO-ROW TO WS-BIG-MAP-ARR-SUB
+           MOVE WS-STACK-IO-COL TO WS-BIG-MAP-SUB-CHAR
            .
        3700-EXIT.
            EXIT.
@@ -359,7 +437,7 @@
        3800-PUSH-BOX-RIGHT.
 
       *    IF LOOKING AT LEFT SIDE, FOCUS ON RIGHT SIDE
-           IF WS-BIG-MAP(WS-TARGET-ROW)(WS-TARGET-COL:1) EQUALS '['          
+           IF WS-BIG-MAP(WS-TARGET-ROW)(WS-TARGET-COL:1) EQUAL  '['          
                ADD 1 TO WS-TARGET-COL
            END-IF
       *    SAVE LOCATION OF BOX TO STACK SO EVERYTHING CAN BE UPDATED 
@@ -377,7 +455,7 @@
                    CONTINUE
                WHEN '#'
                    PERFORM 7100-STACK-POP THRU 7100-EXIT 
-                       UNTIL WS-STACK-CNT EQUALS 0
+                       UNTIL WS-STACK-CNT EQUAL  0
                    GO TO 3800-EXIT
            END-EVALUATE
 
@@ -386,7 +464,7 @@
       *    CLEAR ORIGINAL LOCATION/BOXES
            MOVE '.' TO 
                    WS-BIG-MAP(WS-BIG-MAP-ARR-SUB)(WS-BIG-MAP-SUB-CHAR:1)
-           PERFORM UNTIL WS-STACK-CNT EQUALS 0  
+           PERFORM UNTIL WS-STACK-CNT EQUAL  0  
                PERFORM 7100-STACK-POP THRU 7100-EXIT           
                ADD 1 TO WS-STACK-IO-COL
                MOVE ']' TO 
@@ -404,11 +482,55 @@
       *    SET NEW STARTING LOCATION
            MOVE '@' TO WS-BIG-MAP(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)  
            MOVE WS-STACK-IO-ROW TO WS-BIG-MAP-ARR-SUB   
-           MOVE WS-STACK-IO-COL TO WS-BIG-MAP-SUB-CHAR  
+           MOVE WS-STACK-IO-COL TO WS-BIG-MAP-SUB-CHAR
            .
        3800-EXIT.
            EXIT.
 
+      *****************************************************************
+      * WRITE ONE ENTRY TO THE REPLAY LOG FOR THE INSTRUCTION JUST    *
+      * PROCESSED BY 3000-WALK-ROBOT: THE DIRECTION CHARACTER, THE    *
+      * ROBOT'S POSITION BEFORE AND AFTER, AND WHETHER THE MOVE       *
+      * SUCCEEDED OR WAS BLOCKED BY A WALL (POSITION UNCHANGED).      *
+      * THE GOVERNING PERFORM ... UNTIL IN 0000-MAINLINE STOPS ON THE *
+      * FIRST SPACE CHARACTER AFTER THE LAST REAL INSTRUCTION, BUT    *
+      * ONLY CHECKS THAT CONDITION BEFORE EACH CALL - SO ONLY LOG A   *
+      * VALID DIRECTIONAL CHARACTER, NOT WHATEVER HAPPENS TO FOLLOW   *
+      * IT IN THE UNUSED PORTION OF WS-INSTRUCTIONS.                  *
+      *****************************************************************
+       3900-LOG-REPLAY-ENTRY.
+
+           IF DIR-UP OR DIR-DOWN OR DIR-LEFT OR DIR-RIGHT
+               ADD 1 TO WS-REPLAY-SEQ
+               IF WS-REPLAY-BEFORE-ROW EQUAL  WS-REPLAY-AFTER-ROW AND
+                  WS-REPLAY-BEFORE-COL EQUAL  WS-REPLAY-AFTER-COL
+                   SET REPLAY-BLOCKED TO TRUE
+               ELSE
+                   SET REPLAY-SUCCESS TO TRUE
+               END-IF
+               MOVE SPACES TO REPLAY-LOG-RECORD
+               STRING 'INSTR ' DELIMITED BY SIZE
+                       WS-REPLAY-SEQ DELIMITED BY SIZE
+                       ' [' DELIMITED BY SIZE
+                       WS-DIRECTION DELIMITED BY SIZE
+                       '] FROM (' DELIMITED BY SIZE
+                       WS-REPLAY-BEFORE-ROW DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-REPLAY-BEFORE-COL DELIMITED BY SIZE
+                       ') TO (' DELIMITED BY SIZE
+                       WS-REPLAY-AFTER-ROW DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-REPLAY-AFTER-COL DELIMITED BY SIZE
+                       ') - ' DELIMITED BY SIZE
+                       WS-REPLAY-STATUS DELIMITED BY SIZE
+                   INTO REPLAY-LOG-RECORD
+               END-STRING
+               WRITE REPLAY-LOG-RECORD
+           END-IF
+           .
+       3900-EXIT.
+           EXIT.
+
       *****************************************************************
       * PUSH AN ITEM ONTO STACK                                       *
       *****************************************************************
@@ -450,18 +572,13 @@
       * DISPLAY SUM OF GPS COORDINATES                                *
       *****************************************************************
        8000-DISPLAY-RESULTS.
-            
-TEST       MOVE 1 TO WS-BIG-MAP-ARR-SUB
-TEST       PERFORM UNTIL WS-BIG-MAP-ARR-SUB EQUALS WS-ARR-LENGTH
-TEST          DISPLAY WS-BIG-MAP(WS-BIG-MAP-ARR-SUB)(1:20)
-TEST       ADD 1 TO WS-BIG-MAP-ARR-SUB
-TEST       END-PERFORM            
+
            MOVE 1 TO WS-BIG-MAP-ARR-SUB
            PERFORM UNTIL WS-BIG-MAP-ARR-SUB GREATER WS-ARR-LENGTH
                MOVE 1 TO WS-BIG-MAP-SUB-CHAR
                PERFORM UNTIL WS-BIG-MAP-SUB-CHAR GREATER WS-ARR-LENGTH
-                   IF WS-MAP(WS-BIG-MAP-ARR-SUB)(WS-BIG-MAP-SUB-CHAR:1)
-                      EQUALS '['
+                   IF WS-BIG-MAP(WS-BIG-MAP-ARR-SUB)
+                              (WS-BIG-MAP-SUB-CHAR:1) EQUAL  '['
                        COMPUTE WS-SUM = (100 * (WS-BIG-MAP-ARR-SUB - 1)) 
                                + WS-SUM + (WS-BIG-MAP-SUB-CHAR - 1)
                    END-IF
@@ -481,7 +598,8 @@ TEST       END-PERFORM
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE REPLAY-LOG-FILE
+           .
        9000-EXIT.
            EXIT.
 
