@@ -12,6 +12,13 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    OPTIONAL CONTROL VALUE (TARGET SEARCH WORD) - IF ABSENT, THE
+      *    DEFAULT SET IN WORKING-STORAGE ('XMAS') APPLIES
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO 'CONTROL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    COORDINATE-LEVEL MATCH REPORT
+           SELECT MATCHES-FILE ASSIGN TO 'MATCHES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
 
@@ -25,6 +32,20 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                           PIC X(140).
 
+       FD  CONTROL-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS CONTROL-RECORD.
+       01  CONTROL-RECORD                         PIC X(20).
+
+       FD  MATCHES-FILE
+           RECORD CONTAINS 60 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS MATCH-RECORD.
+       01  MATCH-RECORD                           PIC X(60).
+
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
@@ -41,6 +62,33 @@
        01  WS-COLS                                PIC 9(3) VALUE 1.
        01  WS-TOTAL-STRING                        PIC 9(8) VALUE 0.
        01  WS-TOTAL-CROSSES                       PIC 9(8) VALUE 0.
+
+       01  WS-TARGET-WORD                         PIC X(20)
+           VALUE 'XMAS'.
+       01  WS-WORD-LEN                             PIC 9(2) VALUE 4.
+       01  WS-WORD-LEN-M1                          PIC 9(2) VALUE 3.
+       01  WS-CROSS-START                          PIC 9(2) VALUE 2.
+       01  WS-CROSS-WORD                           PIC X(3) VALUE 'MAS'.
+
+       01  WS-ROW-DELTA                            PIC S9(1).
+       01  WS-COL-DELTA                            PIC S9(1).
+       01  WS-CHECK-SUB                            PIC 9(2).
+       01  WS-CHECK-ROW                            PIC 9(3).
+       01  WS-CHECK-COL                            PIC 9(3).
+       01  WS-MATCH-FLAG                           PIC X(1).
+           88 WORD-MATCHED                                   VALUE 'Y'.
+           88 WORD-NOT-MATCHED                               VALUE 'N'.
+       01  WS-DIRECTION-NAME                       PIC X(12).
+
+       01  WS-DIR-CNT-ABOVE                        PIC 9(6) VALUE 0.
+       01  WS-DIR-CNT-TOP-RIGHT                    PIC 9(6) VALUE 0.
+       01  WS-DIR-CNT-RIGHT                        PIC 9(6) VALUE 0.
+       01  WS-DIR-CNT-BOTTOM-RIGHT                 PIC 9(6) VALUE 0.
+       01  WS-DIR-CNT-DOWN                         PIC 9(6) VALUE 0.
+       01  WS-DIR-CNT-BOTTOM-LEFT                  PIC 9(6) VALUE 0.
+       01  WS-DIR-CNT-LEFT                         PIC 9(6) VALUE 0.
+       01  WS-DIR-CNT-TOP-LEFT                     PIC 9(6) VALUE 0.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -51,6 +99,7 @@
        0000-MAINLINE.
            
            PERFORM 1000-OPEN-FILE             THRU 1000-EXIT
+           PERFORM 1500-READ-CONTROL          THRU 1500-EXIT
            PERFORM 2000-CONVERT-FILE-TO-ARRAY THRU 2000-EXIT
                UNTIL END-OF-FILE
            PERFORM 3000-SCAN-FOR-STRING       THRU 3000-EXIT
@@ -67,11 +116,47 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT MATCHES-FILE
            MOVE SPACES TO WS-END-OF-FILE
            .
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * READ THE OPTIONAL TARGET-WORD CONTROL VALUE FOR THIS RUN AND  *
+      * DERIVE THE WORD LENGTH AND THE CROSS-CHECK SUBSTRING FROM IT. *
+      * IF CONTROL.TXT IS MISSING OR EMPTY, 'XMAS' REMAINS IN EFFECT. *
+      ****************************************************************
+       1500-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CONTROL-RECORD NOT EQUAL SPACES
+                       MOVE SPACES        TO WS-TARGET-WORD
+                       MOVE CONTROL-RECORD TO WS-TARGET-WORD
+                   END-IF
+           END-READ
+           CLOSE CONTROL-FILE
+
+           MOVE 1 TO WS-CHECK-SUB
+           PERFORM UNTIL WS-CHECK-SUB > 20
+                   OR WS-TARGET-WORD(WS-CHECK-SUB:1) EQUAL SPACE
+               ADD 1 TO WS-CHECK-SUB
+           END-PERFORM
+           COMPUTE WS-WORD-LEN = WS-CHECK-SUB - 1
+           COMPUTE WS-WORD-LEN-M1 = WS-WORD-LEN - 1
+
+           IF WS-WORD-LEN >= 4
+               COMPUTE WS-CROSS-START = WS-WORD-LEN - 2
+               MOVE WS-TARGET-WORD(WS-CROSS-START:3) TO WS-CROSS-WORD
+           END-IF
+           .
+       1500-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE, CONVERTING EACH LINE INTO A NODE IN  *
       * AN ARRAY                                          
@@ -95,9 +180,9 @@
        3000-SCAN-FOR-STRING.
 
            MOVE 1 TO WS-ROWS
-           PERFORM UNTIL WS-ROWS EQUALS (WS-ARR-LENGTH + 1)
+           PERFORM UNTIL WS-ROWS EQUAL (WS-ARR-LENGTH + 1)
                MOVE 1 TO WS-COLS
-               PERFORM UNTIL WS-COLS EQUALS (WS-ARR-LENGTH + 1)
+               PERFORM UNTIL WS-COLS EQUAL (WS-ARR-LENGTH + 1)
                    PERFORM 3100-CHECK-CHAR THRU 3100-EXIT
                    ADD 1 TO WS-COLS
                END-PERFORM
@@ -111,51 +196,59 @@
       * CHECK CURRENT CHAR FOR BEGINNING OF TARGET STRING            *
       ****************************************************************
        3100-CHECK-CHAR.
-           IF WS-WSA(WS-ROWS)(WS-COLS:1) NOT EQUALS 'X'
+           IF WS-WSA(WS-ROWS)(WS-COLS:1) NOT EQUAL WS-TARGET-WORD(1:1)
                GO TO 3100-EXIT
            END-IF
-           
+
       *    CHECK ABOVE
-           IF WS-ROWS > 3 *> X GOING UP CANNOT BE HIGHER THAN ROW4
+      *    FIRST CHAR GOING UP CANNOT BE HIGHER THAN WS-WORD-LEN-M1+1
+           IF WS-ROWS > WS-WORD-LEN-M1
                PERFORM 3110-CHECK-ABOVE THRU 3110-EXIT
            END-IF
       *    CHECK TOP RIGHT
-      *    X GOING UP AND TO THE RIGHT MUST BE AT LEAST IN ROW 4
-      *    AND NO FURTHER THAN 3 FROM THE RIGHT.
-           IF WS-ROWS > 3 AND (WS-ARR-LENGTH - WS-COLS) >= 3
+      *    FIRST CHAR GOING UP AND TO THE RIGHT MUST BE AT LEAST IN
+      *    ROW WS-WORD-LEN-M1+1 AND NO FURTHER THAN WS-WORD-LEN-M1
+      *    FROM THE RIGHT.
+           IF WS-ROWS > WS-WORD-LEN-M1
+                   AND (WS-ARR-LENGTH - WS-COLS) >= WS-WORD-LEN-M1
                PERFORM 3120-CHECK-TOP-RIGHT THRU 3120-EXIT
            END-IF
       *    CHECK RIGHT
-      *    X GOING RIGHT CANNOT BE CLOSER THAN 3 FROM THE RIGHT
-           IF (WS-ARR-LENGTH - WS-COLS) >= 3 
+      *    FIRST CHAR GOING RIGHT CANNOT BE CLOSER THAN WS-WORD-LEN-M1
+      *    FROM THE RIGHT
+           IF (WS-ARR-LENGTH - WS-COLS) >= WS-WORD-LEN-M1
                PERFORM 3130-CHECK-RIGHT THRU 3130-EXIT
            END-IF
       *    CHECK BOTTOM RIGHT
-      *    X GOING DOWN AND TO THE RIGHT CANNOT BE CLOSER THAN
-      *    3 FROM THE BOTTOM AND TO THE RIGHT 
-           IF  (WS-ARR-LENGTH - WS-ROWS) >= 3 
-           AND (WS-ARR-LENGTH - WS-COLS) >= 3
+      *    FIRST CHAR GOING DOWN AND TO THE RIGHT CANNOT BE CLOSER
+      *    THAN WS-WORD-LEN-M1 FROM THE BOTTOM AND TO THE RIGHT
+           IF  (WS-ARR-LENGTH - WS-ROWS) >= WS-WORD-LEN-M1
+           AND (WS-ARR-LENGTH - WS-COLS) >= WS-WORD-LEN-M1
                PERFORM 3140-CHECK-BOTTOM-RIGHT THRU 3140-EXIT
            END-IF
       *    CHECK BELOW
-      *    X GOING DOWN CANNOT BE CLOSER THAN 3 FROM THE BOTTOM
-           IF (WS-ARR-LENGTH - WS-ROWS) >= 3 
+      *    FIRST CHAR GOING DOWN CANNOT BE CLOSER THAN WS-WORD-LEN-M1
+      *    FROM THE BOTTOM
+           IF (WS-ARR-LENGTH - WS-ROWS) >= WS-WORD-LEN-M1
                PERFORM 3150-CHECK-DOWN THRU 3150-EXIT
            END-IF
       *    CHECK BOTTOM LEFT
-      *    X GOING DOWN AND TO THE LEFT CANNOT BE CLOSER THAN 3 FROM
-      *    THE BOTTOM AND MUST BE IN AT LEAST COL 4
-           IF  (WS-ARR-LENGTH - WS-ROWS) >= 3 
-           AND WS-COLS > 3 
+      *    FIRST CHAR GOING DOWN AND TO THE LEFT CANNOT BE CLOSER THAN
+      *    WS-WORD-LEN-M1 FROM THE BOTTOM AND MUST BE IN AT LEAST
+      *    COL WS-WORD-LEN-M1+1
+           IF  (WS-ARR-LENGTH - WS-ROWS) >= WS-WORD-LEN-M1
+           AND WS-COLS > WS-WORD-LEN-M1
                PERFORM 3160-CHECK-BOTTOM-LEFT THRU 3160-EXIT
            END-IF
       *    CHECK LEFT
-           IF WS-COLS > 3 *> X GOING LEFT MUST BE AT LEAST IN COL4
+      *    FIRST CHAR GOING LEFT MUST BE AT LEAST IN COL WS-WORD-LEN-M1+1
+           IF WS-COLS > WS-WORD-LEN-M1
                PERFORM 3170-CHECK-LEFT THRU 3170-EXIT
            END-IF
       *    CHECK TOP LEFT
-      *    X GOING UP AND TO THE LEFT MUST BE IN AT LEAST ROW4 AND COL4
-           IF WS-ROWS > 3 AND WS-COLS > 3
+      *    FIRST CHAR GOING UP AND TO THE LEFT MUST BE IN AT LEAST
+      *    ROW WS-WORD-LEN-M1+1 AND COL WS-WORD-LEN-M1+1
+           IF WS-ROWS > WS-WORD-LEN-M1 AND WS-COLS > WS-WORD-LEN-M1
                PERFORM 3180-CHECK-TOP-LEFT THRU 3180-EXIT
            END-IF
            .
@@ -163,117 +256,193 @@
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING UP                                      *
+      * SHARED DIRECTIONAL VERIFIER - WALKS WS-WORD-LEN-M1 CHARACTERS *
+      * FROM THE CURRENT CELL USING WS-ROW-DELTA/WS-COL-DELTA AND     *
+      * COMPARES EACH ONE AGAINST WS-TARGET-WORD, SETTING WS-MATCH-   *
+      * FLAG. CALLERS HAVE ALREADY BOUNDARY-GUARDED THE DIRECTION SO  *
+      * WS-CHECK-ROW/WS-CHECK-COL NEVER GO NEGATIVE OR OFF THE GRID.  *
+      ****************************************************************
+       3105-VERIFY-DIRECTION.
+
+           SET WORD-MATCHED TO TRUE
+           MOVE 2 TO WS-CHECK-SUB
+           PERFORM UNTIL WS-CHECK-SUB GREATER WS-WORD-LEN
+                       OR WORD-NOT-MATCHED
+               COMPUTE WS-CHECK-ROW =
+                   WS-ROWS + (WS-ROW-DELTA * (WS-CHECK-SUB - 1))
+               COMPUTE WS-CHECK-COL =
+                   WS-COLS + (WS-COL-DELTA * (WS-CHECK-SUB - 1))
+               IF WS-WSA(WS-CHECK-ROW)(WS-CHECK-COL:1) NOT EQUAL
+                       WS-TARGET-WORD(WS-CHECK-SUB:1)
+                   SET WORD-NOT-MATCHED TO TRUE
+               END-IF
+               ADD 1 TO WS-CHECK-SUB
+           END-PERFORM
+           .
+       3105-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * CHECK FOR TARGET WORD GOING UP                               *
       ****************************************************************
        3110-CHECK-ABOVE.
 
-           IF   WS-WSA(WS-ROWS - 1)(WS-COLS:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS - 2)(WS-COLS:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS - 3)(WS-COLS:1) EQUALS 'S'
+           MOVE -1 TO WS-ROW-DELTA
+           MOVE  0 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
                ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-ABOVE
+               MOVE 'ABOVE' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3110-EXIT.
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING UP                                      *
+      * CHECK FOR TARGET WORD GOING UP AND TO THE RIGHT               *
       ****************************************************************
        3120-CHECK-TOP-RIGHT.
 
-           IF   WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS - 2)(WS-COLS + 2:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS - 3)(WS-COLS + 3:1) EQUALS 'S'
-                ADD 1 TO WS-TOTAL-STRING
+           MOVE -1 TO WS-ROW-DELTA
+           MOVE  1 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
+               ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-TOP-RIGHT
+               MOVE 'TOP-RIGHT' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3120-EXIT.
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING RIGHT                                   *
+      * CHECK FOR TARGET WORD GOING RIGHT                             *
       ****************************************************************
        3130-CHECK-RIGHT.
 
-           IF   WS-WSA(WS-ROWS)(WS-COLS + 1:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS)(WS-COLS + 2:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS)(WS-COLS + 3:1) EQUALS 'S'
+           MOVE  0 TO WS-ROW-DELTA
+           MOVE  1 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
                ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-RIGHT
+               MOVE 'RIGHT' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3130-EXIT.
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING DOWN AND TO THE RIGHT                   *
+      * CHECK FOR TARGET WORD GOING DOWN AND TO THE RIGHT             *
       ****************************************************************
        3140-CHECK-BOTTOM-RIGHT.
 
-           IF   WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS + 2)(WS-COLS + 2:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS + 3)(WS-COLS + 3:1) EQUALS 'S'
+           MOVE  1 TO WS-ROW-DELTA
+           MOVE  1 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
                ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-BOTTOM-RIGHT
+               MOVE 'BOTTOM-RIGHT' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3140-EXIT.
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING DOWN                                    *
+      * CHECK FOR TARGET WORD GOING DOWN                              *
       ****************************************************************
        3150-CHECK-DOWN.
 
-           IF   WS-WSA(WS-ROWS + 1)(WS-COLS:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS + 2)(WS-COLS:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS + 3)(WS-COLS:1) EQUALS 'S'
+           MOVE  1 TO WS-ROW-DELTA
+           MOVE  0 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
                ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-DOWN
+               MOVE 'DOWN' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3150-EXIT.
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING DOWN AND TO THE LEFT                    *
+      * CHECK FOR TARGET WORD GOING DOWN AND TO THE LEFT              *
       ****************************************************************
        3160-CHECK-BOTTOM-LEFT.
 
-           IF   WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS + 2)(WS-COLS - 2:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS + 3)(WS-COLS - 3:1) EQUALS 'S'
+           MOVE  1 TO WS-ROW-DELTA
+           MOVE -1 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
                ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-BOTTOM-LEFT
+               MOVE 'BOTTOM-LEFT' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3160-EXIT.
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING LEFT                                    *
+      * CHECK FOR TARGET WORD GOING LEFT                              *
       ****************************************************************
        3170-CHECK-LEFT.
 
-           IF   WS-WSA(WS-ROWS)(WS-COLS - 1:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS)(WS-COLS - 2:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS)(WS-COLS - 3:1) EQUALS 'S'
+           MOVE  0 TO WS-ROW-DELTA
+           MOVE -1 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
                ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-LEFT
+               MOVE 'LEFT' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3170-EXIT.
            EXIT.
 
       ****************************************************************
-      * CHECK FOR XMAS GOING UP AND TO THE LEFT                      *
+      * CHECK FOR TARGET WORD GOING UP AND TO THE LEFT                *
       ****************************************************************
        3180-CHECK-TOP-LEFT.
 
-           IF   WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1) EQUALS 'M'
-           AND  WS-WSA(WS-ROWS - 2)(WS-COLS - 2:1) EQUALS 'A'
-           AND  WS-WSA(WS-ROWS - 3)(WS-COLS - 3:1) EQUALS 'S'
+           MOVE -1 TO WS-ROW-DELTA
+           MOVE -1 TO WS-COL-DELTA
+           PERFORM 3105-VERIFY-DIRECTION THRU 3105-EXIT
+           IF WORD-MATCHED
                ADD 1 TO WS-TOTAL-STRING
+               ADD 1 TO WS-DIR-CNT-TOP-LEFT
+               MOVE 'TOP-LEFT' TO WS-DIRECTION-NAME
+               PERFORM 3190-LOG-MATCH THRU 3190-EXIT
            END-IF
            .
        3180-EXIT.
            EXIT.
 
+      ****************************************************************
+      * LOG ONE COORDINATE-LEVEL MATCH TO MATCHES.TXT                *
+      ****************************************************************
+       3190-LOG-MATCH.
+
+           MOVE SPACES TO MATCH-RECORD
+           STRING 'ROW ' WS-ROWS ' COL ' WS-COLS ' DIR ' DELIMITED BY
+                   SIZE
+               WS-DIRECTION-NAME DELIMITED BY SPACE
+               ' WORD ' DELIMITED BY SIZE
+               WS-TARGET-WORD(1:WS-WORD-LEN) DELIMITED BY SIZE
+               INTO MATCH-RECORD
+           WRITE MATCH-RECORD
+           .
+       3190-EXIT.
+           EXIT.
+
 
       ****************************************************************
       * CHECK FOR MIDDLE OF CROSS                                    *
@@ -281,10 +450,11 @@
        4000-SCAN-FOR-CROSS.
 
            MOVE 2 TO WS-ROWS
-           PERFORM UNTIL WS-ROWS EQUALS (WS-ARR-LENGTH)
+           PERFORM UNTIL WS-ROWS EQUAL (WS-ARR-LENGTH)
                MOVE 2 TO WS-COLS
-               PERFORM UNTIL WS-COLS EQUALS (WS-ARR-LENGTH)
-                   IF WS-WSA(WS-ROWS)(WS-COLS:1) EQUALS 'A'
+               PERFORM UNTIL WS-COLS EQUAL (WS-ARR-LENGTH)
+                   IF WS-WSA(WS-ROWS)(WS-COLS:1)
+                           EQUAL WS-CROSS-WORD(2:1)
                        PERFORM 4100-CHECK-CORNERS THRU 4100-EXIT
                    END-IF
                    ADD 1 TO WS-COLS
@@ -296,7 +466,10 @@
            EXIT.
 
       ****************************************************************
-      * CHECK FOR PROPER CORNERS OF THE CROSS                        *
+      * CHECK FOR PROPER CORNERS OF THE CROSS - CORNER LETTERS ARE   *
+      * TAKEN FROM WS-CROSS-WORD (WS-TARGET-WORD LESS ITS FIRST AND  *
+      * LAST CHARACTER), SO A CONFIGURED WORD OTHER THAN XMAS STILL  *
+      * CROSS-CHECKS CORRECTLY.                                      *
       ****************************************************************
        4100-CHECK-CORNERS.
 
@@ -304,32 +477,55 @@
       *        M S
       *         A
       *        M S
-               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1) EQUALS 'S'
-                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1) EQUALS 'M'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1) EQUALS 'M'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1) EQUALS 'S' 
+               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                   ADD 1 TO WS-TOTAL-CROSSES
+                   PERFORM 4190-LOG-CROSS-MATCH THRU 4190-EXIT
       *        M M
       *         A
-      *        S S  
-               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1) EQUALS 'M'
-                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1) EQUALS 'M'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1) EQUALS 'S'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1) EQUALS 'S'            
+      *        S S
+               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
+                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                   ADD 1 TO WS-TOTAL-CROSSES
+                   PERFORM 4190-LOG-CROSS-MATCH THRU 4190-EXIT
       *        S M
       *         A
-      *        S M 
-               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1) EQUALS 'M'
-                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1) EQUALS 'S'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1) EQUALS 'S'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1) EQUALS 'M' 
+      *        S M
+               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
+                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
+                   ADD 1 TO WS-TOTAL-CROSSES
+                   PERFORM 4190-LOG-CROSS-MATCH THRU 4190-EXIT
       *        S S
       *         A
       *        M M
-               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1) EQUALS 'S'
-                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1) EQUALS 'S'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1) EQUALS 'M'
-                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1) EQUALS 'M' 
+               WHEN WS-WSA(WS-ROWS - 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                AND WS-WSA(WS-ROWS - 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(3:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS - 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
+                AND WS-WSA(WS-ROWS + 1)(WS-COLS + 1:1)
+                        EQUAL WS-CROSS-WORD(1:1)
                    ADD 1 TO WS-TOTAL-CROSSES
+                   PERFORM 4190-LOG-CROSS-MATCH THRU 4190-EXIT
                WHEN OTHER
                    CONTINUE
            END-EVALUATE
@@ -337,12 +533,36 @@
        4100-EXIT.
            EXIT.
 
+      ****************************************************************
+      * LOG ONE COORDINATE-LEVEL CROSS MATCH TO MATCHES.TXT          *
+      ****************************************************************
+       4190-LOG-CROSS-MATCH.
+
+           MOVE SPACES TO MATCH-RECORD
+           STRING 'ROW ' WS-ROWS ' COL ' WS-COLS
+                   ' DIR CROSS WORD ' DELIMITED BY SIZE
+               WS-TARGET-WORD(1:WS-WORD-LEN) DELIMITED BY SIZE
+               INTO MATCH-RECORD
+           WRITE MATCH-RECORD
+           .
+       4190-EXIT.
+           EXIT.
+
       ****************************************************************
       * DISPLAY WORD SEARCH RESULTS                                  *
       ****************************************************************
        8000-DISPLAY-RESULT.
 
-           DISPLAY 'TOTAL ''XMAS'' = ' WS-TOTAL-STRING
+           DISPLAY 'TARGET WORD  = ' WS-TARGET-WORD(1:WS-WORD-LEN)
+           DISPLAY 'TOTAL WORDS  = ' WS-TOTAL-STRING
+           DISPLAY '  ABOVE        : ' WS-DIR-CNT-ABOVE
+           DISPLAY '  TOP-RIGHT    : ' WS-DIR-CNT-TOP-RIGHT
+           DISPLAY '  RIGHT        : ' WS-DIR-CNT-RIGHT
+           DISPLAY '  BOTTOM-RIGHT : ' WS-DIR-CNT-BOTTOM-RIGHT
+           DISPLAY '  DOWN         : ' WS-DIR-CNT-DOWN
+           DISPLAY '  BOTTOM-LEFT  : ' WS-DIR-CNT-BOTTOM-LEFT
+           DISPLAY '  LEFT         : ' WS-DIR-CNT-LEFT
+           DISPLAY '  TOP-LEFT     : ' WS-DIR-CNT-TOP-LEFT
            DISPLAY 'TOTAL  X-MAS = ' WS-TOTAL-CROSSES
            .
        8000-EXIT.
@@ -354,6 +574,7 @@
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE MATCHES-FILE
+           .
        9000-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
