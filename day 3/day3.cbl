@@ -12,6 +12,21 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    DISCARDED-FRAGMENT REPORT
+           SELECT REJECTS-FILE ASSIGN TO 'REJECTS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    SHOP-WIDE RUN LEDGER - APPENDED TO BY EVERY DAY PROGRAM SO
+      *    A RUN CAN BE LOOKED UP LATER WITHOUT HAVING SAVED THE
+      *    CONSOLE OUTPUT
+           SELECT OPTIONAL RUN-LEDGER-FILE ASSIGN TO 'RUN-LEDGER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    INPUT-STAGING CHECK - READS INFILE.TXT AS RAW VARYING-LENGTH
+      *    TEXT BEFORE THE FIXED-LENGTH INPUT-FILE ABOVE TOUCHES IT, SO
+      *    A LINE LENGTH MISMATCH IS CAUGHT UP FRONT INSTEAD OF LETTING
+      *    LINE SEQUENTIAL SILENTLY TRUNCATE/PAD IT AND GARBLE
+      *    3000-SCAN-RECORD'S PARSE
+           SELECT STAGING-FILE ASSIGN TO 'INFILE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
 
@@ -25,6 +40,28 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                         PIC X(3005).
 
+       FD  REJECTS-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REJECT-RECORD.
+       01  REJECT-RECORD                        PIC X(30).
+
+       FD  RUN-LEDGER-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LEDGER-RECORD.
+       01  LEDGER-RECORD                        PIC X(132).
+
+       FD  STAGING-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 3200 CHARACTERS
+               DEPENDING ON WS-STAGING-REC-LEN
+           RECORDING MODE IS V
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS STAGING-RECORD.
+       01  STAGING-RECORD                       PIC X(3200).
+
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
@@ -41,7 +78,10 @@
        01  WS-COND-FLAG                           PIC X(1).
            88 DO-RUN                                        VALUE 'Y'.
            88 DONT-RUN                                      VALUE 'N'.
-           
+       01  WS-INSTR-VALID-FLAG                    PIC X(1).
+           88 INSTR-VALID                                   VALUE 'Y'.
+           88 INSTR-INVALID                                 VALUE 'N'.
+
        01  WS-REC-POINTER                         PIC 9(4).
        01  WS-INS-POINTER                         PIC 9(4).
        01  WS-X-NUM                               PIC 9(9).
@@ -51,8 +91,24 @@
        01  WS-NUM-CHAR-X                          PIC X(1).
        01  WS-NUM-CHAR-9 REDEFINES WS-NUM-CHAR-X  PIC 9(1).
        01  WS-FOUND-NUM                           PIC 9(9).
+       01  WS-DO-CNT                              PIC 9(4)  VALUE 0.
+       01  WS-DONT-CNT                            PIC 9(4)  VALUE 0.
+       01  WS-MUL-ENABLED-CNT                     PIC 9(4)  VALUE 0.
+       01  WS-MUL-DISABLED-CNT                    PIC 9(4)  VALUE 0.
        01  C-NEW-LINE-CHAR                        PIC X(1)  VALUE X'00'.
 
+      *    SHOP-WIDE RUN LEDGER FIELDS
+       01  WS-LEDGER-START-TS                     PIC 9(8).
+       01  WS-LEDGER-END-TS                       PIC 9(8).
+
+      *    INPUT-STAGING VALIDATION FIELDS
+       01  WS-STAGING-REC-LEN                     PIC 9(5) VALUE 0.
+       01  WS-STAGING-EOF                         PIC X(1) VALUE 'N'.
+           88 STAGING-EOF                                   VALUE 'Y'.
+           88 NOT-STAGING-EOF                               VALUE 'N'.
+       01  WS-STAGING-REC-CNT                     PIC 9(7) VALUE 0.
+       01  WS-STAGING-MAX-LEN                     PIC 9(5) VALUE 3005.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -63,10 +119,12 @@
        0000-MAINLINE.
            
            PERFORM 1000-OPEN-FILE      THRU 1000-EXIT
+           PERFORM 1050-VALIDATE-STAGING THRU 1050-EXIT
            SET DO-RUN TO TRUE
            PERFORM 2000-PROCESS-DATA   THRU 2000-EXIT
                UNTIL END-OF-FILE
            PERFORM 8000-DISPLAY-RESULT THRU 8000-EXIT
+           PERFORM 8500-LOG-RUN        THRU 8500-EXIT
            PERFORM 9000-CLOSE-FILE     THRU 9000-EXIT
            .
        0000-EXIT.
@@ -78,11 +136,49 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT REJECTS-FILE
            MOVE SPACES TO WS-END-OF-FILE
+           ACCEPT WS-LEDGER-START-TS FROM TIME
            .
        1000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * VALIDATE THAT INFILE.TXT'S LINE LENGTHS AND RECORD COUNT     *
+      * MATCH THIS PROGRAM'S EXPECTED LAYOUT BEFORE THE REAL PARSE   *
+      * BEGINS                                                       *
+      ****************************************************************
+       1050-VALIDATE-STAGING.
+
+           OPEN INPUT STAGING-FILE
+           MOVE SPACES TO WS-STAGING-EOF
+           PERFORM UNTIL STAGING-EOF
+               READ STAGING-FILE
+                   AT END
+                       SET STAGING-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STAGING-REC-CNT
+                       IF WS-STAGING-REC-LEN GREATER WS-STAGING-MAX-LEN
+                           DISPLAY 'ERROR: INFILE.TXT LINE '
+                               WS-STAGING-REC-CNT ' IS '
+                               WS-STAGING-REC-LEN
+                               ' CHARACTERS, EXCEEDS THE '
+                               WS-STAGING-MAX-LEN
+                               ' EXPECTED FOR MULL-IT-OVER'
+                           PERFORM 9999-ABEND THRU 9999-EXIT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STAGING-FILE
+
+           IF WS-STAGING-REC-CNT EQUAL 0
+               DISPLAY 'ERROR: INFILE.TXT CONTAINS NO RECORDS'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
+           .
+       1050-EXIT.
+           EXIT.
+
       ****************************************************************
       * READ FILE LINE BY LINE                                       *
       ****************************************************************
@@ -104,18 +200,26 @@
        3000-SCAN-RECORD.
 
            MOVE 1 TO WS-REC-POINTER
-           PERFORM UNTIL INPUT-RECORD(WS-REC-POINTER:1) EQUALS 
+           PERFORM UNTIL INPUT-RECORD(WS-REC-POINTER:1) EQUAL 
                                                          C-NEW-LINE-CHAR
-               IF INPUT-RECORD(WS-REC-POINTER:4) EQUALS 'do()'
+               IF INPUT-RECORD(WS-REC-POINTER:4) EQUAL 'do()'
                    SET DO-RUN TO TRUE
+                   ADD 1 TO WS-DO-CNT
                END-IF
 
-               IF INPUT-RECORD(WS-REC-POINTER:7) EQUALS 'don''t()'
+               IF INPUT-RECORD(WS-REC-POINTER:7) EQUAL 'don''t()'
                    SET DONT-RUN TO TRUE
+                   ADD 1 TO WS-DONT-CNT
                END-IF
-               
-               IF INPUT-RECORD(WS-REC-POINTER:3) EQUALS 'mul' AND DO-RUN
+
+      *        VALIDATE EVERY mul() FRAGMENT REGARDLESS OF DO-RUN/
+      *        DONT-RUN STATE, SO WE CAN REPORT HOW MANY FELL INSIDE
+      *        EACH RANGE - ONLY ENABLED ONES ADD TO THE RUNNING TOTAL
+               IF INPUT-RECORD(WS-REC-POINTER:3) EQUAL 'mul'
                    PERFORM 3100-VALIDATE-INSTRUCTION THRU 3100-EXIT
+                   IF INSTR-INVALID
+                       PERFORM 3200-LOG-REJECT THRU 3200-EXIT
+                   END-IF
                END-IF
                ADD 1 TO WS-REC-POINTER
            END-PERFORM
@@ -128,9 +232,11 @@
       ****************************************************************
        3100-VALIDATE-INSTRUCTION.
 
-      *    VERIFY LEFT PARENTHETICAL   
+           SET INSTR-INVALID TO TRUE
+
+      *    VERIFY LEFT PARENTHETICAL
            ADD 3 TO WS-REC-POINTER GIVING WS-INS-POINTER
-           IF INPUT-RECORD(WS-INS-POINTER:1) NOT EQUALS '('
+           IF INPUT-RECORD(WS-INS-POINTER:1) NOT EQUAL '('
                GO TO 3100-EXIT
            END-IF
 
@@ -145,7 +251,7 @@
       
       *    VERIFY COMMA
       *    WS-INS-POINTER IS INCREMENTED BY END OF PARA 3150
-           IF INPUT-RECORD(WS-INS-POINTER:1) NOT EQUALS ','
+           IF INPUT-RECORD(WS-INS-POINTER:1) NOT EQUAL ','
                GO TO 3100-EXIT
            END-IF
       
@@ -158,14 +264,20 @@
 
       *    VERIFY RIGHT PARENTHETICAL   
       *    WS-INS-POINTER IS INCREMENTED BY END OF PARA 3150
-           IF INPUT-RECORD(WS-INS-POINTER:1) NOT EQUALS ')'            
+           IF INPUT-RECORD(WS-INS-POINTER:1) NOT EQUAL ')'            
                GO TO 3100-EXIT
            END-IF
 
       *    IF WE REACH THIS INSTRUCTION, THAT MEANS WE HAVE A VALID
       *    MULTIPLICATION AND CAN CALCULATE A PRODUCT
+           SET INSTR-VALID TO TRUE
            PERFORM 4000-MULTIPLY-PRODUCT THRU 4000-EXIT
-           PERFORM 4100-ADD-RESULT       THRU 4100-EXIT
+           IF DO-RUN
+               PERFORM 4100-ADD-RESULT THRU 4100-EXIT
+               ADD 1 TO WS-MUL-ENABLED-CNT
+           ELSE
+               ADD 1 TO WS-MUL-DISABLED-CNT
+           END-IF
       *    MOVE WS-INS-POINTER TO WS-REC-POINTER
            .
        3100-EXIT.
@@ -192,6 +304,22 @@
        3150-EXIT.
            EXIT.
 
+      ****************************************************************
+      * WRITE OUT A FRAGMENT THAT LOOKED LIKE THE START OF A mul()   *
+      * INSTRUCTION BUT FAILED VALIDATION, SO THE CORRUPTION PATTERN *
+      * CAN BE CONFIRMED INSTEAD OF JUST DROPPED SILENTLY            *
+      ****************************************************************
+       3200-LOG-REJECT.
+
+           MOVE SPACES TO REJECT-RECORD
+           STRING 'REJECTED: ' INPUT-RECORD(WS-REC-POINTER:20)
+               DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           WRITE REJECT-RECORD
+           .
+       3200-EXIT.
+           EXIT.
+
       ****************************************************************
       * MULTIPLY TWO NUMBERS                                         *
       ****************************************************************
@@ -218,17 +346,45 @@
        8000-DISPLAY-RESULT.
 
            DISPLAY 'TOTAL = ' WS-TOTAL
+           DISPLAY 'DO() COUNT             : ' WS-DO-CNT
+           DISPLAY 'DONT() COUNT            : ' WS-DONT-CNT
+           DISPLAY 'MUL() IN ENABLED RANGE  : ' WS-MUL-ENABLED-CNT
+           DISPLAY 'MUL() IN DISABLED RANGE : ' WS-MUL-DISABLED-CNT
            .
        8000-EXIT.
            EXIT.
 
+      ****************************************************************
+      * LOG THIS RUN TO THE SHOP-WIDE RUN LEDGER                     *
+      ****************************************************************
+       8500-LOG-RUN.
+
+           ACCEPT WS-LEDGER-END-TS FROM TIME
+           MOVE SPACES TO LEDGER-RECORD
+           STRING 'MULL-IT-OVER' DELIMITED BY SIZE
+                  ' INFILE=INFILE.TXT' DELIMITED BY SIZE
+                  ' START=' DELIMITED BY SIZE
+                  WS-LEDGER-START-TS DELIMITED BY SIZE
+                  ' END=' DELIMITED BY SIZE
+                  WS-LEDGER-END-TS DELIMITED BY SIZE
+                  ' TOTAL=' DELIMITED BY SIZE
+                  WS-TOTAL DELIMITED BY SIZE
+               INTO LEDGER-RECORD
+           OPEN EXTEND RUN-LEDGER-FILE
+           WRITE LEDGER-RECORD
+           CLOSE RUN-LEDGER-FILE
+           .
+       8500-EXIT.
+           EXIT.
+
       ****************************************************************
       * CLOSE FILE                                                   *
       ****************************************************************
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE REJECTS-FILE
+           .
        9000-EXIT.
            EXIT.
 
