@@ -39,10 +39,19 @@
            05  MAP-SUB-CHAR                       PIC 9(3).
 
        01  WS-VISITED-ARR.
-           05 WS-VISITED 
+           05 WS-VISITED
                     OCCURS 15 TO 141 TIMES DEPENDING ON ARR-LENGTH
                                                   PIC X(141).
 
+      *    MARKS EVERY TILE THAT BELONGS TO AT LEAST ONE PATH ACHIEVING
+      *    WS-FINAL-SCORE, POPULATED BY THE SECOND PASS (3200/3300)
+       01  WS-BEST-SEAT-ARR.
+           05 WS-BEST-SEAT
+                    OCCURS 15 TO 141 TIMES DEPENDING ON ARR-LENGTH
+                                                  PIC X(141).
+       01  WS-BEST-SEAT-COUNT                     PIC 9(5)  VALUE 0.
+       01  WS-MARK-PTR                            PIC 9(5).
+
 
       *    STACK FOR LOCATIONS VISITED            
        01  WS-STACK-TABLE.
@@ -96,6 +105,8 @@
            PERFORM 2000-CONVERT-FILE-TO-ARRAY THRU 2000-EXIT
                UNTIL END-OF-FILE
            PERFORM 3000-FIND-START            THRU 3000-EXIT
+           PERFORM 3200-FIND-START-PASS2      THRU 3200-EXIT
+           PERFORM 3400-COUNT-BEST-SEATS      THRU 3400-EXIT
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
            .
@@ -136,10 +147,10 @@
        3000-FIND-START.
 
            MOVE 1 TO MAP-ARR-SUB
-           PERFORM UNTIL MAP-ARR-SUB EQUALS(ARR-LENGTH + 1)
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
                MOVE 1 TO MAP-SUB-CHAR
-               PERFORM UNTIL MAP-SUB-CHAR EQUALS(ARR-LENGTH + 1)   
-                   IF WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUALS 'S'
+               PERFORM UNTIL MAP-SUB-CHAR EQUAL (ARR-LENGTH + 1)   
+                   IF WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUAL  'S'
                        PERFORM 3100-CALCULATE-SCORE THRU 3100-EXIT                 
                    END-IF
                    ADD 1 TO MAP-SUB-CHAR
@@ -163,7 +174,7 @@
            .
            LOOK-FOR-PATH.       
       *    CHECK IF ON END POINT
-           IF WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1) EQUALS 'E' 
+           IF WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1) EQUAL  'E' 
 TEST  *     DISPLAY 'END REACHED'
 TEST  *     DISPLAY 'STACK = ' WS-STACK-TABLE    
                PERFORM 3900-GET-TURNS THRU 3900-EXIT   
@@ -171,7 +182,7 @@ TEST  *     DISPLAY 'STACK = ' WS-STACK-TABLE
                MULTIPLY 1000 BY WS-TURNS
                ADD WS-TURNS TO WS-CURRENT-SCORE              
                IF WS-CURRENT-SCORE LESS WS-FINAL-SCORE 
-               OR WS-FINAL-SCORE EQUALS 0
+               OR WS-FINAL-SCORE EQUAL  0
 TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE                
                    MOVE WS-CURRENT-SCORE TO WS-FINAL-SCORE
                END-IF
@@ -187,11 +198,11 @@ TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE
       *    MOVE UP IF POSSIBLE
            IF  WS-CURR-NODE-ROW GREATER 1       
                IF (WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1) 
-                  EQUALS '.' 
+                  EQUAL  '.' 
                OR WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1) 
-                  EQUALS 'E')  
+                  EQUAL  'E')  
               AND WS-VISITED(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
-                  NOT EQUALS 'Y'    
+                  NOT EQUAL  'Y'    
                    SUBTRACT 1 FROM WS-CURR-NODE-ROW   
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -201,11 +212,11 @@ TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE
       *    MOVE RIGHT IF POSSIBLE
            IF  WS-CURR-NODE-COL LESS ARR-LENGTH
                IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1) 
-                  EQUALS '.'  
+                  EQUAL  '.'  
                OR WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1) 
-                  EQUALS 'E')  
+                  EQUAL  'E')  
               AND WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1)
-                  NOT EQUALS 'Y'                
+                  NOT EQUAL  'Y'                
                    ADD 1 TO WS-CURR-NODE-COL
                    GO TO LOOK-FOR-PATH
            END-IF
@@ -214,11 +225,11 @@ TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE
       *    MOVE DOWN IF POSSIBLE
            IF  WS-CURR-NODE-ROW LESS ARR-LENGTH    
                IF (WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1) 
-                  EQUALS '.' 
+                  EQUAL  '.' 
                OR WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1) 
-                  EQUALS 'E')  
+                  EQUAL  'E')  
               AND WS-VISITED(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
-                  NOT EQUALS 'Y'                                                   
+                  NOT EQUAL  'Y'                                                   
                    ADD 1 TO WS-CURR-NODE-ROW         
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -228,11 +239,11 @@ TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE
       *    MOVE LEFT IF POSSIBLE
            IF  WS-CURR-NODE-COL GREATER 1
                IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1) 
-                  EQUALS '.'  
+                  EQUAL  '.'  
                OR WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1) 
-                  EQUALS 'E')  
+                  EQUAL  'E')  
               AND WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1)
-                  NOT EQUALS 'Y'  
+                  NOT EQUAL  'Y'  
                    SUBTRACT 1 FROM WS-CURR-NODE-COL
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -244,7 +255,7 @@ TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE
                MOVE ' ' TO 
                           WS-VISITED(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)      
       *    EXIT CONDITION: STACK HAS ONE NODE (STARTING POINT) REMAINING
-               IF WS-STACK-CNT EQUALS 0 
+               IF WS-STACK-CNT EQUAL  0 
                    GO TO 3100-EXIT
                END-IF      
                MOVE WS-STACK-IO TO WS-PRIOR-NODE
@@ -256,86 +267,307 @@ TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE
                                                  GIVING WS-NODE-DIFF-COL    
                EVALUATE TRUE
       *            NODE MOVED DOWN
-                   WHEN WS-NODE-DIFF-ROW EQUALS  1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0               
+                   WHEN WS-NODE-DIFF-ROW EQUAL   1 AND 
+                        WS-NODE-DIFF-COL EQUAL   0               
                        GO TO LOOK-RIGHT                     
       *            NODE MOVED UP              
-                   WHEN WS-NODE-DIFF-ROW EQUALS -1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0
+                   WHEN WS-NODE-DIFF-ROW EQUAL  -1 AND 
+                        WS-NODE-DIFF-COL EQUAL   0
                        GO TO LOOK-LEFT
       *            NODE MOVED LEFT
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS -1
+                   WHEN WS-NODE-DIFF-ROW EQUAL   0 AND 
+                        WS-NODE-DIFF-COL EQUAL  -1
                        GO TO LOOK-DOWN
       *            NODE MOVED RIGHT             
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS  1
+                   WHEN WS-NODE-DIFF-ROW EQUAL   0 AND 
+                        WS-NODE-DIFF-COL EQUAL   1
                        GO TO POP-STACK                     
                END-EVALUATE     
            END-IF
            .
        3100-EXIT.
-           EXIT. 
+           EXIT.
+
+      *****************************************************************
+      * SECOND PASS: LOCATE 'S' AGAIN AND MARK EVERY TILE THAT LIES ON *
+      * A PATH ACHIEVING WS-FINAL-SCORE (THE "BEST SEAT" TILES)       *
+      *****************************************************************
+       3200-FIND-START-PASS2.
+
+           MOVE SPACES TO WS-BEST-SEAT-ARR
+           MOVE 1 TO MAP-ARR-SUB
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
+               MOVE 1 TO MAP-SUB-CHAR
+               PERFORM UNTIL MAP-SUB-CHAR EQUAL (ARR-LENGTH + 1)
+                   IF WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUAL  'S'
+                       PERFORM 3300-MARK-BEST-SEATS THRU 3300-EXIT
+                   END-IF
+                   ADD 1 TO MAP-SUB-CHAR
+               END-PERFORM
+               ADD 1 TO MAP-ARR-SUB
+           END-PERFORM
+           .
+       3200-EXIT.
+           EXIT.
 
       *****************************************************************
-      * LOOP THROUGH STACK AND DETERMINE AMOUNT OF TURNS REQUIRED     *
-      ***************************************************************** 
+      * SAME EXHAUSTIVE BACKTRACKING SEARCH AS 3100-CALCULATE-SCORE,  *
+      * BUT INSTEAD OF KEEPING THE LOWEST SCORE SEEN, EVERY COMPLETE  *
+      * PATH THAT TIES WS-FINAL-SCORE HAS ALL OF ITS TILES (INCLUDING *
+      * THE 'E' TILE, WHICH IS NEVER PUSHED TO THE STACK) MARKED IN   *
+      * WS-BEST-SEAT-ARR BEFORE BACKTRACKING CONTINUES                *
+      *****************************************************************
+       3300-MARK-BEST-SEATS.
+
+      *    START POINTERS
+           MOVE MAP-ARR-SUB     TO WS-CURR-NODE-ROW
+           MOVE MAP-SUB-CHAR    TO WS-CURR-NODE-COL
+           MOVE 0               TO WS-CURRENT-SCORE
+           MOVE SPACES          TO WS-VISITED-ARR
+           .
+           MARK-LOOK-FOR-PATH.
+      *    CHECK IF ON END POINT
+           IF WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1) EQUAL  'E'
+               PERFORM 3900-GET-TURNS THRU 3900-EXIT
+               MOVE WS-STACK-CNT TO WS-CURRENT-SCORE
+               MULTIPLY 1000 BY WS-TURNS
+               ADD WS-TURNS TO WS-CURRENT-SCORE
+               IF WS-CURRENT-SCORE EQUAL  WS-FINAL-SCORE
+                   MOVE 'Y' TO
+                    WS-BEST-SEAT(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1)
+                   PERFORM VARYING WS-MARK-PTR FROM 1 BY 1
+                           UNTIL WS-MARK-PTR GREATER WS-STACK-CNT
+                       MOVE 'Y' TO WS-BEST-SEAT
+                        (WS-STACK-ITEM-ROW(WS-MARK-PTR))
+                        (WS-STACK-ITEM-COL(WS-MARK-PTR):1)
+                   END-PERFORM
+               END-IF
+               GO TO MARK-POP-STACK
+           END-IF
+
+      *    ADD NODE TO STACK
+           MOVE WS-CURRENT-NODE TO WS-STACK-IO
+           PERFORM 7000-STACK-PUSH THRU 7000-EXIT
+           MOVE 'Y' TO WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1)
+           .
+           MARK-LOOK-UP.
+      *    MOVE UP IF POSSIBLE
+           IF  WS-CURR-NODE-ROW GREATER 1
+               IF (WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
+                  EQUAL  '.'
+               OR WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
+                  EQUAL  'E')
+              AND WS-VISITED(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
+                  NOT EQUAL  'Y'
+                   SUBTRACT 1 FROM WS-CURR-NODE-ROW
+                   GO TO MARK-LOOK-FOR-PATH
+               END-IF
+           END-IF
+           .
+           MARK-LOOK-RIGHT.
+      *    MOVE RIGHT IF POSSIBLE
+           IF  WS-CURR-NODE-COL LESS ARR-LENGTH
+               IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1)
+                  EQUAL  '.'
+               OR WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1)
+                  EQUAL  'E')
+              AND WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1:1)
+                  NOT EQUAL  'Y'
+                   ADD 1 TO WS-CURR-NODE-COL
+                   GO TO MARK-LOOK-FOR-PATH
+           END-IF
+           .
+           MARK-LOOK-DOWN.
+      *    MOVE DOWN IF POSSIBLE
+           IF  WS-CURR-NODE-ROW LESS ARR-LENGTH
+               IF (WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
+                  EQUAL  '.'
+               OR WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
+                  EQUAL  'E')
+              AND WS-VISITED(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
+                  NOT EQUAL  'Y'
+                   ADD 1 TO WS-CURR-NODE-ROW
+                   GO TO MARK-LOOK-FOR-PATH
+               END-IF
+           END-IF
+           .
+           MARK-LOOK-LEFT.
+      *    MOVE LEFT IF POSSIBLE
+           IF  WS-CURR-NODE-COL GREATER 1
+               IF (WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1)
+                  EQUAL  '.'
+               OR WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1)
+                  EQUAL  'E')
+              AND WS-VISITED(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1)
+                  NOT EQUAL  'Y'
+                   SUBTRACT 1 FROM WS-CURR-NODE-COL
+                   GO TO MARK-LOOK-FOR-PATH
+               END-IF
+           END-IF
+           .
+           MARK-POP-STACK.
+           IF WS-STACK-CNT GREATER 0
+               PERFORM 7100-STACK-POP THRU 7100-EXIT
+               MOVE ' ' TO
+                          WS-VISITED(WS-STACK-IO-ROW)(WS-STACK-IO-COL:1)
+      *    EXIT CONDITION: STACK HAS ONE NODE (STARTING POINT) REMAINING
+               IF WS-STACK-CNT EQUAL  0
+                   GO TO 3300-EXIT
+               END-IF
+               MOVE WS-STACK-IO TO WS-PRIOR-NODE
+               PERFORM 7200-STACK-PEEK THRU 7200-EXIT
+               MOVE WS-STACK-IO TO WS-CURRENT-NODE
+               SUBTRACT WS-PREV-NODE-ROW FROM WS-CURR-NODE-ROW
+                                                 GIVING WS-NODE-DIFF-ROW
+               SUBTRACT WS-PREV-NODE-COL FROM WS-CURR-NODE-COL
+                                                 GIVING WS-NODE-DIFF-COL
+               EVALUATE TRUE
+      *            NODE MOVED DOWN
+                   WHEN WS-NODE-DIFF-ROW EQUAL   1 AND
+                        WS-NODE-DIFF-COL EQUAL   0
+                       GO TO MARK-LOOK-RIGHT
+      *            NODE MOVED UP
+                   WHEN WS-NODE-DIFF-ROW EQUAL  -1 AND
+                        WS-NODE-DIFF-COL EQUAL   0
+                       GO TO MARK-LOOK-LEFT
+      *            NODE MOVED LEFT
+                   WHEN WS-NODE-DIFF-ROW EQUAL   0 AND
+                        WS-NODE-DIFF-COL EQUAL  -1
+                       GO TO MARK-LOOK-DOWN
+      *            NODE MOVED RIGHT
+                   WHEN WS-NODE-DIFF-ROW EQUAL   0 AND
+                        WS-NODE-DIFF-COL EQUAL   1
+                       GO TO MARK-POP-STACK
+               END-EVALUATE
+           END-IF
+           .
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * COUNT ALL TILES MARKED BY 3300-MARK-BEST-SEATS                *
+      *****************************************************************
+       3400-COUNT-BEST-SEATS.
+
+           MOVE 0 TO WS-BEST-SEAT-COUNT
+           MOVE 1 TO MAP-ARR-SUB
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
+               MOVE 1 TO MAP-SUB-CHAR
+               PERFORM UNTIL MAP-SUB-CHAR EQUAL (ARR-LENGTH + 1)
+                   IF WS-BEST-SEAT(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUAL
+                      'Y'
+                       ADD 1 TO WS-BEST-SEAT-COUNT
+                   END-IF
+                   ADD 1 TO MAP-SUB-CHAR
+               END-PERFORM
+               ADD 1 TO MAP-ARR-SUB
+           END-PERFORM
+           .
+       3400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * LOOP THROUGH STACK AND DETERMINE AMOUNT OF TURNS REQUIRED.    *
+      * PER AOC DAY 16 SCORING, THE REINDEER STARTS FACING RIGHT, SO  *
+      * THAT IS THE DIRECTION THE VERY FIRST STEP IS COMPARED AGAINST *
+      * (NOT AN UNMATCHABLE SENTINEL, WHICH WOULD FORCE THE FIRST     *
+      * STEP TO ALWAYS COUNT AS A TURN). THE FINAL STEP ONTO 'E' IS   *
+      * NEVER PUSHED TO WS-STACK-TABLE, SO ITS TURN IS CHECKED         *
+      * SEPARATELY AFTER THE LOOP INSTEAD OF BEING SILENTLY DROPPED   *
+      *****************************************************************
        3900-GET-TURNS.
 
-           MOVE 0      TO WS-TURNS
-           MOVE 1      TO WS-TURN-PTR
-           MOVE SPACES TO WS-DIRECTION
+           MOVE 0 TO WS-TURNS
+           MOVE 1 TO WS-TURN-PTR
+           SET DIR-RIGHT TO TRUE
 
-           PERFORM UNTIL (WS-TURN-PTR + 1) EQUALS WS-STACK-CNT
+           PERFORM UNTIL WS-TURN-PTR EQUAL  WS-STACK-CNT
                MOVE WS-STACK-ITEM(WS-TURN-PTR)     TO WS-TURN-CURR-NODE
                MOVE WS-STACK-ITEM(WS-TURN-PTR + 1) TO WS-TURN-NEXT-NODE
+               PERFORM 3950-CHECK-TURN THRU 3950-EXIT
+               ADD 1 TO WS-TURN-PTR
+           END-PERFORM
 
-               EVALUATE TRUE
-                   WHEN WS-TURN-CURR-NODE-ROW EQUALS 
-                        WS-TURN-NEXT-NODE-ROW                  AND
-                        WS-TURN-CURR-NODE-COL LESS 
-                        WS-TURN-NEXT-NODE-COL
+           MOVE WS-STACK-ITEM(WS-STACK-CNT) TO WS-TURN-CURR-NODE
+           MOVE WS-CURRENT-NODE             TO WS-TURN-NEXT-NODE
+           PERFORM 3950-CHECK-TURN THRU 3950-EXIT
+           .
+       3900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * ADD TO WS-TURNS FOR THE DIRECTION CHANGE (IF ANY) BETWEEN     *
+      * WS-DIRECTION AND THE STEP FROM WS-TURN-CURR-NODE TO           *
+      * WS-TURN-NEXT-NODE: 0 IF UNCHANGED, 1 FOR A 90-DEGREE TURN, OR *
+      * 2 FOR A FULL REVERSAL (E.G. RIGHT TO LEFT), SINCE THE REAL    *
+      * REINDEER CAN ONLY TURN 90 DEGREES AT A TIME. A REVERSAL CAN   *
+      * ONLY HAPPEN ON THE VERY FIRST STEP OF THE PATH (S'S ASSUMED   *
+      * START-FACING-RIGHT VS. ITS ACTUAL FIRST MOVE) - EVERY LATER   *
+      * STEP IS TO A CELL ADJACENT TO THE PRIOR ONE, AND REVERSING    *
+      * INTO THE PRIOR CELL IS ALREADY BLOCKED BY WS-VISITED-ARR      *
+      *****************************************************************
+       3950-CHECK-TURN.
+
+           EVALUATE TRUE
+               WHEN WS-TURN-CURR-NODE-ROW EQUAL
+                    WS-TURN-NEXT-NODE-ROW                  AND
+                    WS-TURN-CURR-NODE-COL LESS
+                    WS-TURN-NEXT-NODE-COL
+                       IF DIR-RIGHT
+                           CONTINUE
+                       ELSE
+                           IF DIR-LEFT
+                               ADD 2 TO WS-TURNS
+                           ELSE
+                               ADD 1 TO WS-TURNS
+                           END-IF
+                           SET DIR-RIGHT TO TRUE
+                       END-IF
+               WHEN WS-TURN-CURR-NODE-ROW EQUAL
+                    WS-TURN-NEXT-NODE-ROW                  AND
+                    WS-TURN-CURR-NODE-COL GREATER
+                    WS-TURN-NEXT-NODE-COL
+                       IF DIR-LEFT
+                           CONTINUE
+                       ELSE
                            IF DIR-RIGHT
-                               CONTINUE
-                           ELSE 
+                               ADD 2 TO WS-TURNS
+                           ELSE
                                ADD 1 TO WS-TURNS
-                               SET DIR-RIGHT TO TRUE                               
                            END-IF
-                   WHEN WS-TURN-CURR-NODE-ROW EQUALS 
-                        WS-TURN-NEXT-NODE-ROW                  AND
-                        WS-TURN-CURR-NODE-COL GREATER 
-                        WS-TURN-NEXT-NODE-COL
-                           IF DIR-LEFT
-                               CONTINUE
-                           ELSE 
+                           SET DIR-LEFT TO TRUE
+                       END-IF
+               WHEN WS-TURN-CURR-NODE-ROW LESS
+                    WS-TURN-NEXT-NODE-ROW                  AND
+                    WS-TURN-CURR-NODE-COL EQUAL
+                    WS-TURN-NEXT-NODE-COL
+                       IF DIR-DOWN
+                           CONTINUE
+                       ELSE
+                           IF DIR-UP
+                               ADD 2 TO WS-TURNS
+                           ELSE
                                ADD 1 TO WS-TURNS
-                               SET DIR-LEFT TO TRUE                                
-                           END-IF                           
-                   WHEN WS-TURN-CURR-NODE-ROW LESS 
-                        WS-TURN-NEXT-NODE-ROW                  AND
-                        WS-TURN-CURR-NODE-COL EQUALS 
-                        WS-TURN-NEXT-NODE-COL
+                           END-IF
+                           SET DIR-DOWN TO TRUE
+                       END-IF
+               WHEN WS-TURN-CURR-NODE-ROW GREATER
+                    WS-TURN-NEXT-NODE-ROW                  AND
+                    WS-TURN-CURR-NODE-COL EQUAL
+                    WS-TURN-NEXT-NODE-COL
+                       IF DIR-UP
+                           CONTINUE
+                       ELSE
                            IF DIR-DOWN
-                               CONTINUE
-                           ELSE 
+                               ADD 2 TO WS-TURNS
+                           ELSE
                                ADD 1 TO WS-TURNS
-                               SET DIR-DOWN TO TRUE                               
-                           END-IF                             
-                   WHEN WS-TURN-CURR-NODE-ROW GREATER
-                        WS-TURN-NEXT-NODE-ROW                  AND
-                        WS-TURN-CURR-NODE-COL EQUALS 
-                        WS-TURN-NEXT-NODE-COL
-                           IF DIR-UP
-                               CONTINUE
-                           ELSE 
-                               ADD 1 TO WS-TURNS
-                               SET DIR-UP TO TRUE                                
-                           END-IF      
-               END-EVALUATE
-               ADD 1 TO WS-TURN-PTR
-           END-PERFORM
+                           END-IF
+                           SET DIR-UP TO TRUE
+                       END-IF
+           END-EVALUATE
            .
-       3900-EXIT.
+       3950-EXIT.
            EXIT.
 
       *****************************************************************
@@ -380,12 +612,42 @@ TEST       DISPLAY 'SCORE = ' WS-CURRENT-SCORE
       * DISPLAY SCORE OF TRAIL                                        *
       *****************************************************************
        8000-DISPLAY-RESULTS.
-            
+
            DISPLAY 'LOWEST SCORE = ' WS-FINAL-SCORE
+           DISPLAY 'BEST SEAT COUNT = ' WS-BEST-SEAT-COUNT
+           PERFORM 8100-MARK-PATH-ON-MAP      THRU 8100-EXIT
+           MOVE 1 TO MAP-ARR-SUB
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
+               DISPLAY WS-MAP(MAP-ARR-SUB)(1:ARR-LENGTH)
+               ADD 1 TO MAP-ARR-SUB
+           END-PERFORM
            .
        8000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * OVERLAY 'O' ON WS-MAP FOR EVERY TILE WS-BEST-SEAT MARKED, SO  *
+      * THE WINNING PATH(S) TRACKED THROUGH WS-STACK-TABLE CAN BE     *
+      * SEEN DIRECTLY ON THE MAZE INSTEAD OF ONLY AS A NUMERIC SCORE  *
+      *****************************************************************
+       8100-MARK-PATH-ON-MAP.
+
+           MOVE 1 TO MAP-ARR-SUB
+           PERFORM UNTIL MAP-ARR-SUB EQUAL (ARR-LENGTH + 1)
+               MOVE 1 TO MAP-SUB-CHAR
+               PERFORM UNTIL MAP-SUB-CHAR EQUAL (ARR-LENGTH + 1)
+                   IF WS-BEST-SEAT(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUAL
+                      'Y'
+                       MOVE 'O' TO WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1)
+                   END-IF
+                   ADD 1 TO MAP-SUB-CHAR
+               END-PERFORM
+               ADD 1 TO MAP-ARR-SUB
+           END-PERFORM
+           .
+       8100-EXIT.
+           EXIT.
+
       *****************************************************************
       * CLOSE FILE                                                    *
       *****************************************************************
