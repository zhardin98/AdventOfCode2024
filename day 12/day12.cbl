@@ -13,6 +13,11 @@
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *    REGION INVENTORY REPORT, ONE LINE PER DISCOVERED REGION
+           SELECT REGION-REPORT-FILE
+               ASSIGN TO 'REGION-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -23,6 +28,14 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                           PIC X(140).
 
+       FD  REGION-REPORT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REGION-REPORT-RECORD.
+       01  REGION-REPORT-RECORD                   PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -43,16 +56,29 @@
            05  MAP-ARR-SUB                         PIC 9(3)  VALUE 1.
            05  MAP-SUB-CHAR                        PIC 9(3).     
 
+      *    EACH CELL HOLDS THE NUMERIC ID OF THE REGION IT BELONGS TO
+      *    (0 MEANS NOT YET ASSIGNED) INSTEAD OF A SINGLE PRINTABLE
+      *    CHARACTER, SO THE ID SPACE ISN'T CAPPED AT THE SIZE OF ANY
+      *    ONE CHARACTER SET
        01  WS-ID-ARR.
-           05 WS-ID OCCURS 10 TO 140 TIMES DEPENDING ON ARR-LENGTH
-                                                  PIC X(140).     
-       01  WS-REGION-VALUE                        PIC X(1).  
+           05 WS-ID-ROW OCCURS 10 TO 140 TIMES DEPENDING ON ARR-LENGTH.
+               10 WS-ID-COL OCCURS 140 TIMES     PIC 9(4).
+       01  WS-REGION-VALUE                        PIC X(1).
 
        01  WS-CURRENT-NODE.
            05 WS-CURR-NODE-ROW                    PIC 9(3).
            05 WS-CURR-NODE-COL                    PIC 9(3).
 
-       01  WS-MAP-ID                              PIC X(1) VALUE ' '.
+      *    NUMERIC REGION ID, INCREMENTED ONCE PER NEWLY DISCOVERED
+      *    REGION -- SUPPORTS UP TO 9999 REGIONS PER MAP, FAR PAST THE
+      *    89-SYMBOL CEILING OF THE OLD PRINTABLE-CHARACTER SEQUENCE
+       01  WS-MAP-ID                              PIC 9(4) VALUE 0.
+       01  WS-MAX-REGION-ID                       PIC 9(4) VALUE 0.
+
+      *    PLANT-TYPE LETTER OF EACH REGION, CAPTURED WHEN ITS ID IS
+      *    FIRST ASSIGNED, INDEXED BY THAT SAME NUMERIC REGION ID
+       01  WS-REGION-PLANT-ARR.
+           05 WS-REGION-PLANT OCCURS 9999 TIMES   PIC X(1).
 
       *    STACK FOR LOCATIONS VISITED            
        01  WS-STACK-TABLE.
@@ -74,15 +100,21 @@
            05 WS-PREV-NODE-COL                    PIC 9(3).
 
        01  WS-PERM-ARR.
-           05 WS-PERM OCCURS 1000 TIMES           PIC 9(10). 
+           05 WS-PERM OCCURS 9999 TIMES           PIC 9(10).
 
        01  WS-AREA-ARR.
-           05 WS-AREA OCCURS 1000 TIMES           PIC 9(10). 
+           05 WS-AREA OCCURS 9999 TIMES           PIC 9(10).
 
-       01  WS-CALC-SUB                            PIC 9(4).
+       01  WS-CALC-SUB                            PIC 9(5).
 
        01  WS-TOTAL-PRICE                         PIC 9(10) VALUE 0.
 
+       01  WS-REGION-PRICE                        PIC 9(10) VALUE 0.
+       01  WS-CALC-SUB-EDIT                       PIC Z(4)9.
+       01  WS-AREA-EDIT                            PIC Z(9)9.
+       01  WS-PERM-EDIT                            PIC Z(9)9.
+       01  WS-REGION-PRICE-EDIT                    PIC Z(9)9.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -96,6 +128,7 @@
            PERFORM 2000-CONVERT-FILE-TO-ARRAY THRU 2000-EXIT
                UNTIL END-OF-FILE              
            PERFORM 3000-IDENTIFY-REGIONS      THRU 3000-EXIT
+           MOVE WS-MAP-ID TO WS-MAX-REGION-ID
            PERFORM 4000-CALCULATIONS          THRU 4000-EXIT
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
@@ -109,6 +142,7 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT REGION-REPORT-FILE
            .
        1000-EXIT.
 
@@ -142,9 +176,10 @@
                    GO TO 3000-EXIT
                END-IF
                PERFORM 3005-INCREMENT-MAP-ID THRU 3005-EXIT
-               MOVE WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1) 
-                                    TO WS-REGION-VALUE 
-               MOVE MAP-ARR-SUB     TO WS-CURR-NODE-ROW  
+               MOVE WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1)
+                                    TO WS-REGION-VALUE
+               MOVE WS-REGION-VALUE TO WS-REGION-PLANT(WS-MAP-ID)
+               MOVE MAP-ARR-SUB     TO WS-CURR-NODE-ROW
                MOVE MAP-SUB-CHAR    TO WS-CURR-NODE-COL
                PERFORM 7000-STACK-PUSH THRU 7000-EXIT
                PERFORM 3100-SEARCH-NEIGHBORS THRU 3100-EXIT
@@ -155,193 +190,16 @@
            EXIT.
 
       *****************************************************************
-      * "INCREMENT" MAP ID                                            *
+      * "INCREMENT" MAP ID -- NUMERIC, SO THE REGION COUNT ISN'T      *
+      * CAPPED BY HOW MANY PRINTABLE CHARACTERS EXIST                *
       *****************************************************************
        3005-INCREMENT-MAP-ID.
 
-           EVALUATE WS-MAP-ID
-               WHEN ' '
-                   MOVE 'A' TO WS-MAP-ID
-               WHEN 'A' 
-                   MOVE 'B' TO WS-MAP-ID
-               WHEN 'B' 
-                   MOVE 'C' TO WS-MAP-ID
-               WHEN 'C' 
-                   MOVE 'D' TO WS-MAP-ID
-               WHEN 'D' 
-                   MOVE 'E' TO WS-MAP-ID
-               WHEN 'E' 
-                   MOVE 'F' TO WS-MAP-ID
-               WHEN 'F' 
-                   MOVE 'G' TO WS-MAP-ID
-               WHEN 'G' 
-                   MOVE 'H' TO WS-MAP-ID
-               WHEN 'H' 
-                   MOVE 'I' TO WS-MAP-ID
-               WHEN 'I' 
-                   MOVE 'J' TO WS-MAP-ID
-               WHEN 'J' 
-                   MOVE 'K' TO WS-MAP-ID
-               WHEN 'K' 
-                   MOVE 'L' TO WS-MAP-ID
-               WHEN 'L' 
-                   MOVE 'M' TO WS-MAP-ID
-               WHEN 'M'                *> N SKIPPED SINCE THAT IS A FLAG
-                   MOVE 'O' TO WS-MAP-ID
-               WHEN 'O' 
-                   MOVE 'P' TO WS-MAP-ID
-               WHEN 'P' 
-                   MOVE 'Q' TO WS-MAP-ID
-               WHEN 'Q' 
-                   MOVE 'R' TO WS-MAP-ID
-               WHEN 'R' 
-                   MOVE 'S' TO WS-MAP-ID
-               WHEN 'S' 
-                   MOVE 'T' TO WS-MAP-ID
-               WHEN 'T' 
-                   MOVE 'U' TO WS-MAP-ID
-               WHEN 'U' 
-                   MOVE 'V' TO WS-MAP-ID
-               WHEN 'V' 
-                   MOVE 'W' TO WS-MAP-ID
-               WHEN 'W' 
-                   MOVE 'X' TO WS-MAP-ID
-               WHEN 'X' 
-                   MOVE 'Y' TO WS-MAP-ID
-               WHEN 'Y' 
-                   MOVE 'Z' TO WS-MAP-ID
-               WHEN 'Z' 
-                   MOVE 'a' TO WS-MAP-ID
-               WHEN 'a' 
-                   MOVE 'b' TO WS-MAP-ID
-               WHEN 'b' 
-                   MOVE 'c' TO WS-MAP-ID
-               WHEN 'c' 
-                   MOVE 'd' TO WS-MAP-ID
-               WHEN 'd' 
-                   MOVE 'e' TO WS-MAP-ID
-               WHEN 'e' 
-                   MOVE 'f' TO WS-MAP-ID
-               WHEN 'f' 
-                   MOVE 'g' TO WS-MAP-ID
-               WHEN 'g' 
-                   MOVE 'h' TO WS-MAP-ID
-               WHEN 'h' 
-                   MOVE 'i' TO WS-MAP-ID
-               WHEN 'i' 
-                   MOVE 'j' TO WS-MAP-ID
-               WHEN 'j' 
-                   MOVE 'k' TO WS-MAP-ID
-               WHEN 'k' 
-                   MOVE 'l' TO WS-MAP-ID
-               WHEN 'l' 
-                   MOVE 'm' TO WS-MAP-ID
-               WHEN 'm'                
-                   MOVE 'n' TO WS-MAP-ID
-               WHEN 'n'
-                   MOVE 'o' TO WS-MAP-ID
-               WHEN 'o' 
-                   MOVE 'p' TO WS-MAP-ID
-               WHEN 'p' 
-                   MOVE 'q' TO WS-MAP-ID
-               WHEN 'q' 
-                   MOVE 'r' TO WS-MAP-ID
-               WHEN 'r' 
-                   MOVE 's' TO WS-MAP-ID
-               WHEN 's' 
-                   MOVE 't' TO WS-MAP-ID
-               WHEN 't' 
-                   MOVE 'u' TO WS-MAP-ID
-               WHEN 'u' 
-                   MOVE 'v' TO WS-MAP-ID
-               WHEN 'v' 
-                   MOVE 'w' TO WS-MAP-ID
-               WHEN 'w' 
-                   MOVE 'x' TO WS-MAP-ID
-               WHEN 'x' 
-                   MOVE 'y' TO WS-MAP-ID
-               WHEN 'y' 
-                   MOVE 'z' TO WS-MAP-ID
-               WHEN 'z' 
-                   MOVE '0' TO WS-MAP-ID   
-               WHEN '0' 
-                   MOVE '1' TO WS-MAP-ID
-               WHEN '1' 
-                   MOVE '2' TO WS-MAP-ID
-               WHEN '2' 
-                   MOVE '3' TO WS-MAP-ID
-               WHEN '3' 
-                   MOVE '4' TO WS-MAP-ID
-               WHEN '4' 
-                   MOVE '5' TO WS-MAP-ID
-               WHEN '5' 
-                   MOVE '6' TO WS-MAP-ID
-               WHEN '6' 
-                   MOVE '7' TO WS-MAP-ID
-               WHEN '7' 
-                   MOVE '8' TO WS-MAP-ID
-               WHEN '8' 
-                   MOVE '9' TO WS-MAP-ID
-               WHEN '9' 
-                   MOVE '!' TO WS-MAP-ID   
-               WHEN '!' 
-                   MOVE '"' TO WS-MAP-ID
-               WHEN '"' 
-                   MOVE '#' TO WS-MAP-ID
-               WHEN '#' 
-                   MOVE '$' TO WS-MAP-ID
-               WHEN '$' 
-                   MOVE '%' TO WS-MAP-ID
-               WHEN '%' 
-                   MOVE '&' TO WS-MAP-ID
-               WHEN '&' 
-                   MOVE '\' TO WS-MAP-ID
-               WHEN '\'
-                   MOVE '(' TO WS-MAP-ID
-               WHEN '(' 
-                   MOVE ')' TO WS-MAP-ID
-               WHEN ')'
-                   MOVE '*' TO WS-MAP-ID
-               WHEN '*'
-                   MOVE '+' TO WS-MAP-ID
-               WHEN '+'
-                   MOVE ',' TO WS-MAP-ID
-               WHEN ','
-                   MOVE '-' TO WS-MAP-ID
-               WHEN '-'
-                   MOVE '.' TO WS-MAP-ID
-               WHEN '.'
-                   MOVE '/' TO WS-MAP-ID
-               WHEN '/'
-                   MOVE ':' TO WS-MAP-ID
-               WHEN ':'
-                   MOVE ';' TO WS-MAP-ID
-               WHEN ';'
-                   MOVE '<' TO WS-MAP-ID
-               WHEN '<'
-                   MOVE '=' TO WS-MAP-ID
-               WHEN '='
-                   MOVE '>' TO WS-MAP-ID
-               WHEN '>'
-                   MOVE '?' TO WS-MAP-ID
-               WHEN '?'
-                   MOVE '@' TO WS-MAP-ID
-               WHEN '@'
-                   MOVE '[' TO WS-MAP-ID
-               WHEN '['
-                   MOVE ']' TO WS-MAP-ID
-               WHEN ']'
-                   MOVE '^' TO WS-MAP-ID
-               WHEN '^'
-                   MOVE '_' TO WS-MAP-ID
-               WHEN '_'
-                   MOVE '`' TO WS-MAP-ID
-               WHEN '`'
-                   DISPLAY 'END OF ID SEQUENCE'
-                   PERFORM 9999-ABEND THRU 9999-EXIT
-           END-EVALUATE
-
-
+           ADD 1 TO WS-MAP-ID
+           IF WS-MAP-ID GREATER 9999
+               DISPLAY 'END OF ID SEQUENCE'
+               PERFORM 9999-ABEND THRU 9999-EXIT
+           END-IF
            .
        3005-EXIT.
            EXIT.
@@ -356,7 +214,7 @@
            PERFORM UNTIL MAP-ARR-SUB GREATER ARR-LENGTH
                MOVE 1 TO MAP-SUB-CHAR
                PERFORM UNTIL MAP-SUB-CHAR GREATER ARR-LENGTH              
-                   MOVE 'N' TO WS-ID(MAP-ARR-SUB)(MAP-SUB-CHAR:1)
+                   MOVE 0 TO WS-ID-COL(MAP-ARR-SUB, MAP-SUB-CHAR)
                    ADD 1 TO MAP-SUB-CHAR
                END-PERFORM
                ADD 1 TO MAP-ARR-SUB
@@ -374,7 +232,7 @@
            PERFORM UNTIL MAP-ARR-SUB GREATER ARR-LENGTH
                MOVE 1 TO MAP-SUB-CHAR
                PERFORM UNTIL MAP-SUB-CHAR GREATER ARR-LENGTH
-                   IF WS-ID(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUALS 'N'                    
+                   IF WS-ID-COL(MAP-ARR-SUB, MAP-SUB-CHAR) EQUAL 0
                        GO TO 3020-EXIT
                    END-IF
                    ADD 1 TO MAP-SUB-CHAR
@@ -394,21 +252,21 @@
       *****************************************************************
        3100-SEARCH-NEIGHBORS.
 
-           LOOK-FOR-PATH.    
-      *    MARK NODE AS VISITED                  
-           MOVE WS-MAP-ID TO 
-                            WS-ID(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1)
+           LOOK-FOR-PATH.
+      *    MARK NODE AS VISITED
+           MOVE WS-MAP-ID TO
+                    WS-ID-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL)
            MOVE WS-CURRENT-NODE TO WS-STACK-IO
       *    ADD NODE TO STACK       
            PERFORM 7000-STACK-PUSH THRU 7000-EXIT 
            .
            LOOK-UP.
       *    MOVE UP IF POSSIBLE
-           IF  WS-CURR-NODE-ROW GREATER 1 
+           IF  WS-CURR-NODE-ROW GREATER 1
                IF WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
-                  EQUALS WS-REGION-VALUE                   AND 
-                  WS-ID(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
-                  EQUALS 'N'
+                  EQUAL WS-REGION-VALUE                   AND
+                  WS-ID-COL(WS-CURR-NODE-ROW - 1, WS-CURR-NODE-COL)
+                  EQUAL 0
                    SUBTRACT 1 FROM WS-CURR-NODE-ROW
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -416,11 +274,11 @@
            .
            LOOK-RIGHT.
       *    MOVE RIGHT IF POSSIBLE
-           IF  WS-CURR-NODE-COL LESS ARR-LENGTH               
+           IF  WS-CURR-NODE-COL LESS ARR-LENGTH
                IF WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1 :1)
-                  EQUALS WS-REGION-VALUE                   AND 
-                  WS-ID(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1 :1)
-                  EQUALS 'N'            
+                  EQUAL WS-REGION-VALUE                   AND
+                  WS-ID-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL + 1)
+                  EQUAL 0
                    ADD 1 TO WS-CURR-NODE-COL
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -430,9 +288,9 @@
       *    MOVE DOWN IF POSSIBLE
            IF  WS-CURR-NODE-ROW LESS ARR-LENGTH
                IF WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
-                  EQUALS WS-REGION-VALUE                   AND 
-                  WS-ID(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
-                  EQUALS 'N'                   
+                  EQUAL WS-REGION-VALUE                   AND
+                  WS-ID-COL(WS-CURR-NODE-ROW + 1, WS-CURR-NODE-COL)
+                  EQUAL 0
                    ADD 1 TO WS-CURR-NODE-ROW
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -440,11 +298,11 @@
            .
            LOOK-LEFT.
       *    MOVE LEFT IF POSSIBLE
-           IF  WS-CURR-NODE-COL GREATER 1               
+           IF  WS-CURR-NODE-COL GREATER 1
                IF WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1 :1)
-                  EQUALS WS-REGION-VALUE                   AND 
-                  WS-ID(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1 :1)
-                  EQUALS 'N'     
+                  EQUAL WS-REGION-VALUE                   AND
+                  WS-ID-COL(WS-CURR-NODE-ROW, WS-CURR-NODE-COL - 1)
+                  EQUAL 0
                    SUBTRACT 1 FROM WS-CURR-NODE-COL
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -454,7 +312,7 @@
            IF WS-STACK-CNT GREATER 0         
                PERFORM 7100-STACK-POP THRU 7100-EXIT
       *    EXIT CONDITION: STACK HAS ONE NODE (TRAILHEAD) REMAINING
-               IF WS-STACK-CNT EQUALS 0 
+               IF WS-STACK-CNT EQUAL 0 
                    GO TO 3100-EXIT
                END-IF      
                MOVE WS-STACK-IO TO WS-PRIOR-NODE
@@ -466,20 +324,20 @@
                                                  GIVING WS-NODE-DIFF-COL    
                EVALUATE TRUE
       *            NODE MOVED DOWN
-                   WHEN WS-NODE-DIFF-ROW EQUALS  1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0
+                   WHEN WS-NODE-DIFF-ROW EQUAL  1 AND 
+                        WS-NODE-DIFF-COL EQUAL  0
                        GO TO LOOK-RIGHT
       *            NODE MOVED UP              
-                   WHEN WS-NODE-DIFF-ROW EQUALS -1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0
+                   WHEN WS-NODE-DIFF-ROW EQUAL -1 AND 
+                        WS-NODE-DIFF-COL EQUAL  0
                        GO TO LOOK-LEFT
       *            NODE MOVED LEFT
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS -1
+                   WHEN WS-NODE-DIFF-ROW EQUAL  0 AND 
+                        WS-NODE-DIFF-COL EQUAL -1
                        GO TO LOOK-DOWN
       *            NODE MOVED RIGHT             
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS  1
+                   WHEN WS-NODE-DIFF-ROW EQUAL  0 AND 
+                        WS-NODE-DIFF-COL EQUAL  1
                        GO TO POP-STACK                     
                END-EVALUATE     
            END-IF
@@ -492,14 +350,15 @@
       *****************************************************************
        4000-CALCULATIONS.
 
-           MOVE ' ' TO WS-MAP-ID
-           MOVE 0   TO WS-CALC-SUB
+           MOVE 0 TO WS-MAP-ID
+           MOVE 0 TO WS-CALC-SUB
            PERFORM 4100-INITIALIZE-CALC-ARRAYS THRU 4100-EXIT
            MOVE 1 TO WS-CALC-SUB
-           PERFORM UNTIL WS-MAP-ID EQUALS '/'
+           PERFORM UNTIL WS-CALC-SUB GREATER WS-MAX-REGION-ID
                   PERFORM 3005-INCREMENT-MAP-ID       THRU 3005-EXIT
                   PERFORM 4200-CALCULATE-AREA         THRU 4200-EXIT
                   PERFORM 4300-CALCULATE-PERIMETER    THRU 4300-EXIT
+                  PERFORM 4400-LOG-REGION             THRU 4400-EXIT
                   ADD 1 TO WS-CALC-SUB
            END-PERFORM
 
@@ -514,7 +373,7 @@
 
            MOVE 1 TO WS-CALC-SUB
 
-           PERFORM UNTIL WS-CALC-SUB GREATER 1000
+           PERFORM UNTIL WS-CALC-SUB GREATER 9999
                MOVE 0 TO WS-PERM(WS-CALC-SUB)
                          WS-AREA(WS-CALC-SUB)
                ADD 1 TO WS-CALC-SUB
@@ -532,8 +391,8 @@
            PERFORM UNTIL MAP-ARR-SUB GREATER ARR-LENGTH
                MOVE 1 TO MAP-SUB-CHAR
                PERFORM UNTIL MAP-SUB-CHAR GREATER ARR-LENGTH
-                   IF WS-ID(MAP-ARR-SUB)(MAP-SUB-CHAR:1) 
-                      EQUALS WS-MAP-ID                     
+                   IF WS-ID-COL(MAP-ARR-SUB, MAP-SUB-CHAR)
+                      EQUAL WS-MAP-ID
                        ADD 1 TO WS-AREA(WS-CALC-SUB)
                    END-IF
                    ADD 1 TO MAP-SUB-CHAR
@@ -553,8 +412,8 @@
            PERFORM UNTIL MAP-ARR-SUB GREATER ARR-LENGTH
                MOVE 1 TO MAP-SUB-CHAR
                PERFORM UNTIL MAP-SUB-CHAR GREATER ARR-LENGTH
-                   IF WS-ID(MAP-ARR-SUB)(MAP-SUB-CHAR:1) 
-                      EQUALS WS-MAP-ID   
+                   IF WS-ID-COL(MAP-ARR-SUB, MAP-SUB-CHAR)
+                      EQUAL WS-MAP-ID
                        PERFORM 4310-CHECK-DIRECTIONS THRU 4310-EXIT
                    END-IF
                    ADD 1 TO MAP-SUB-CHAR
@@ -571,33 +430,63 @@
        4310-CHECK-DIRECTIONS.
 
       *    CHECK UP
-           IF MAP-ARR-SUB - 1 EQUALS 0 OR
-              WS-ID(MAP-ARR-SUB - 1)(MAP-SUB-CHAR:1) 
-                                NOT EQUALS WS-MAP-ID   
+           IF MAP-ARR-SUB - 1 EQUAL 0 OR
+              WS-ID-COL(MAP-ARR-SUB - 1, MAP-SUB-CHAR)
+                                NOT EQUAL WS-MAP-ID
                ADD 1 TO WS-PERM(WS-CALC-SUB)
            END-IF
       *    CHECK DOWN
-           IF MAP-ARR-SUB + 1 GREATER ARR-LENGTH OR           
-              WS-ID(MAP-ARR-SUB + 1)(MAP-SUB-CHAR:1)
-                                NOT EQUALS WS-MAP-ID                               
+           IF MAP-ARR-SUB + 1 GREATER ARR-LENGTH OR
+              WS-ID-COL(MAP-ARR-SUB + 1, MAP-SUB-CHAR)
+                                NOT EQUAL WS-MAP-ID
                ADD 1 TO WS-PERM(WS-CALC-SUB)
            END-IF
       *    CHECK RIGHT
-           IF MAP-SUB-CHAR + 1 EQUALS 0 OR
-              WS-ID(MAP-ARR-SUB)(MAP-SUB-CHAR + 1:1)
-                                NOT EQUALS WS-MAP-ID                             
+           IF MAP-SUB-CHAR + 1 EQUAL 0 OR
+              WS-ID-COL(MAP-ARR-SUB, MAP-SUB-CHAR + 1)
+                                NOT EQUAL WS-MAP-ID
                ADD 1 TO WS-PERM(WS-CALC-SUB)
-           END-IF      
+           END-IF
       *    CHCEK LEFT
            IF MAP-SUB-CHAR - 1 GREATER ARR-LENGTH OR
-              WS-ID(MAP-ARR-SUB)(MAP-SUB-CHAR - 1:1)
-                                NOT EQUALS WS-MAP-ID                             
+              WS-ID-COL(MAP-ARR-SUB, MAP-SUB-CHAR - 1)
+                                NOT EQUAL WS-MAP-ID
                ADD 1 TO WS-PERM(WS-CALC-SUB)
-           END-IF       
+           END-IF
            .
        4310-EXIT.
            EXIT.
 
+      *****************************************************************
+      * LOG ONE REGION'S PLANT TYPE, AREA, PERIMETER, AND PRICE TO    *
+      * THE REGION INVENTORY REPORT                                  *
+      *****************************************************************
+       4400-LOG-REGION.
+
+           COMPUTE WS-REGION-PRICE = WS-AREA(WS-CALC-SUB) *
+                                      WS-PERM(WS-CALC-SUB)
+           MOVE WS-CALC-SUB              TO WS-CALC-SUB-EDIT
+           MOVE WS-AREA(WS-CALC-SUB)     TO WS-AREA-EDIT
+           MOVE WS-PERM(WS-CALC-SUB)     TO WS-PERM-EDIT
+           MOVE WS-REGION-PRICE          TO WS-REGION-PRICE-EDIT
+           MOVE SPACES TO REGION-REPORT-RECORD
+           STRING 'REGION ' DELIMITED BY SIZE
+                   WS-CALC-SUB-EDIT DELIMITED BY SIZE
+                   ' PLANT ' DELIMITED BY SIZE
+                   WS-REGION-PLANT(WS-CALC-SUB) DELIMITED BY SIZE
+                   ' AREA ' DELIMITED BY SIZE
+                   WS-AREA-EDIT DELIMITED BY SIZE
+                   ' PERIMETER ' DELIMITED BY SIZE
+                   WS-PERM-EDIT DELIMITED BY SIZE
+                   ' PRICE ' DELIMITED BY SIZE
+                   WS-REGION-PRICE-EDIT DELIMITED BY SIZE
+               INTO REGION-REPORT-RECORD
+           END-STRING
+           WRITE REGION-REPORT-RECORD
+           .
+       4400-EXIT.
+           EXIT.
+
       *****************************************************************
       * PUSH AN ITEM ONTO STACK                                       *
       *****************************************************************
@@ -641,7 +530,7 @@
        8000-DISPLAY-RESULTS.
 
            MOVE 1 TO WS-CALC-SUB
-           PERFORM UNTIL WS-PERM(WS-CALC-SUB) EQUALS 0
+           PERFORM UNTIL WS-PERM(WS-CALC-SUB) EQUAL 0
                COMPUTE WS-TOTAL-PRICE = WS-TOTAL-PRICE +
                            (WS-PERM(WS-CALC-SUB) * WS-AREA(WS-CALC-SUB))  
                ADD 1 TO WS-CALC-SUB
@@ -657,7 +546,8 @@
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE REGION-REPORT-FILE
+           .
        9000-EXIT.
            EXIT.
 
