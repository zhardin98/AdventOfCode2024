@@ -9,9 +9,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      *    INPUT FILE
+      *    PRINT-JOB FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    PAGE-ORDERING RULES - MAINTAINED SEPARATELY FROM THE PRINT
+      *    JOBS SO OPERATIONS CAN UPDATE THE RULE SET ON ITS OWN
+           SELECT RULES-FILE ASSIGN TO 'RULES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    RULE-VIOLATION DETAIL REPORT
+           SELECT VIOLATIONS-FILE ASSIGN TO 'VIOLATIONS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    SHOP-WIDE RUN LEDGER - APPENDED TO BY EVERY DAY PROGRAM SO
+      *    A RUN CAN BE LOOKED UP LATER WITHOUT HAVING SAVED THE
+      *    CONSOLE OUTPUT
+           SELECT OPTIONAL RUN-LEDGER-FILE ASSIGN TO 'RUN-LEDGER.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
 
@@ -25,6 +37,30 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                          PIC X(68).
 
+       FD  RULES-FILE
+           RECORD CONTAINS 5 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS RULES-RECORD.
+       01  RULES-RECORD.
+           05 RULES-PAGE-1                       PIC X(2).
+           05 RULES-DELIM                        PIC X(1).
+           05 RULES-PAGE-2                       PIC X(2).
+
+       FD  VIOLATIONS-FILE
+           RECORD CONTAINS 420 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS VIOLATIONS-RECORD.
+       01  VIOLATIONS-RECORD                     PIC X(420).
+
+       FD  RUN-LEDGER-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS LEDGER-RECORD.
+       01  LEDGER-RECORD                        PIC X(132).
+
 
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                              PIC X(27)
@@ -39,13 +75,7 @@
            88 VALID-SEQ                                   VALUE 'Y'.
            88 INVALID-SEQ                                 VALUE 'N'.
 
-       01  WS-PAGE-ORDER-RULES-REC.
-           05 WS-PAGE-RULE-1                    PIC X(2).
-           05 WS-PAGE-RULE-DELIM                PIC X(1).
-           05 WS-PAGE-RULE-2                    PIC X(2).
-           05 FILLER                            PIC X(63).
-
-       01  WS-RULES-ARR.          
+       01  WS-RULES-ARR.
            05 WS-RULES OCCURS 100 TIMES.
                10 WS-RULES-AFTER                PIC X(180) VALUE SPACES.
        01  WS-RULES-SUB                         PIC 9(2).
@@ -61,8 +91,29 @@
        01  WS-TEMP-NUM                          PIC 9(2).
        01  WS-ARR-COUNT                         PIC 9(2).
        
-       01  WS-MID-TOTAL-1                       PIC 9(6).
-       01  WS-MID-TOTAL-2                       PIC 9(6).
+       01  WS-MID-TOTAL-1                       PIC 9(6) VALUE ZERO.
+       01  WS-MID-TOTAL-2                       PIC 9(6) VALUE ZERO.
+
+       01  WS-ORIGINAL-ORDER-ARR.
+           05 WS-ORIGINAL-ORDER OCCURS 30 TIMES PIC 9(2).
+       01  WS-VIOLATIONS-ARR.
+           05 WS-VIOLATION-PAIR OCCURS 30 TIMES PIC X(5).
+       01  WS-VIOLATIONS-CNT                    PIC 9(2).
+
+       01  WS-VIO-ORIG-TEXT                     PIC X(90) VALUE SPACES.
+       01  WS-VIO-CORR-TEXT                     PIC X(90) VALUE SPACES.
+       01  WS-VIO-RULES-TEXT                    PIC X(180) VALUE SPACES.
+       01  WS-VIO-NUM-TEXT                      PIC ZZ9.
+       01  WS-VIO-SUB                           PIC 9(2).
+       01  WS-VIO-PTR                           PIC 9(3).
+       01  WS-VIO-ORIG-LEN                      PIC 9(3).
+       01  WS-VIO-CORR-LEN                      PIC 9(3).
+       01  WS-VIO-RULES-LEN                     PIC 9(3).
+
+      *    SHOP-WIDE RUN LEDGER FIELDS
+       01  WS-LEDGER-START-TS                   PIC 9(8).
+       01  WS-LEDGER-END-TS                     PIC 9(8).
+
        01  WS-END                               PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -78,6 +129,7 @@
            PERFORM 3000-VALIDATE-PRINTS       THRU 3000-EXIT
                UNTIL END-OF-FILE
            PERFORM 8000-DISPLAY-RESULTS       THRU 8000-EXIT
+           PERFORM 8500-LOG-RUN               THRU 8500-EXIT
            PERFORM 9000-CLOSE-FILE            THRU 9000-EXIT
            .
        0000-EXIT.
@@ -89,34 +141,37 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN INPUT RULES-FILE
+           OPEN OUTPUT VIOLATIONS-FILE
            MOVE SPACES TO WS-END-OF-FILE
+           MOVE SPACES TO WS-END-OF-RULES
+           ACCEPT WS-LEDGER-START-TS FROM TIME
            .
        1000-EXIT.
            EXIT.
 
       *****************************************************************
-      * PROCESS PAGE ORDERING RULES                                   *
+      * PROCESS PAGE ORDERING RULES - NOW MAINTAINED IN THEIR OWN     *
+      * RULES.TXT, INDEPENDENT OF THE PRINT-JOB FILE                  *
       *****************************************************************
        2000-PROCESS-RULES.
 
-           PERFORM 4000-READ-REC THRU 4000-EXIT
-           
-           MOVE INPUT-RECORD TO WS-PAGE-ORDER-RULES-REC
-           IF WS-PAGE-RULE-1 NUMERIC
-               CONTINUE
-           ELSE
-               SET END-OF-RULES TO TRUE
-               GO TO 2000-EXIT
-           END-IF
+           READ RULES-FILE
+               AT END
+                   SET END-OF-RULES TO TRUE
+                   GO TO 2000-EXIT
+               NOT AT END
+                   CONTINUE
+           END-READ
 
-           MOVE WS-PAGE-RULE-1 TO WS-RULES-SUB
+           MOVE RULES-PAGE-1 TO WS-RULES-SUB
            MOVE 1 TO WS-RULES-POINTER
-           PERFORM UNTIL WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2) 
-                         EQUALS SPACES
+           PERFORM UNTIL WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2)
+                         EQUAL SPACES
            ADD 2 TO WS-RULES-POINTER
            END-PERFORM
 
-           MOVE WS-PAGE-RULE-2 TO 
+           MOVE RULES-PAGE-2 TO
                WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2)
            .
        2000-EXIT.
@@ -146,22 +201,33 @@
                ADD 3 TO WS-REC-POINTER
            END-PERFORM
 
+      *    STASH THE ORIGINAL ORDER AND CLEAR ANY PRIOR VIOLATIONS SO
+      *    THE DETAIL REPORT CAN SHOW ORIGINAL VS CORRECTED ORDER
+           MOVE WS-ORDER-ARR TO WS-ORIGINAL-ORDER-ARR
+           MOVE 0            TO WS-VIOLATIONS-CNT
+
       *    VALIDATE SEQUENCE
            MOVE 0      TO WS-ARR-COUNT
                           WS-ORDER-SUB2
            MOVE SPACES TO WS-VALID-SEQ
            MOVE 1      TO WS-ORDER-SUB
-           PERFORM UNTIL WS-ORDER(WS-ORDER-SUB) EQUALS SPACES
+           PERFORM UNTIL WS-ORDER(WS-ORDER-SUB) EQUAL SPACES
                ADD 1 TO WS-ORDER-SUB GIVING WS-ORDER-SUB2
-               PERFORM UNTIL WS-ORDER(WS-ORDER-SUB2) EQUALS SPACES
+               PERFORM UNTIL WS-ORDER(WS-ORDER-SUB2) EQUAL SPACES
                    MOVE WS-ORDER(WS-ORDER-SUB2) TO WS-RULES-SUB
                    MOVE 1                       TO WS-RULES-POINTER
-                   PERFORM UNTIL 
-                   WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2) 
-                   EQUALS SPACES
+                   PERFORM UNTIL
+                   WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2)
+                   EQUAL SPACES
                    IF WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2)
-                      EQUALS WS-ORDER(WS-ORDER-SUB)
+                      EQUAL WS-ORDER(WS-ORDER-SUB)
                        SET INVALID-SEQ TO TRUE
+                       IF WS-VIOLATIONS-CNT LESS 30
+                           ADD 1 TO WS-VIOLATIONS-CNT
+                           STRING WS-ORDER(WS-ORDER-SUB2) '|'
+                               WS-ORDER(WS-ORDER-SUB) DELIMITED BY SIZE
+                               INTO WS-VIOLATION-PAIR(WS-VIOLATIONS-CNT)
+                       END-IF
                    END-IF
                    ADD 2 TO WS-RULES-POINTER
                    END-PERFORM
@@ -173,6 +239,7 @@
 
            IF INVALID-SEQ
                PERFORM 5000-CORRECT-RECORD THRU 5000-EXIT
+               PERFORM 6000-LOG-VIOLATION  THRU 6000-EXIT
            ELSE
                COMPUTE WS-ARR-COUNT = ((WS-ARR-COUNT - 1) / 2) + 1
                ADD WS-ORDER(WS-ARR-COUNT) TO WS-MID-TOTAL-1
@@ -180,7 +247,7 @@
 
            .
        3000-EXIT.
-           EXIT.  
+           EXIT.
       
       *****************************************************************
       * READ FILE RECORD BY RECORD                                    *
@@ -206,12 +273,12 @@
            MOVE SPACES        TO WS-VALID-SEQ
            MOVE WS-ARR-COUNT TO WS-ORDER-SUB
 
-           PERFORM UNTIL WS-ORDER-SUB EQUALS 0
+           PERFORM UNTIL WS-ORDER-SUB EQUAL 0
                MOVE WS-ORDER(WS-ORDER-SUB) TO WS-RULES-SUB
                MOVE 1 TO WS-RULES-POINTER
       *        SEND SECOND POINTER BACKWARDS
                SUBTRACT 1 FROM WS-ORDER-SUB GIVING WS-ORDER-SUB2
-               PERFORM UNTIL WS-ORDER-SUB2 EQUALS 0
+               PERFORM UNTIL WS-ORDER-SUB2 EQUAL 0
       *            CHECK RULES ARRAY FOR RULE THAT 
       *            POINTER1 MUST PRECEDE POINTER2
       *            IF SO, SWAP VALUES AND RESTART BACKWARDS LOOP
@@ -219,9 +286,9 @@
                    MOVE 1                       TO WS-RULES-POINTER
                    PERFORM UNTIL 
                               WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2) 
-                              EQUALS SPACES
+                              EQUAL SPACES
                    IF WS-RULES(WS-RULES-SUB)(WS-RULES-POINTER:2)
-                      EQUALS WS-ORDER(WS-ORDER-SUB2)
+                      EQUAL WS-ORDER(WS-ORDER-SUB2)
                        MOVE WS-ORDER(WS-ORDER-SUB)  TO WS-TEMP-NUM
                        MOVE WS-ORDER(WS-ORDER-SUB2) TO
                                                   WS-ORDER(WS-ORDER-SUB) 
@@ -242,6 +309,61 @@
        5000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * LOG THE ORIGINAL VS CORRECTED ORDER AND EVERY RULE THAT WAS   *
+      * VIOLATED FOR ONE CORRECTED PRINT JOB                          *
+      *****************************************************************
+       6000-LOG-VIOLATION.
+
+           MOVE SPACES TO WS-VIO-ORIG-TEXT
+           MOVE 1      TO WS-VIO-SUB
+                          WS-VIO-PTR
+           PERFORM UNTIL WS-ORIGINAL-ORDER(WS-VIO-SUB) EQUAL SPACES
+               MOVE WS-ORIGINAL-ORDER(WS-VIO-SUB) TO WS-VIO-NUM-TEXT
+               STRING ' ' WS-VIO-NUM-TEXT DELIMITED BY SIZE
+                   INTO WS-VIO-ORIG-TEXT
+                   WITH POINTER WS-VIO-PTR
+               ADD 1 TO WS-VIO-SUB
+           END-PERFORM
+           COMPUTE WS-VIO-ORIG-LEN = WS-VIO-PTR - 1
+
+           MOVE SPACES TO WS-VIO-CORR-TEXT
+           MOVE 1      TO WS-VIO-SUB
+                          WS-VIO-PTR
+           PERFORM UNTIL WS-ORDER(WS-VIO-SUB) EQUAL SPACES
+               MOVE WS-ORDER(WS-VIO-SUB) TO WS-VIO-NUM-TEXT
+               STRING ' ' WS-VIO-NUM-TEXT DELIMITED BY SIZE
+                   INTO WS-VIO-CORR-TEXT
+                   WITH POINTER WS-VIO-PTR
+               ADD 1 TO WS-VIO-SUB
+           END-PERFORM
+           COMPUTE WS-VIO-CORR-LEN = WS-VIO-PTR - 1
+
+           MOVE SPACES TO WS-VIO-RULES-TEXT
+           MOVE 1      TO WS-VIO-SUB
+                          WS-VIO-PTR
+           PERFORM UNTIL WS-VIO-SUB GREATER WS-VIOLATIONS-CNT
+               STRING ' ' WS-VIOLATION-PAIR(WS-VIO-SUB) DELIMITED BY
+                       SIZE
+                   INTO WS-VIO-RULES-TEXT
+                   WITH POINTER WS-VIO-PTR
+               ADD 1 TO WS-VIO-SUB
+           END-PERFORM
+           COMPUTE WS-VIO-RULES-LEN = WS-VIO-PTR - 1
+
+           MOVE SPACES TO VIOLATIONS-RECORD
+           STRING 'ORIGINAL:' DELIMITED BY SIZE
+               WS-VIO-ORIG-TEXT(1:WS-VIO-ORIG-LEN) DELIMITED BY SIZE
+               ' -- CORRECTED:' DELIMITED BY SIZE
+               WS-VIO-CORR-TEXT(1:WS-VIO-CORR-LEN) DELIMITED BY SIZE
+               ' -- RULES VIOLATED:' DELIMITED BY SIZE
+               WS-VIO-RULES-TEXT(1:WS-VIO-RULES-LEN) DELIMITED BY SIZE
+               INTO VIOLATIONS-RECORD
+           WRITE VIOLATIONS-RECORD
+           .
+       6000-EXIT.
+           EXIT.
+
       *****************************************************************
       * DISPLAY RESULTING SUM OF PRODUCTS                             *
       *****************************************************************
@@ -252,12 +374,39 @@
        8000-EXIT.
            EXIT.
 
+      *****************************************************************
+      * LOG THIS RUN TO THE SHOP-WIDE RUN LEDGER                      *
+      *****************************************************************
+       8500-LOG-RUN.
+
+           ACCEPT WS-LEDGER-END-TS FROM TIME
+           MOVE SPACES TO LEDGER-RECORD
+           STRING 'PRINT-QUEUE' DELIMITED BY SIZE
+                  ' INFILE=INFILE.TXT' DELIMITED BY SIZE
+                  ' START=' DELIMITED BY SIZE
+                  WS-LEDGER-START-TS DELIMITED BY SIZE
+                  ' END=' DELIMITED BY SIZE
+                  WS-LEDGER-END-TS DELIMITED BY SIZE
+                  ' VALID-MID-TOTAL=' DELIMITED BY SIZE
+                  WS-MID-TOTAL-1 DELIMITED BY SIZE
+                  ' CORRECTED-MID-TOTAL=' DELIMITED BY SIZE
+                  WS-MID-TOTAL-2 DELIMITED BY SIZE
+               INTO LEDGER-RECORD
+           OPEN EXTEND RUN-LEDGER-FILE
+           WRITE LEDGER-RECORD
+           CLOSE RUN-LEDGER-FILE
+           .
+       8500-EXIT.
+           EXIT.
+
       *****************************************************************
       * CLOSE FILE                                                    *
       *****************************************************************
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE RULES-FILE
+           CLOSE VIOLATIONS-FILE
+           .
        9000-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
