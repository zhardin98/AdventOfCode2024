@@ -12,6 +12,9 @@
       *    INPUT FILE
            SELECT INPUT-FILE ASSIGN TO 'INFILE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    TRAILHEAD BREAKDOWN REPORT
+           SELECT TRAILHEAD-REPORT-FILE ASSIGN TO 'TRAILHEAD-REPORT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +26,14 @@
            DATA RECORD IS INPUT-RECORD.
        01  INPUT-RECORD                           PIC X(45).
 
+       FD  TRAILHEAD-REPORT-FILE
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS TRAILHEAD-REPORT-RECORD.
+       01  TRAILHEAD-REPORT-RECORD                PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-BEGIN                               PIC X(27)
            VALUE 'WORKING STORAGE BEGINS HERE'.
@@ -52,6 +63,17 @@
                10 WS-STACK-ITEM-COL               PIC 9(2).
        01  WS-STACK-CNT                           PIC 9(4) VALUE 0.
 
+      *    FULL HISTORY OF NODES PUSHED THIS TRAILHEAD'S SEARCH, KEPT
+      *    EVEN AFTER A NODE IS POPPED, SO A STACK-UNDERFLOW ABEND CAN
+      *    STILL SHOW THE DFS PATH THAT LED TO IT
+       01  WS-PATH-HISTORY-TABLE.
+           05 WS-PATH-HISTORY-ITEM
+           OCCURS 1 TO 2025 TIMES DEPENDING ON WS-PATH-HISTORY-CNT.
+               10 WS-PATH-HISTORY-ROW              PIC 9(2).
+               10 WS-PATH-HISTORY-COL               PIC 9(2).
+       01  WS-PATH-HISTORY-CNT                     PIC 9(4) VALUE 0.
+       01  WS-DUMP-SUB                             PIC 9(4).
+
        01  WS-STACK-IO.
            05 WS-STACK-IO-ROW                     PIC 9(2).
            05 WS-STACK-IO-COL                     PIC 9(2).
@@ -71,8 +93,18 @@
        01  NODE-VAL-2-X                           PIC X(1).
        01  NODE-VAL-2-9 REDEFINES NODE-VAL-2-X    PIC 9(1).       
 
-       01  WS-TOTAL-SCORE                         PIC 9(10).
-       01  WS-TOTAL-RATING                        PIC 9(10).
+       01  WS-TOTAL-SCORE                         PIC 9(10) VALUE 0.
+       01  WS-TOTAL-RATING                        PIC 9(10) VALUE 0.
+
+       01  WS-TRAILHEAD-ROW                       PIC 9(2).
+       01  WS-TRAILHEAD-COL                       PIC 9(2).
+       01  WS-TRAILHEAD-SCORE                     PIC 9(6) VALUE 0.
+       01  WS-TRAILHEAD-RATING                    PIC 9(6) VALUE 0.
+       01  WS-TRAILHEAD-ROW-EDIT                  PIC Z9.
+       01  WS-TRAILHEAD-COL-EDIT                  PIC Z9.
+       01  WS-TRAILHEAD-SCORE-EDIT                PIC ZZZZZ9.
+       01  WS-TRAILHEAD-RATING-EDIT               PIC ZZZZZ9.
+
        01  WS-END                                 PIC X(25)
            VALUE 'WORKING STORAGE ENDS HERE'.
 
@@ -98,6 +130,7 @@
        1000-OPEN-FILE.
 
            OPEN INPUT INPUT-FILE
+           OPEN OUTPUT TRAILHEAD-REPORT-FILE
            .
        1000-EXIT.
            EXIT.
@@ -127,10 +160,10 @@
 
            
            MOVE 1 TO MAP-ARR-SUB
-           PERFORM UNTIL MAP-ARR-SUB EQUALS(ARR-LENGTH + 1)
+           PERFORM UNTIL MAP-ARR-SUB EQUAL(ARR-LENGTH + 1)
                MOVE 1 TO MAP-SUB-CHAR
-               PERFORM UNTIL MAP-SUB-CHAR EQUALS(ARR-LENGTH + 1)   
-                   IF WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUALS 0
+               PERFORM UNTIL MAP-SUB-CHAR EQUAL(ARR-LENGTH + 1)   
+                   IF WS-MAP(MAP-ARR-SUB)(MAP-SUB-CHAR:1) EQUAL 0
                        PERFORM 3100-CALCULATE-SCORE THRU 3100-EXIT                 
                    END-IF
                    ADD 1 TO MAP-SUB-CHAR
@@ -147,11 +180,18 @@
        3100-CALCULATE-SCORE.
 
       *    START POINTERS AT TRAILHEAD
-           MOVE MAP-ARR-SUB     TO WS-CURR-NODE-ROW  
+           MOVE MAP-ARR-SUB     TO WS-CURR-NODE-ROW
            MOVE MAP-SUB-CHAR    TO WS-CURR-NODE-COL
+      *    REMEMBER TRAILHEAD'S OWN COORDINATES FOR THE BREAKDOWN REPORT
+           MOVE MAP-ARR-SUB     TO WS-TRAILHEAD-ROW
+           MOVE MAP-SUB-CHAR    TO WS-TRAILHEAD-COL
+           MOVE 0 TO WS-TRAILHEAD-SCORE
+           MOVE 0 TO WS-TRAILHEAD-RATING
       *    CLEAR OUT ENDPOINT ARRAY TO NOT COUNT FINAL DESTINATIONS
-      *    TWICE     
+      *    TWICE
            MOVE SPACES TO WS-COUNTED-TRAILS-ARR
+      *    START THIS TRAILHEAD'S DFS PATH HISTORY OVER
+           MOVE 0 TO WS-PATH-HISTORY-CNT
            .
            LOOK-FOR-PATH.         
       *    ADD NODE TO STACK     
@@ -165,7 +205,7 @@
                                                          TO NODE-VAL-1-X 
                MOVE WS-MAP(WS-CURR-NODE-ROW - 1)(WS-CURR-NODE-COL:1)
                                                          TO NODE-VAL-2-X
-               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUALS 1
+               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUAL 1
                    SUBTRACT 1 FROM WS-CURR-NODE-ROW
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -178,7 +218,7 @@
                                                          TO NODE-VAL-1-X 
                MOVE WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL + 1 :1)
                                                          TO NODE-VAL-2-X
-               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUALS 1               
+               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUAL 1               
                    ADD 1 TO WS-CURR-NODE-COL
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -191,7 +231,7 @@
                                                          TO NODE-VAL-1-X 
                MOVE WS-MAP(WS-CURR-NODE-ROW + 1)(WS-CURR-NODE-COL:1)
                                                          TO NODE-VAL-2-X
-               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUALS 1                    
+               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUAL 1                    
                    ADD 1 TO WS-CURR-NODE-ROW
                    GO TO LOOK-FOR-PATH
                END-IF
@@ -204,19 +244,19 @@
                                                          TO NODE-VAL-1-X 
                MOVE WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL - 1:1)
                                                          TO NODE-VAL-2-X                
-               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUALS 1   
+               IF (NODE-VAL-2-9 - NODE-VAL-1-9) EQUAL 1   
                    SUBTRACT 1 FROM WS-CURR-NODE-COL
                    GO TO LOOK-FOR-PATH
                END-IF
            END-IF
 
       *    INDENTED 2 INSTEAD OF 4 DUE TO SPACING ISSUES
-           IF WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1) EQUALS '9' 
-             ADD 1 TO WS-TOTAL-RATING
+           IF WS-MAP(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1) EQUAL '9'
+             ADD 1 TO WS-TOTAL-RATING WS-TRAILHEAD-RATING
              IF WS-COUNTED-TRAILS(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1)
-                NOT EQUALS 'Y'             
-               ADD 1 TO WS-TOTAL-SCORE
-               MOVE 'Y' TO 
+                NOT EQUAL 'Y'
+               ADD 1 TO WS-TOTAL-SCORE WS-TRAILHEAD-SCORE
+               MOVE 'Y' TO
                  WS-COUNTED-TRAILS(WS-CURR-NODE-ROW)(WS-CURR-NODE-COL:1)
                END-IF
            END-IF
@@ -225,9 +265,10 @@
            IF WS-STACK-CNT GREATER 0
                PERFORM 7100-STACK-POP THRU 7100-EXIT
       *    EXIT CONDITION: STACK HAS ONE NODE (TRAILHEAD) REMAINING
-               IF WS-STACK-CNT EQUALS 0 
+               IF WS-STACK-CNT EQUAL 0
+                   PERFORM 3150-LOG-TRAILHEAD-RESULT THRU 3150-EXIT
                    GO TO 3100-EXIT
-               END-IF      
+               END-IF
                MOVE WS-STACK-IO TO WS-PRIOR-NODE
                PERFORM 7200-STACK-PEEK THRU 7200-EXIT
                MOVE WS-STACK-IO TO WS-CURRENT-NODE
@@ -237,26 +278,53 @@
                                                  GIVING WS-NODE-DIFF-COL    
                EVALUATE TRUE
       *            NODE MOVED DOWN
-                   WHEN WS-NODE-DIFF-ROW EQUALS  1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0
+                   WHEN WS-NODE-DIFF-ROW EQUAL  1 AND 
+                        WS-NODE-DIFF-COL EQUAL  0
                        GO TO LOOK-RIGHT
       *            NODE MOVED UP              
-                   WHEN WS-NODE-DIFF-ROW EQUALS -1 AND 
-                        WS-NODE-DIFF-COL EQUALS  0
+                   WHEN WS-NODE-DIFF-ROW EQUAL -1 AND 
+                        WS-NODE-DIFF-COL EQUAL  0
                        GO TO LOOK-LEFT
       *            NODE MOVED LEFT
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS -1
+                   WHEN WS-NODE-DIFF-ROW EQUAL  0 AND 
+                        WS-NODE-DIFF-COL EQUAL -1
                        GO TO LOOK-DOWN
       *            NODE MOVED RIGHT             
-                   WHEN WS-NODE-DIFF-ROW EQUALS  0 AND 
-                        WS-NODE-DIFF-COL EQUALS  1
+                   WHEN WS-NODE-DIFF-ROW EQUAL  0 AND 
+                        WS-NODE-DIFF-COL EQUAL  1
                        GO TO POP-STACK                     
                END-EVALUATE     
            END-IF
            .
        3100-EXIT.
-           EXIT. 
+           EXIT.
+
+      *****************************************************************
+      * LOG THIS TRAILHEAD'S OWN SCORE AND RATING TO THE BREAKDOWN    *
+      * REPORT, SO THE GRAND TOTALS CAN BE TRACED BACK TO THE         *
+      * TRAILHEAD DRIVING THEM                                        *
+      *****************************************************************
+       3150-LOG-TRAILHEAD-RESULT.
+
+           MOVE WS-TRAILHEAD-ROW    TO WS-TRAILHEAD-ROW-EDIT
+           MOVE WS-TRAILHEAD-COL    TO WS-TRAILHEAD-COL-EDIT
+           MOVE WS-TRAILHEAD-SCORE  TO WS-TRAILHEAD-SCORE-EDIT
+           MOVE WS-TRAILHEAD-RATING TO WS-TRAILHEAD-RATING-EDIT
+           MOVE SPACES TO TRAILHEAD-REPORT-RECORD
+           STRING 'TRAILHEAD ROW ' DELIMITED BY SIZE
+                   WS-TRAILHEAD-ROW-EDIT DELIMITED BY SIZE
+                   ' COL ' DELIMITED BY SIZE
+                   WS-TRAILHEAD-COL-EDIT DELIMITED BY SIZE
+                   ' -- SCORE ' DELIMITED BY SIZE
+                   WS-TRAILHEAD-SCORE-EDIT DELIMITED BY SIZE
+                   ' RATING ' DELIMITED BY SIZE
+                   WS-TRAILHEAD-RATING-EDIT DELIMITED BY SIZE
+               INTO TRAILHEAD-REPORT-RECORD
+           END-STRING
+           WRITE TRAILHEAD-REPORT-RECORD
+           .
+       3150-EXIT.
+           EXIT.
 
       *****************************************************************
       * PUSH AN ITEM ONTO STACK                                       *
@@ -265,6 +333,11 @@
 
            ADD 1 TO WS-STACK-CNT
            MOVE WS-STACK-IO TO WS-STACK-ITEM(WS-STACK-CNT)
+           IF WS-PATH-HISTORY-CNT LESS 2025
+               ADD 1 TO WS-PATH-HISTORY-CNT
+               MOVE WS-STACK-IO
+                   TO WS-PATH-HISTORY-ITEM(WS-PATH-HISTORY-CNT)
+           END-IF
            .
        7000-EXIT.
 
@@ -279,12 +352,40 @@
                SUBTRACT 1 FROM WS-STACK-CNT
            ELSE
                DISPLAY 'ERROR: ATTEMPTED TO POP FROM EMPTY STACK'
+               PERFORM 7150-DUMP-DIAGNOSTICS THRU 7150-EXIT
                PERFORM 9999-ABEND THRU 9999-EXIT
            END-IF
            .
        7100-EXIT.
            EXIT.
 
+      *****************************************************************
+      * DUMP THE MAP, THE TRAILHEAD BEING PROCESSED, AND THE DFS PATH *
+      * TAKEN SO FAR, SO A STACK-UNDERFLOW ABEND CAN ACTUALLY BE      *
+      * DIAGNOSED INSTEAD OF JUST REPORTED                            *
+      *****************************************************************
+       7150-DUMP-DIAGNOSTICS.
+
+           DISPLAY 'DIAGNOSTIC DUMP -- MAP:'
+           MOVE 1 TO WS-DUMP-SUB
+           PERFORM UNTIL WS-DUMP-SUB GREATER ARR-LENGTH
+               DISPLAY WS-MAP(WS-DUMP-SUB)(1:ARR-LENGTH)
+               ADD 1 TO WS-DUMP-SUB
+           END-PERFORM
+           DISPLAY 'TRAILHEAD ROW ' WS-TRAILHEAD-ROW
+                   ' COL ' WS-TRAILHEAD-COL
+           DISPLAY 'DFS PATH TAKEN SO FAR:'
+           MOVE 1 TO WS-DUMP-SUB
+           PERFORM UNTIL WS-DUMP-SUB GREATER WS-PATH-HISTORY-CNT
+               DISPLAY '  STEP ' WS-DUMP-SUB
+                       ' ROW ' WS-PATH-HISTORY-ROW(WS-DUMP-SUB)
+                       ' COL ' WS-PATH-HISTORY-COL(WS-DUMP-SUB)
+               ADD 1 TO WS-DUMP-SUB
+           END-PERFORM
+           .
+       7150-EXIT.
+           EXIT.
+
       *****************************************************************
       * PEEK WHICH ITEM IS ON TOP OF STACK                            *
       *****************************************************************
@@ -312,7 +413,8 @@
        9000-CLOSE-FILE.
 
            CLOSE INPUT-FILE
-           .       
+           CLOSE TRAILHEAD-REPORT-FILE
+           .
        9000-EXIT.
            EXIT.
 
