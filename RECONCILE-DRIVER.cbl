@@ -0,0 +1,329 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-DRIVER.
+       AUTHOR. ZACHARY HARDIN.
+       DATE-WRITTEN. DEC 19 2024.
+      ***************************************************************
+      * DUPLICATE-INPUT RECONCILIATION DRIVER                       *
+      *                                                              *
+      * THE SHOP CARRIES day1.cbl DUPLICATED BETWEEN "day 1" AND     *
+      * "day 01", day8.cbl DUPLICATED BETWEEN "day 8" AND "day 08",  *
+      * AND day9.cbl DUPLICATED BETWEEN "day 9" AND "day 09", EACH   *
+      * COPY READING ITS OWN INDEPENDENT INFILE.TXT (SEE JOBCAT.TXT).*
+      * THIS DRIVER COMPILES AND RUNS BOTH COPIES OF EACH PAIR AND   *
+      * COMPARES THEIR FINAL DISPLAYED TOTALS SO A DRIFT BETWEEN THE *
+      * DUPLICATED FOLDERS IS CAUGHT AUTOMATICALLY INSTEAD OF        *
+      * SOMEONE NOTICING THE NUMBERS DON'T MATCH BY ACCIDENT.        *
+      *                                                              *
+      * ONLY TOTALS THAT BOTH COPIES OF A PAIR ACTUALLY DISPLAY ARE  *
+      * COMPARED.  THE "day 1" COPY OF HYSTORIAN-HYSTERIA ONLY       *
+      * DISPLAYS TOTAL DISTANCE (NOT TOTAL SIMILARITY, WHICH ONLY    *
+      * "day 01" HAS), SO ONLY TOTAL DISTANCE IS RECONCILED FOR THAT *
+      * PAIR.  DISK-FRAGMENTER'S TWO COPIES DISPLAY THEIR FRAGMENTED *
+      * AND WHOLE-FILE CHECKSUMS IN OPPOSITE ORDER, SO BOTH LABELS   *
+      * ARE LOCATED BY NAME RATHER THAN BY LINE POSITION.            *
+      *                                                              *
+      * EACH COPY IS COMPILED AND RUN VIA CALL 'SYSTEM' (SAME        *
+      * APPROACH AS BATCH-DRIVER.cbl) SINCE THIS SHOP HAS NO         *
+      * PRECOMPILED LOAD MODULES AND EACH COPY EXPECTS ITS OWN       *
+      * INFILE.TXT IN ITS OWN CURRENT DIRECTORY.  EACH TOTAL IS      *
+      * EXTRACTED FROM THE CAPTURED CONSOLE OUTPUT WITH grep RATHER  *
+      * THAN PARSED IN COBOL, MATCHING BATCH-DRIVER.cbl'S USE OF THE *
+      * SHELL FOR JOB PLUMBING AND COBOL FOR CONTROL/COMPARISON.     *
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    EXTRACTED TOTAL FOR THE "A" COPY OF WHICHEVER PAIR/METRIC
+      *    JUST RAN. FIXED, ABSOLUTE NAME, OVERWRITTEN EACH TIME.
+           SELECT OPTIONAL VALUE-A-FILE
+               ASSIGN TO '/tmp/AOC-RECON-VALUE-A.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    EXTRACTED TOTAL FOR THE "B" COPY, SAME CONVENTION.
+           SELECT OPTIONAL VALUE-B-FILE
+               ASSIGN TO '/tmp/AOC-RECON-VALUE-B.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALUE-A-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS VALUE-A-RECORD.
+       01  VALUE-A-RECORD                         PIC X(30).
+
+       FD  VALUE-B-FILE
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS VALUE-B-RECORD.
+       01  VALUE-B-RECORD                         PIC X(30).
+
+       WORKING-STORAGE SECTION.
+      *    PAIR TABLE - ONE ENTRY PER DUPLICATED FOLDER PAIR
+       01  WS-PAIR-CNT                            PIC 9(1) VALUE 3.
+       01  WS-PAIR-TABLE.
+           05  WS-PAIR-ENTRY OCCURS 3 TIMES INDEXED BY WS-PAIR-IDX.
+               10 WS-PAIR-NAME                    PIC X(8).
+               10 WS-PAIR-PROGRAM-ID               PIC X(24).
+               10 WS-DIR-A                         PIC X(20).
+               10 WS-DIR-A-LEN                     PIC 9(2).
+               10 WS-SRC-A                         PIC X(16).
+               10 WS-SRC-A-LEN                     PIC 9(2).
+               10 WS-DIR-B                         PIC X(20).
+               10 WS-DIR-B-LEN                     PIC 9(2).
+               10 WS-SRC-B                         PIC X(16).
+               10 WS-SRC-B-LEN                     PIC 9(2).
+
+      *    METRIC TABLE - ONE ENTRY PER TOTAL TO RECONCILE, TAGGED
+      *    WITH THE PAIR IT BELONGS TO. A PAIR MAY HAVE MORE THAN
+      *    ONE METRIC (DISK-FRAGMENTER HAS TWO CHECKSUMS).
+       01  WS-METRIC-CNT                          PIC 9(1) VALUE 4.
+       01  WS-METRIC-TABLE.
+           05  WS-METRIC-ENTRY OCCURS 4 TIMES INDEXED BY WS-METRIC-IDX.
+               10 WS-METRIC-PAIR-IDX               PIC 9(1).
+               10 WS-METRIC-LABEL                  PIC X(24).
+               10 WS-METRIC-LABEL-LEN               PIC 9(2).
+
+       01  WS-COMMAND                             PIC X(250).
+
+       01  WS-VALUE-A                             PIC X(30).
+       01  WS-VALUE-B                             PIC X(30).
+
+       01  WS-MISMATCH-CNT                        PIC 9(2) VALUE 0.
+       01  WS-CHECKED-CNT                         PIC 9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE-PAIR-TABLE   THRU 1000-EXIT
+           PERFORM 1100-INITIALIZE-METRIC-TABLE THRU 1100-EXIT
+           PERFORM 2000-RECONCILE-PAIR          THRU 2000-EXIT
+               VARYING WS-PAIR-IDX FROM 1 BY 1
+               UNTIL WS-PAIR-IDX GREATER WS-PAIR-CNT
+           PERFORM 8000-DISPLAY-SUMMARY         THRU 8000-EXIT
+           STOP RUN.
+
+      ***************************************************************
+      * 1000-INITIALIZE-PAIR-TABLE - SEEDS THE THREE DUPLICATE-      *
+      * FOLDER PAIRS NAMED IN JOBCAT.TXT'S DUPLICATE-FOLDER NOTE.    *
+      ***************************************************************
+       1000-INITIALIZE-PAIR-TABLE.
+
+           MOVE 'DAY01'                  TO WS-PAIR-NAME(1)
+           MOVE 'HYSTORIAN-HYSTERIA'     TO WS-PAIR-PROGRAM-ID(1)
+           MOVE 'day 1'                  TO WS-DIR-A(1)
+           MOVE 5                        TO WS-DIR-A-LEN(1)
+           MOVE 'day1.cbl'               TO WS-SRC-A(1)
+           MOVE 8                        TO WS-SRC-A-LEN(1)
+           MOVE 'day 01'                 TO WS-DIR-B(1)
+           MOVE 6                        TO WS-DIR-B-LEN(1)
+           MOVE 'day1.cbl'               TO WS-SRC-B(1)
+           MOVE 8                        TO WS-SRC-B-LEN(1)
+
+           MOVE 'DAY08'                  TO WS-PAIR-NAME(2)
+           MOVE 'RESONANT-COLLINEARITY'  TO WS-PAIR-PROGRAM-ID(2)
+           MOVE 'day 8'                  TO WS-DIR-A(2)
+           MOVE 5                        TO WS-DIR-A-LEN(2)
+           MOVE 'day8.cbl'               TO WS-SRC-A(2)
+           MOVE 8                        TO WS-SRC-A-LEN(2)
+           MOVE 'day 08'                 TO WS-DIR-B(2)
+           MOVE 6                        TO WS-DIR-B-LEN(2)
+           MOVE 'day8.cbl'               TO WS-SRC-B(2)
+           MOVE 8                        TO WS-SRC-B-LEN(2)
+
+           MOVE 'DAY09'                  TO WS-PAIR-NAME(3)
+           MOVE 'DISK-FRAGMENTER'        TO WS-PAIR-PROGRAM-ID(3)
+           MOVE 'day 9'                  TO WS-DIR-A(3)
+           MOVE 5                        TO WS-DIR-A-LEN(3)
+           MOVE 'day9.cbl'               TO WS-SRC-A(3)
+           MOVE 8                        TO WS-SRC-A-LEN(3)
+           MOVE 'day 09'                 TO WS-DIR-B(3)
+           MOVE 6                        TO WS-DIR-B-LEN(3)
+           MOVE 'day9.cbl'               TO WS-SRC-B(3)
+           MOVE 8                        TO WS-SRC-B-LEN(3)
+           .
+       1000-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 1100-INITIALIZE-METRIC-TABLE - ONE ENTRY PER TOTAL BOTH      *
+      * COPIES OF A PAIR ACTUALLY DISPLAY IN COMMON.                 *
+      ***************************************************************
+       1100-INITIALIZE-METRIC-TABLE.
+
+           MOVE 1                        TO WS-METRIC-PAIR-IDX(1)
+           MOVE 'TOTAL DISTANCE'         TO WS-METRIC-LABEL(1)
+           MOVE 14                       TO WS-METRIC-LABEL-LEN(1)
+
+           MOVE 2                        TO WS-METRIC-PAIR-IDX(2)
+           MOVE 'TOTAL ANTINODES'        TO WS-METRIC-LABEL(2)
+           MOVE 15                       TO WS-METRIC-LABEL-LEN(2)
+
+           MOVE 3                        TO WS-METRIC-PAIR-IDX(3)
+           MOVE 'FRAGMENTED CHECKSUM'    TO WS-METRIC-LABEL(3)
+           MOVE 19                       TO WS-METRIC-LABEL-LEN(3)
+
+           MOVE 3                        TO WS-METRIC-PAIR-IDX(4)
+           MOVE 'WHOLE-FILE CHECKSUM'    TO WS-METRIC-LABEL(4)
+           MOVE 19                       TO WS-METRIC-LABEL-LEN(4)
+           .
+       1100-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 2000-RECONCILE-PAIR - COMPILES AND RUNS BOTH COPIES OF THE   *
+      * PAIR AT WS-PAIR-IDX, THEN CHECKS EVERY METRIC TAGGED TO IT.  *
+      ***************************************************************
+       2000-RECONCILE-PAIR.
+
+           DISPLAY 'RECONCILE-DRIVER: CHECKING '
+               WS-PAIR-NAME(WS-PAIR-IDX)
+               ' (' WS-PAIR-PROGRAM-ID(WS-PAIR-IDX) ')'
+           PERFORM 2100-RUN-COPY-A               THRU 2100-EXIT
+           PERFORM 2200-RUN-COPY-B               THRU 2200-EXIT
+           PERFORM 2300-CHECK-METRIC             THRU 2300-EXIT
+               VARYING WS-METRIC-IDX FROM 1 BY 1
+               UNTIL WS-METRIC-IDX GREATER WS-METRIC-CNT
+           .
+       2000-EXIT.
+           EXIT.
+
+       2100-RUN-COPY-A.
+
+           MOVE SPACES TO WS-COMMAND
+           STRING
+               'rm -f /tmp/AOC-RECON-A.OUT ; cd "'
+                   DELIMITED BY SIZE
+               WS-DIR-A(WS-PAIR-IDX)(1:WS-DIR-A-LEN(WS-PAIR-IDX))
+                   DELIMITED BY SIZE
+               '" && /root/workspace/aoc-build.sh "'
+                   DELIMITED BY SIZE
+               WS-SRC-A(WS-PAIR-IDX)(1:WS-SRC-A-LEN(WS-PAIR-IDX))
+                   DELIMITED BY SIZE
+               '" /tmp/AOC-RECON-A > /tmp/AOC-RECON-A.LOG 2>&1 && '
+                   DELIMITED BY SIZE
+               '/tmp/AOC-RECON-A > /tmp/AOC-RECON-A.OUT 2>&1 || '
+                   DELIMITED BY SIZE
+               'echo JOB FAILED >> /tmp/AOC-RECON-A.OUT'
+                   DELIMITED BY SIZE
+               INTO WS-COMMAND
+           END-STRING
+           CALL 'SYSTEM' USING WS-COMMAND
+           .
+       2100-EXIT.
+           EXIT.
+
+       2200-RUN-COPY-B.
+
+           MOVE SPACES TO WS-COMMAND
+           STRING
+               'rm -f /tmp/AOC-RECON-B.OUT ; cd "'
+                   DELIMITED BY SIZE
+               WS-DIR-B(WS-PAIR-IDX)(1:WS-DIR-B-LEN(WS-PAIR-IDX))
+                   DELIMITED BY SIZE
+               '" && /root/workspace/aoc-build.sh "'
+                   DELIMITED BY SIZE
+               WS-SRC-B(WS-PAIR-IDX)(1:WS-SRC-B-LEN(WS-PAIR-IDX))
+                   DELIMITED BY SIZE
+               '" /tmp/AOC-RECON-B > /tmp/AOC-RECON-B.LOG 2>&1 && '
+                   DELIMITED BY SIZE
+               '/tmp/AOC-RECON-B > /tmp/AOC-RECON-B.OUT 2>&1 || '
+                   DELIMITED BY SIZE
+               'echo JOB FAILED >> /tmp/AOC-RECON-B.OUT'
+                   DELIMITED BY SIZE
+               INTO WS-COMMAND
+           END-STRING
+           CALL 'SYSTEM' USING WS-COMMAND
+           .
+       2200-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 2300-CHECK-METRIC - IF THIS METRIC BELONGS TO THE PAIR THAT *
+      * JUST RAN, PULLS ITS VALUE OUT OF BOTH COPIES' CAPTURED       *
+      * OUTPUT AND COMPARES THEM.                                    *
+      ***************************************************************
+       2300-CHECK-METRIC.
+
+           IF WS-METRIC-PAIR-IDX(WS-METRIC-IDX) EQUAL WS-PAIR-IDX
+               MOVE SPACES TO WS-COMMAND
+               STRING
+                   'grep "' DELIMITED BY SIZE
+                   WS-METRIC-LABEL(WS-METRIC-IDX)
+                       (1:WS-METRIC-LABEL-LEN(WS-METRIC-IDX))
+                       DELIMITED BY SIZE
+                   '" /tmp/AOC-RECON-A.OUT | grep -oE "[0-9]+" | '
+                       DELIMITED BY SIZE
+                   'tail -1 > /tmp/AOC-RECON-VALUE-A.TXT ; grep "'
+                       DELIMITED BY SIZE
+                   WS-METRIC-LABEL(WS-METRIC-IDX)
+                       (1:WS-METRIC-LABEL-LEN(WS-METRIC-IDX))
+                       DELIMITED BY SIZE
+                   '" /tmp/AOC-RECON-B.OUT | grep -oE "[0-9]+" | '
+                       DELIMITED BY SIZE
+                   'tail -1 > /tmp/AOC-RECON-VALUE-B.TXT'
+                       DELIMITED BY SIZE
+                   INTO WS-COMMAND
+               END-STRING
+               CALL 'SYSTEM' USING WS-COMMAND
+               PERFORM 2350-COMPARE-VALUES THRU 2350-EXIT
+           END-IF
+           .
+       2300-EXIT.
+           EXIT.
+
+       2350-COMPARE-VALUES.
+
+           MOVE SPACES TO WS-VALUE-A
+           OPEN INPUT VALUE-A-FILE
+           READ VALUE-A-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE VALUE-A-RECORD TO WS-VALUE-A
+           END-READ
+           CLOSE VALUE-A-FILE
+
+           MOVE SPACES TO WS-VALUE-B
+           OPEN INPUT VALUE-B-FILE
+           READ VALUE-B-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE VALUE-B-RECORD TO WS-VALUE-B
+           END-READ
+           CLOSE VALUE-B-FILE
+
+           ADD 1 TO WS-CHECKED-CNT
+           IF WS-VALUE-A EQUAL WS-VALUE-B
+               DISPLAY '  MATCH    : '
+                   WS-METRIC-LABEL(WS-METRIC-IDX)
+                       (1:WS-METRIC-LABEL-LEN(WS-METRIC-IDX))
+                   ' = ' WS-VALUE-A
+           ELSE
+               DISPLAY '  MISMATCH : '
+                   WS-METRIC-LABEL(WS-METRIC-IDX)
+                       (1:WS-METRIC-LABEL-LEN(WS-METRIC-IDX))
+                   ' - A=' WS-VALUE-A ' B=' WS-VALUE-B
+               ADD 1 TO WS-MISMATCH-CNT
+           END-IF
+           .
+       2350-EXIT.
+           EXIT.
+
+      ***************************************************************
+      * 8000-DISPLAY-SUMMARY                                        *
+      ***************************************************************
+       8000-DISPLAY-SUMMARY.
+
+           IF WS-MISMATCH-CNT EQUAL 0
+               DISPLAY 'RECONCILIATION COMPLETE - ' WS-CHECKED-CNT
+                   ' TOTAL(S) CHECKED, ALL COPIES AGREE'
+           ELSE
+               DISPLAY 'RECONCILIATION COMPLETE - ' WS-MISMATCH-CNT
+                   ' OF ' WS-CHECKED-CNT ' TOTAL(S) DISAGREE'
+           END-IF
+           .
+       8000-EXIT.
+           EXIT.
